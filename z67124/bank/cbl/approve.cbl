@@ -0,0 +1,114 @@
+      *Second half of maker-checker dual approval. TRNSFR diverts any
+      *transfer at or above S-APPROVAL-THRESHOLD into PENDING-APPROVAL
+      *instead of posting it. This program is the second teller's
+      *sign-off: it takes the PA-KEY TRNSFR handed back, and replays
+      *the held transfer straight into TRNSFR (with ARG-SKIP-APPROVAL
+      *set so it cannot be held a second time) instead of reimplementing
+      *TRANFER-AWAY's posting logic here.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    APPROVE.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-APPROVAL ASSIGN TO PENDAPPR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PA-KEY
+              FILE STATUS IS WS-PA-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PENDING-APPROVAL DATA RECORD IS PA-RECORD.
+       COPY pendrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-PA-FILE-STATUS PIC XX.
+      *Laid out exactly like TRNSFR's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would, the same
+      *CALL-the-existing-program pattern STANDRUN and ADDBULK use
+       01 TR-ARG-BUFFER.
+           05 TR-ARG-LENGTH        PIC S9(4) COMP.
+           05 TR-ARG-AMOUNT        PIC X(12)XX(4).
+           05 TR-ARG-CURRENCY      PIC X(3).
+           05 TR-ARG-HASH          PIC X(8).
+           05 TR-ARG-SKIP-APPROVAL PIC X(1).
+      *A held transfer always posts the moment it is approved, never
+      *future-dated a second time
+           05 TR-ARG-VALUE-DATE    PIC 9(8).
+           05 TR-ARG-FROM-NAME     PIC X(9).
+      *A replayed approval never comes from a branch terminal
+           05 TR-ARG-TELLER-ID     PIC X(8).
+           05 TR-ARG-TO-NAME       PIC X(9).
+      *Output only - TRNSFR sets this before returning
+           05 TR-ARG-RESULT        PIC X(1).
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-PA-KEY PIC X(25).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O PENDING-APPROVAL
+           IF WS-PA-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Pending approval file error '
+                 WS-PA-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE PENDING-APPROVAL
+              GOBACK
+           END-IF
+
+           MOVE ARG-PA-KEY TO PA-KEY
+           READ PENDING-APPROVAL RECORD KEY PA-KEY
+           INVALID KEY
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Pending transfer not found"'
+              DISPLAY '}'
+              CLOSE PENDING-APPROVAL
+              GOBACK
+           END-READ
+
+           IF NOT PA-IS-PENDING
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Transfer already approved"'
+              DISPLAY '}'
+              CLOSE PENDING-APPROVAL
+              GOBACK
+           END-IF
+
+           MOVE 54 TO TR-ARG-LENGTH
+           ADD 9 TO TR-ARG-LENGTH
+           MOVE PA-AMOUNT TO TR-ARG-AMOUNT
+           MOVE PA-CURRENCY TO TR-ARG-CURRENCY
+           MOVE PA-HASH TO TR-ARG-HASH
+           MOVE 'Y' TO TR-ARG-SKIP-APPROVAL
+           MOVE 0 TO TR-ARG-VALUE-DATE
+           MOVE PA-FROM-NAME TO TR-ARG-FROM-NAME
+           MOVE SPACES TO TR-ARG-TELLER-ID
+           MOVE PA-TO-NAME TO TR-ARG-TO-NAME
+           CALL 'TRNSFR' USING TR-ARG-BUFFER
+
+           IF TR-ARG-RESULT = 'Y'
+              MOVE 'A' TO PA-STATUS
+              REWRITE PA-RECORD
+           ELSE
+      *TRNSFR rejected it (insufficient funds, frozen account, bad
+      *hash, invalid/delisted currency) - leave it pending so it is
+      *not silently lost, the teller can retry or investigate
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Transfer not posted, left pending"'
+              DISPLAY '}'
+           END-IF
+           CLOSE PENDING-APPROVAL
+           GOBACK.
