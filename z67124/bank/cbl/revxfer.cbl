@@ -0,0 +1,287 @@
+      *Transfer reversal / stop-payment. TRNSFR's TRANFER-AWAY posts
+      *both legs (debit sender, credit receiver, credit bank fees)
+      *immediately with no way to undo it. This program takes the
+      *TR-KEY of each of the two receipt legs a transfer produced (the
+      *"from-receipt" and "to-receipt" keys TRNSFR already displays),
+      *re-applies the inverse of their TR-OWN-AMOUNT postings, refunds
+      *the fees taken from the bank account, and writes a fresh pair of
+      *TR-RECORDs of type "reversal" pointing back at the originals via
+      *TR-REF-KEY, so a mis-keyed transfer can be corrected same-day
+      *without editing the ledger by hand.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    REVXFER.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS WS-T-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS   PIC XX.
+       01 WS-T-FILE-STATUS PIC XX.
+      *Set when a scan of USER-TRANSFERS turns up a reversal entry
+      *already pointing back at one of this pair's keys
+       01 WS-ALREADY-REVERSED PIC X VALUE 'N'.
+       01 WS-SCAN-EOF PIC X VALUE 'N'.
+      *The two legs of the original transfer, read out of TR-RECORD
+      *before we start overwriting it with the reversal entries
+       01 WS-FROM-LEG.
+           05 WS-FROM-NAME       PIC X(9).
+           05 WS-FROM-OTHER-NAME PIC X(9).
+           05 WS-FROM-TYPE       PIC X(20).
+           05 WS-FROM-OWN-AMOUNT PIC S9(11)V9(4).
+           05 WS-FROM-OWN-CCY    PIC X(3).
+           05 WS-FROM-EXCH-FEE   PIC S9(11)V9(4).
+           05 WS-FROM-TRNS-FEE   PIC S9(11)V9(4).
+      *The original nominal amount/currency as the customer entered
+      *it, before conversion - TRNSFR writes this same value onto
+      *both legs, so one capture here covers both reversal records
+           05 WS-FROM-AMOUNT     PIC S9(11)V9(4).
+           05 WS-FROM-CCY        PIC X(3).
+       01 WS-TO-LEG.
+           05 WS-TO-NAME         PIC X(9).
+           05 WS-TO-OTHER-NAME   PIC X(9).
+           05 WS-TO-TYPE         PIC X(20).
+           05 WS-TO-OWN-AMOUNT   PIC S9(11)V9(4).
+           05 WS-TO-OWN-CCY      PIC X(3).
+       COPY wstrnrep.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+      *The TR-KEY of each receipt leg the original transfer produced
+           05 ARG-FROM-KEY PIC X(25).
+           05 ARG-TO-KEY   PIC X(25).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS
+           OPEN I-O USER-TRANSFERS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF
+           IF WS-T-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Transfers file error ' WS-T-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF.
+       READ-ORIGINAL-LEGS.
+           MOVE ARG-FROM-KEY TO TR-KEY
+           READ USER-TRANSFERS RECORD KEY TR-KEY
+           INVALID KEY
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"From-leg key not found"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-READ
+           IF TR-TYPE-NAME = "reversal"
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Can not reverse a reversal"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF
+           MOVE TR-MY-NAME       TO WS-FROM-NAME
+           MOVE TR-THEIR-NAME    TO WS-FROM-OTHER-NAME
+           MOVE TR-TYPE-NAME     TO WS-FROM-TYPE
+           MOVE TR-OWN-AMOUNT    TO WS-FROM-OWN-AMOUNT
+           MOVE TR-OWN-CURRENCY  TO WS-FROM-OWN-CCY
+           MOVE TR-EXHANGE-FEE   TO WS-FROM-EXCH-FEE
+           MOVE TR-TRANSACTION-FEE TO WS-FROM-TRNS-FEE
+           MOVE TR-AMOUNT        TO WS-FROM-AMOUNT
+           MOVE TR-CURRENCY      TO WS-FROM-CCY
+
+           MOVE ARG-TO-KEY TO TR-KEY
+           READ USER-TRANSFERS RECORD KEY TR-KEY
+           INVALID KEY
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"To-leg key not found"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-READ
+           MOVE TR-MY-NAME       TO WS-TO-NAME
+           MOVE TR-THEIR-NAME    TO WS-TO-OTHER-NAME
+           MOVE TR-TYPE-NAME     TO WS-TO-TYPE
+           MOVE TR-OWN-AMOUNT    TO WS-TO-OWN-AMOUNT
+           MOVE TR-OWN-CURRENCY  TO WS-TO-OWN-CCY
+
+           IF WS-FROM-OTHER-NAME NOT = WS-TO-NAME
+                 OR WS-TO-OTHER-NAME NOT = WS-FROM-NAME
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Keys do not match a single transfer"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF.
+      *Neither leg of this transfer may have already been reversed -
+      *walk the whole ledger once looking for a "reversal" entry whose
+      *TR-REF-KEY points back at either key of this pair
+       CHECK-NOT-ALREADY-REVERSED.
+           MOVE 'N' TO WS-ALREADY-REVERSED
+           MOVE 'N' TO WS-SCAN-EOF
+           MOVE LOW-VALUES TO TR-KEY
+           START USER-TRANSFERS KEY IS >= TR-KEY
+           PERFORM SCAN-FOR-REVERSAL UNTIL WS-SCAN-EOF = 'Y'
+                                      OR WS-ALREADY-REVERSED = 'Y'
+           IF WS-ALREADY-REVERSED = 'Y'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Transfer already reversed"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF.
+       SCAN-FOR-REVERSAL.
+           READ USER-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SCAN-EOF
+               NOT AT END
+                   IF TR-TYPE-NAME = "reversal"
+                         AND (TR-REF-KEY = ARG-FROM-KEY
+                              OR TR-REF-KEY = ARG-TO-KEY)
+                      MOVE 'Y' TO WS-ALREADY-REVERSED
+                   END-IF
+           END-READ.
+       REVERSE-SENDER.
+      *Give the sender back what TRANFER-AWAY took. WS-FROM-OWN-AMOUNT
+      *is negative, so subtracting it adds the money back
+           MOVE WS-FROM-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Sending account not found"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-READ
+           COMPUTE ACT-BALANCE = ACT-BALANCE - WS-FROM-OWN-AMOUNT
+           REWRITE ACT-REC.
+       REVERSE-RECEIVER.
+      *Take back what the receiver was credited
+           MOVE WS-TO-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Receiving account not found"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-READ
+           COMPUTE ACT-BALANCE = ACT-BALANCE - WS-TO-OWN-AMOUNT
+           REWRITE ACT-REC.
+       REVERSE-BANK-FEES.
+      *Refund the exchange/transaction fees the bank collected
+           MOVE "BANK     " TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+              DISPLAY '{'
+      *Shouldn't happen, but the account postings already happened
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"Bank account not found"'
+              DISPLAY '}'
+              PERFORM LOG-REVERSAL
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-READ
+           COMPUTE ACT-BALANCE = ACT-BALANCE
+                       - WS-FROM-EXCH-FEE - WS-FROM-TRNS-FEE
+      *Back the refunded fees out of the bank's own fee-income
+      *sub-ledgers too, the same fields TRANFER-AWAY credited them
+      *into, so FEERECON still ties out after a reversal
+           COMPUTE ACT-FEE-INCOME-TXN =
+                      ACT-FEE-INCOME-TXN - WS-FROM-TRNS-FEE
+           COMPUTE ACT-FEE-INCOME-FX =
+                      ACT-FEE-INCOME-FX - WS-FROM-EXCH-FEE
+           REWRITE ACT-REC
+
+           DISPLAY '{'
+           PERFORM LOG-REVERSAL
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error"'
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           CLOSE USER-TRANSFERS
+           GOBACK.
+       LOG-REVERSAL.
+           MOVE WS-FROM-NAME TO WS-TR-MY-NAME
+           MOVE WS-FROM-OTHER-NAME TO WS-TR-THEIR-NAME
+           MOVE "reversal" TO WS-TR-TYPE-NAME
+           MOVE FUNCTION CURRENT-DATE TO WS-TR-TIME-STAMP
+           COMPUTE WS-TR-AMOUNT = - WS-FROM-AMOUNT
+           MOVE WS-FROM-CCY TO WS-TR-CURRENCY
+           COMPUTE WS-TR-OWN-AMOUNT = - WS-FROM-OWN-AMOUNT
+           MOVE WS-FROM-OWN-CCY TO WS-TR-OWN-CURRENCY
+           COMPUTE WS-TR-EXHANGE-FEE = - WS-FROM-EXCH-FEE
+           COMPUTE WS-TR-TRANSACTION-FEE = - WS-FROM-TRNS-FEE
+           MOVE ARG-FROM-KEY TO WS-TR-REF-KEY
+           MOVE SPACES TO WS-TR-TELLER-ID
+           MOVE WS-TRANSFER-REPORT TO TR-RECORD
+           WRITE TR-RECORD
+           INVALID KEY
+               CONTINUE
+           END-WRITE
+
+           MOVE WS-TO-NAME TO WS-TR-MY-NAME
+           MOVE WS-TO-OTHER-NAME TO WS-TR-THEIR-NAME
+           MOVE "reversal" TO WS-TR-TYPE-NAME
+           MOVE FUNCTION CURRENT-DATE TO WS-TR-TIME-STAMP
+           COMPUTE WS-TR-AMOUNT = - WS-FROM-AMOUNT
+           MOVE WS-FROM-CCY TO WS-TR-CURRENCY
+           COMPUTE WS-TR-OWN-AMOUNT = - WS-TO-OWN-AMOUNT
+           MOVE WS-TO-OWN-CCY TO WS-TR-OWN-CURRENCY
+           MOVE 0 TO WS-TR-EXHANGE-FEE
+           MOVE 0 TO WS-TR-TRANSACTION-FEE
+           MOVE ARG-TO-KEY TO WS-TR-REF-KEY
+           MOVE SPACES TO WS-TR-TELLER-ID
+           MOVE WS-TRANSFER-REPORT TO TR-RECORD
+           WRITE TR-RECORD
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
