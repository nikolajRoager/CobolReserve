@@ -0,0 +1,191 @@
+      *Archival/purge job for USER-TRANSFERS. LOG-TRANSFER in both
+      *DEPWIT and TRNSFR only ever WRITEs to this file, so it grows
+      *forever as an indexed VSAM file. This job walks it sequentially,
+      *moves any TR-RECORD older than ARG-MONTHS months into a new
+      *TRANSFER-ARCHIVE file, and DELETEs it from the live file -
+      *checkpointing the last key handled every CHECKPOINT-INTERVAL
+      *records, same restart shape as ADDBULK, so an abend mid-run
+      *does not force a full rescan of a file this large
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ARCHTRN.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS TR-KEY
+              FILE STATUS IS WS-T-FILE-STATUS.
+      *Dated archive of every transfer ARCHTRN has purged, append only
+           SELECT TRANSFER-ARCHIVE ASSIGN TO TRANARCH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS TRA-KEY
+              FILE STATUS IS WS-A-FILE-STATUS.
+      *Restart point: the last TR-KEY already handled, so a re-run can
+      *START just past it instead of rescanning from the beginning
+           SELECT CHECKPOINT-FILE ASSIGN TO ARCHVCP
+              FILE STATUS IS WS-CP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+       FD  TRANSFER-ARCHIVE DATA RECORD IS TRA-RECORD.
+       COPY trnarch.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CP-RECORD.
+           05 CP-LAST-KEY PIC X(25).
+           05 CP-ARCHIVED-COUNT PIC 9(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-T-FILE-STATUS PIC XX.
+       01 WS-A-FILE-STATUS PIC XX.
+       01 WS-CP-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TODAY PIC 9(8).
+      *Days since a fixed epoch, cutoff is today minus ARG-MONTHS
+      *worth of 30-day months - same approximation DORMREP already uses
+       01 WS-TODAY-DAYS PIC 9(7).
+       01 WS-CUTOFF-DAYS PIC 9(7).
+       01 WS-TR-DATE PIC 9(8).
+       01 WS-TR-DATE-DAYS PIC 9(7).
+       01 WS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01 WS-MOVED-COUNT PIC 9(8) VALUE 0.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+      *How many months old a transfer must be before it is archived
+       01 ARG-BUFFER.
+           05 ARG-MONTHS PIC 9(3).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM CALC-CUTOFF
+           PERFORM POSITION-FILE
+           PERFORM SCAN-AND-ARCHIVE UNTIL WS-EOF = 'Y'
+
+      *A clean full pass means the next run should rescan from the
+      *start, since yesterday's fresh records will have aged by then
+           MOVE SPACES TO CP-LAST-KEY
+           ADD WS-MOVED-COUNT TO CP-ARCHIVED-COUNT
+           REWRITE CP-RECORD
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Archived":' WS-MOVED-COUNT
+           DISPLAY '}'
+           CLOSE USER-TRANSFERS
+           CLOSE TRANSFER-ARCHIVE
+           CLOSE CHECKPOINT-FILE
+           GOBACK.
+       OPEN-FILES.
+           OPEN I-O USER-TRANSFERS
+           IF WS-T-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Transfers file error ' WS-T-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE USER-TRANSFERS
+              GOBACK
+           END-IF
+
+           OPEN I-O TRANSFER-ARCHIVE
+           IF WS-A-FILE-STATUS = '35'
+              OPEN OUTPUT TRANSFER-ARCHIVE
+              CLOSE TRANSFER-ARCHIVE
+              OPEN I-O TRANSFER-ARCHIVE
+           END-IF
+           IF WS-A-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Archive file error ' WS-A-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE USER-TRANSFERS
+              CLOSE TRANSFER-ARCHIVE
+              GOBACK
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CP-FILE-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE SPACES TO CP-LAST-KEY
+              MOVE 0 TO CP-ARCHIVED-COUNT
+              WRITE CP-RECORD
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CP-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Checkpoint file error ' WS-CP-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE USER-TRANSFERS
+              CLOSE TRANSFER-ARCHIVE
+              CLOSE CHECKPOINT-FILE
+              GOBACK
+           END-IF
+           READ CHECKPOINT-FILE.
+       CALC-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-DAYS = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           COMPUTE WS-CUTOFF-DAYS = WS-TODAY-DAYS - (ARG-MONTHS * 30).
+       POSITION-FILE.
+      *A prior run's abend left a checkpoint past the start of the
+      *file - resume just after it instead of rescanning
+           IF CP-LAST-KEY NOT = SPACES
+              MOVE CP-LAST-KEY TO TR-KEY
+              START USER-TRANSFERS KEY IS GREATER THAN TR-KEY
+                 INVALID KEY
+                    MOVE 'Y' TO WS-EOF
+              END-START
+           END-IF.
+       SCAN-AND-ARCHIVE.
+           READ USER-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   COMPUTE WS-TR-DATE
+                       = TR-YEAR * 10000 + TR-MONTH * 100 + TR-DAY
+                   COMPUTE WS-TR-DATE-DAYS
+                       = FUNCTION INTEGER-OF-DATE(WS-TR-DATE)
+                   IF WS-TR-DATE-DAYS < WS-CUTOFF-DAYS
+                      PERFORM ARCHIVE-RECORD
+                   END-IF
+                   MOVE TR-KEY TO CP-LAST-KEY
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   IF WS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                      REWRITE CP-RECORD
+                      MOVE 0 TO WS-SINCE-CHECKPOINT
+                   END-IF
+           END-READ.
+       ARCHIVE-RECORD.
+           MOVE TR-RECORD TO TRA-RECORD
+           WRITE TRA-RECORD
+           INVALID KEY
+      *Already archived by an earlier run that abended right after the
+      *DELETE below but before its checkpoint - harmless, carry on
+               CONTINUE
+           END-WRITE
+      *Only delete the live record if it is genuinely safe in the
+      *archive now - either this WRITE just put it there (status '00')
+      *or it was already there from the prior abended run above
+      *(duplicate key, '22'). Any other status (disk full, I/O error)
+      *means the record never made it to the archive, so leave the
+      *live copy alone rather than destroying the only surviving copy
+           IF WS-A-FILE-STATUS = '00' OR WS-A-FILE-STATUS = '22'
+              DELETE USER-TRANSFERS RECORD
+              ADD 1 TO WS-MOVED-COUNT
+           END-IF.
