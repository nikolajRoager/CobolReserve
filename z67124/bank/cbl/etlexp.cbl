@@ -0,0 +1,186 @@
+      *Nightly batch driver: land a flat JSON-lines snapshot of
+      *USER-ACCOUNTS, EXCHANGE-RATES, and USER-TRANSFERS for the data
+      *warehouse to pick up, instead of the reporting side re-running
+      *GETUSERS/GETXCH/GETTRFS by hand every night. Each export is
+      *ASSIGNed to a plain logical name the same way every other file
+      *in this system is - which generation of dataset a given night's
+      *run lands on is an operations/JCL concern, the same as it
+      *already is for every other ASSIGN in this system, not something
+      *the program itself builds a path string for
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ETLEXP.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-ACT-FILE-STATUS.
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS TR-KEY
+              FILE STATUS IS WS-TR-FILE-STATUS.
+      *Nightly snapshot outputs, one JSON object per line
+           SELECT ACCOUNT-EXPORT ASSIGN TO ACCTEXP
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-ACTX-FILE-STATUS.
+           SELECT RATE-EXPORT ASSIGN TO RATEEXP
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-EX-FILE-STATUS.
+           SELECT TRANSFER-EXPORT ASSIGN TO TRNEXP
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-TRX-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+       FD  ACCOUNT-EXPORT  RECORDING MODE F.
+       01  ACCT-EXPORT-LINE PIC X(200).
+       FD  RATE-EXPORT  RECORDING MODE F.
+       01  RATE-EXPORT-LINE PIC X(200).
+       FD  TRANSFER-EXPORT  RECORDING MODE F.
+       01  TRAN-EXPORT-LINE PIC X(200).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01 FLAGS.
+           05 WS-ACT-FILE-STATUS  PIC XX.
+           05 WS-E-FILE-STATUS    PIC XX.
+           05 WS-TR-FILE-STATUS   PIC XX.
+           05 WS-ACTX-FILE-STATUS PIC XX.
+           05 WS-EX-FILE-STATUS   PIC XX.
+           05 WS-TRX-FILE-STATUS  PIC XX.
+           05 WS-EOF               PIC X.
+       01 WS-ACCOUNTS-WRITTEN  PIC 9(6) VALUE 0.
+       01 WS-RATES-WRITTEN     PIC 9(6) VALUE 0.
+       01 WS-TRANSFERS-WRITTEN PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM EXPORT-ACCOUNTS
+           PERFORM EXPORT-RATES
+           PERFORM EXPORT-TRANSFERS
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "AccountsExported":' WS-ACCOUNTS-WRITTEN ','
+           DISPLAY '  "RatesExported":' WS-RATES-WRITTEN ','
+           DISPLAY '  "TransfersExported":' WS-TRANSFERS-WRITTEN
+           DISPLAY '}'
+           GOBACK.
+      *----------------------------------------------------------------
+       EXPORT-ACCOUNTS.
+           OPEN INPUT USER-ACCOUNTS
+           OPEN OUTPUT ACCOUNT-EXPORT
+           IF WS-ACT-FILE-STATUS NOT = '00' AND NOT = '97'
+              CLOSE USER-ACCOUNTS
+              CLOSE ACCOUNT-EXPORT
+              GOBACK
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ USER-ACCOUNTS NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM WRITE-ACCOUNT-LINE
+              END-READ
+           END-PERFORM
+           CLOSE USER-ACCOUNTS
+           CLOSE ACCOUNT-EXPORT.
+       WRITE-ACCOUNT-LINE.
+           MOVE ACT-BALANCE TO WS-DISPLAY-AMOUNT
+           STRING
+              '{"Name":"' ACT-NAME '"'
+              ',"Balance":' WS-DISPLAY-AMOUNT
+              ',"Currency":"' ACT-CURRENCY '"'
+              ',"Status":"' ACT-STATUS '"'
+              ',"Type":"' ACT-TYPE '"'
+              ',"Owner":"' ACT-OWNER '"}'
+              DELIMITED BY SIZE INTO ACCT-EXPORT-LINE
+           WRITE ACCT-EXPORT-LINE
+           ADD 1 TO WS-ACCOUNTS-WRITTEN.
+      *----------------------------------------------------------------
+       EXPORT-RATES.
+           OPEN INPUT EXCHANGE-RATES
+           OPEN OUTPUT RATE-EXPORT
+           IF WS-E-FILE-STATUS NOT = '00' AND NOT = '97'
+              CLOSE EXCHANGE-RATES
+              CLOSE RATE-EXPORT
+              GOBACK
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ EXCHANGE-RATES NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM WRITE-RATE-LINE
+              END-READ
+           END-PERFORM
+           CLOSE EXCHANGE-RATES
+           CLOSE RATE-EXPORT.
+       WRITE-RATE-LINE.
+           STRING
+              '{"Currency":"' E-KEY '"'
+              ',"Name":"' E-NAME '"'
+              ',"SellMantissa":' E-MAN
+              ',"SellExponent":' E-EXP
+              ',"BuyMantissa":' E-BUY-MAN
+              ',"BuyExponent":' E-BUY-EXP
+              ',"Active":"' E-ACTIVE-FLAG '"}'
+              DELIMITED BY SIZE INTO RATE-EXPORT-LINE
+           WRITE RATE-EXPORT-LINE
+           ADD 1 TO WS-RATES-WRITTEN.
+      *----------------------------------------------------------------
+       EXPORT-TRANSFERS.
+           OPEN INPUT USER-TRANSFERS
+           OPEN OUTPUT TRANSFER-EXPORT
+           IF WS-TR-FILE-STATUS NOT = '00' AND NOT = '97'
+              CLOSE USER-TRANSFERS
+              CLOSE TRANSFER-EXPORT
+              GOBACK
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ USER-TRANSFERS NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM WRITE-TRANSFER-LINE
+              END-READ
+           END-PERFORM
+           CLOSE USER-TRANSFERS
+           CLOSE TRANSFER-EXPORT.
+       WRITE-TRANSFER-LINE.
+           MOVE TR-OWN-AMOUNT TO WS-DISPLAY-AMOUNT
+           STRING
+              '{"Account":"' TR-MY-NAME '"'
+              ',"Timestamp":"' TR-YEAR '-' TR-MONTH '-' TR-DAY
+                 '-' TR-HOUR '-' TR-MINUTE '-' TR-SECOND '-' TR-MILIS
+                 '"'
+              ',"OtherAccount":"' TR-THEIR-NAME '"'
+              ',"Type":"' TR-TYPE-NAME '"'
+              ',"Amount":' WS-DISPLAY-AMOUNT
+              ',"Currency":"' TR-OWN-CURRENCY '"}'
+              DELIMITED BY SIZE INTO TRAN-EXPORT-LINE
+           WRITE TRAN-EXPORT-LINE
+           ADD 1 TO WS-TRANSFERS-WRITTEN.
