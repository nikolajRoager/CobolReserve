@@ -0,0 +1,141 @@
+      *Daily reconciliation: sums TR-EXHANGE-FEE and TR-TRANSACTION-FEE
+      *out of every USER-TRANSFERS record logged on ARG-DATE and
+      *compares that total against how much the BANK account's own
+      *balance actually moved since ARG-OPENING-BALANCE (the bank's
+      *closing balance carried in from the previous run/close-of-day).
+      *A mismatch means some posting took a fee without crediting BANK
+      *the matching amount, in the matching currency - exactly the kind
+      *of thing that would otherwise only be found by accident
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FEERECON.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS TR-KEY
+              FILE STATUS IS WS-T-FILE-STATUS.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01 FLAGS.
+           05 WS-FILE-STATUS   PIC XX.
+           05 WS-T-FILE-STATUS PIC XX.
+           05 WS-EOF            PIC X VALUE 'N'.
+       01 WS-TODAY             PIC 9(8).
+       01 WS-TARGET-DATE       PIC 9(8).
+       01 WS-FEE-TOTAL         PIC S9(12)V9(4) VALUE 0.
+       01 WS-RECORD-COUNT      PIC 9(7) VALUE 0.
+       01 WS-OPENING-BALANCE   PIC S9(12)V9(4) VALUE 0.
+       01 WS-BANK-BALANCE      PIC S9(12)V9(4) VALUE 0.
+       01 WS-BANK-FOUND        PIC X VALUE 'N'.
+       01 WS-BANK-DELTA        PIC S9(12)V9(4) VALUE 0.
+       01 WS-DRIFT             PIC S9(12)V9(4) VALUE 0.
+       01 WS-TOTAL-JSON  PIC -(10)9.9999.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+      *Day to reconcile, YYYYMMDD, zero = today
+           05 ARG-DATE PIC 9(8).
+      *BANK account's closing balance as of the end of ARG-DATE minus
+      *one, carried forward by whatever ran this report the day before
+           05 ARG-OPENING-BALANCE PIC X(12)XX(4).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM READ-INPUT
+           PERFORM OPEN-FILES
+           PERFORM SCAN-TRANSFERS UNTIL WS-EOF = 'Y'
+           PERFORM READ-BANK-BALANCE
+           COMPUTE WS-BANK-DELTA = WS-BANK-BALANCE - WS-OPENING-BALANCE
+           COMPUTE WS-DRIFT = WS-BANK-DELTA - WS-FEE-TOTAL
+           PERFORM PRINT-REPORT
+           CLOSE USER-TRANSFERS
+           CLOSE USER-ACCOUNTS
+           GOBACK.
+       READ-INPUT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           IF ARG-DATE = 0
+              MOVE WS-TODAY TO WS-TARGET-DATE
+           ELSE
+              MOVE ARG-DATE TO WS-TARGET-DATE
+           END-IF
+           COMPUTE WS-OPENING-BALANCE
+                          = FUNCTION NUMVAL(ARG-OPENING-BALANCE).
+       OPEN-FILES.
+           OPEN INPUT USER-TRANSFERS
+           OPEN INPUT USER-ACCOUNTS
+           IF WS-T-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Transfers file error ' WS-T-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-TRANSFERS
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-TRANSFERS
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       SCAN-TRANSFERS.
+           READ USER-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF TR-YEAR * 10000 + TR-MONTH * 100 + TR-DAY
+                                                      = WS-TARGET-DATE
+                      ADD TR-EXHANGE-FEE TO WS-FEE-TOTAL
+                      ADD TR-TRANSACTION-FEE TO WS-FEE-TOTAL
+                      ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+       READ-BANK-BALANCE.
+           MOVE "BANK     " TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           NOT INVALID KEY
+               MOVE ACT-BALANCE TO WS-BANK-BALANCE
+               MOVE 'Y' TO WS-BANK-FOUND
+           END-READ.
+       PRINT-REPORT.
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Date":' WS-TARGET-DATE ','
+           DISPLAY '  "TransferRecords":' WS-RECORD-COUNT ','
+           MOVE WS-FEE-TOTAL TO WS-TOTAL-JSON
+           DISPLAY '  "FeeTotalFromLedger":' WS-TOTAL-JSON ','
+           MOVE WS-OPENING-BALANCE TO WS-TOTAL-JSON
+           DISPLAY '  "BankOpeningBalance":' WS-TOTAL-JSON ','
+           MOVE WS-BANK-BALANCE TO WS-TOTAL-JSON
+           DISPLAY '  "BankClosingBalance":' WS-TOTAL-JSON ','
+           MOVE WS-BANK-DELTA TO WS-TOTAL-JSON
+           DISPLAY '  "BankBalanceDelta":' WS-TOTAL-JSON ','
+           MOVE WS-DRIFT TO WS-TOTAL-JSON
+           DISPLAY '  "Drift":' WS-TOTAL-JSON
+           DISPLAY '}'.
