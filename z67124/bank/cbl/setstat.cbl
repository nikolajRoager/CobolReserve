@@ -0,0 +1,90 @@
+      *Freeze or unfreeze an existing account, short of actually closing
+      *it, so fraud can be acted on without waiting for a full DELUSER
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SETSTAT.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-NAME PIC X(9).
+       01 WS-NEW-STATUS PIC X.
+      *Using PARM='...' limits me to one account a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-RECORD.
+      *A = active, F = frozen/on hold, same codes as ACT-STATUS
+               10 ARG-STATUS PIC X.
+               10 ARG-NAME   PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 1.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+           MOVE ARG-STATUS TO WS-NEW-STATUS.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       MAIN-PROC.
+           IF WS-NEW-STATUS NOT = 'A' AND NOT = 'F'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Status must be A or F"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+
+           MOVE WS-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' WS-NAME ' not found "'
+               DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               GOBACK
+           END-READ.
+
+           MOVE WS-NEW-STATUS TO ACT-STATUS
+           REWRITE ACT-REC.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Writing accounts error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+           ELSE
+              DISPLAY '{'
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"No error"'
+              DISPLAY '}'
+           END-IF.
+           CLOSE USER-ACCOUNTS.
+           GOBACK.
