@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    SETEXCH
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    SETEXCH.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -13,31 +13,82 @@
            ACCESS MODE IS RANDOM
            RECORD KEY IS E-KEY
            FILE STATUS IS WS-FILE-STATUS.
+      *Dated history of every rate change, append only
+           SELECT EXCHANGE-HISTORY ASSIGN TO EXCHHIST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EH-KEY
+           FILE STATUS IS WS-H-FILE-STATUS.
+      *Rate changes keyed in today but not due to take effect until a
+      *future date
+           SELECT PENDING-RATES ASSIGN TO PENDXCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PX-KEY
+           FILE STATUS IS WS-PX-FILE-STATUS.
+      *Administrative action audit trail, append only
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS AU-KEY
+              FILE STATUS IS WS-AU-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
-       01 E-RECORD.
-           05 E-KEY PIC X(3).
-           05 E-NAME PIC X(20).
-      *Custom floating point number, mantissa * 10^exp
-      *COMP-2 takes up the same space as this, but this fits better with
-      *our case, we don't need more than +- 1000 billion for exchange
-      *rate... Unless Trump gets his hands on the money printer
-      *Also, COMP-2 can not be directly printed to display, and is hard
-      *to upload, as the version of COBOL on IBM Z Xplore doesn't allow
-      *scientific notation
-           05 E-RATE-MAN PIC 999999.
-           05 E-RATE-EXP PIC S9.
+       COPY exchrec.
+       FD  EXCHANGE-HISTORY DATA RECORD IS EH-RECORD.
+       COPY exchhist.
+       FD  PENDING-RATES DATA RECORD IS PX-RECORD.
+       COPY pendxch.
+       FD  AUDIT-LOG DATA RECORD IS AU-RECORD.
+       COPY auditlog.
       *-------------------
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS PIC XX.
+       01 WS-H-FILE-STATUS PIC XX.
+       01 WS-PX-FILE-STATUS PIC XX.
+       01 WS-AU-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(9).
+      *Rate before/after as a plain decimal, for the audit entry
+       01 WS-AUDIT-BEFORE.
+           05 FILLER PIC X(4) VALUE 'MAN='.
+           05 WS-AB-MAN PIC Z(5)9.
+           05 FILLER PIC X(5) VALUE ' EXP='.
+           05 WS-AB-EXP PIC -9.
+           05 FILLER PIC X(5) VALUE ' ACT='.
+           05 WS-AB-ACTIVE-FLAG PIC X(1).
+       01 WS-AUDIT-AFTER.
+           05 FILLER PIC X(4) VALUE 'MAN='.
+           05 WS-AA-MAN PIC Z(5)9.
+           05 FILLER PIC X(5) VALUE ' EXP='.
+           05 WS-AA-EXP PIC -9.
+           05 FILLER PIC X(5) VALUE ' ACT='.
+           05 WS-AA-ACTIVE-FLAG PIC X(1).
+       01 WS-TODAY PIC 9(8).
+      *Effective date for this call, 0 = take effect immediately
+       01 WS-EFFECTIVE-DATE PIC 9(8) VALUE 0.
        01 WS-RECORD.
            05 WS-KEY PIC X(3).
            05 WS-NAME PIC X(20).
-           05 WS-MAN PIC 999999.
+           05 WS-MAN PIC 9(6).
            05 WS-EXP PIC S9.
+      *Bank-buys-at side, defaults to WS-MAN/WS-EXP when no spread
+      *is given
+       01 WS-SPREAD.
+           05 WS-BUY-MAN PIC 9(6).
+           05 WS-BUY-EXP PIC S9.
+      *Rate in effect before this call, for the history entry. Zero
+      *when the currency did not already exist
+       01 WS-OLD-MAN PIC 9(6) VALUE 0.
+       01 WS-OLD-EXP PIC S9 VALUE 0.
+      *Active flag before this call, for the audit entry. Defaults to
+      *active since a brand new currency has no "before" state
+       01 WS-OLD-ACTIVE-FLAG PIC X(1) VALUE 'Y'.
+      *Largest single transaction to allow in this currency, 0 = no cap
+       01 WS-MAX-TXN-AMOUNT PIC 9(11)V9(4) VALUE 0.
+       01 WS-SET-MAX-TXN PIC X VALUE 'N'.
       *Using PARM='...' limits me to one currency a time, but the code
       *becomes cleaner
        LINKAGE SECTION.
@@ -46,17 +97,56 @@
            05 ARG-RECORD.
                10 ARG-BASE PIC XXXXXX.
                10 ARG-EXP  PIC XX.
+      *Bank-buys-at spread, spaces = no spread, use ARG-BASE/ARG-EXP
+      *for both sides same as before
+               10 ARG-BUY-BASE PIC XXXXXX.
+               10 ARG-BUY-EXP  PIC XX.
+      *Largest single transaction to allow in this currency. Spaces =
+      *leave the existing cap alone (0 on a brand new currency)
+               10 ARG-MAX-TXN PIC X(12)XX(4).
+      *Date this rate should take effect, 0 = immediately, same
+      *convention TRNSFR's ARG-VALUE-DATE uses for post-dated transfers
+               10 ARG-EFFECTIVE-DATE PIC 9(8).
                10 ARG-KEY PIC X(3).
+      *Teller/system ID making this change, for the audit trail
+               10 ARG-OPERATOR-ID PIC X(9).
+      *Y/N to list/delist the currency, space = leave the existing
+      *flag alone (defaults to Y the first time a currency is set up)
+               10 ARG-ACTIVE-FLAG PIC X(1).
                10 ARG-NAME PIC X(20).
        PROCEDURE DIVISION USING ARG-BUFFER.
       *------------------
        READ-INPUT.
-           COMPUTE ARG-LENGTH = ARG-LENGTH - 11.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 54.
            MOVE SPACES TO WS-NAME.
            MOVE ARG-NAME(1:ARG-LENGTH) to WS-NAME.
            MOVE ARG-KEY to WS-KEY.
+           MOVE ARG-OPERATOR-ID TO WS-OPERATOR-ID.
            COMPUTE WS-MAN = FUNCTION NUMVAL(ARG-BASE).
            COMPUTE WS-EXP  = FUNCTION NUMVAL(ARG-EXP).
+           IF ARG-BUY-BASE = SPACES
+               MOVE WS-MAN TO WS-BUY-MAN
+               MOVE WS-EXP TO WS-BUY-EXP
+           ELSE
+               COMPUTE WS-BUY-MAN = FUNCTION NUMVAL(ARG-BUY-BASE)
+               COMPUTE WS-BUY-EXP = FUNCTION NUMVAL(ARG-BUY-EXP)
+           END-IF.
+           MOVE 'N' TO WS-SET-MAX-TXN.
+           IF ARG-MAX-TXN NOT = SPACES
+              COMPUTE WS-MAX-TXN-AMOUNT = FUNCTION NUMVAL(ARG-MAX-TXN)
+              MOVE 'Y' TO WS-SET-MAX-TXN
+           END-IF.
+           MOVE ARG-EFFECTIVE-DATE TO WS-EFFECTIVE-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+       CHECK-EFFECTIVE-DATE.
+      *A future effective date means the new rate is not live yet -
+      *stage it in PENDING-RATES instead of touching EXCHANGE-RATES,
+      *RATERUN will replay it straight back into SETEXCH once that
+      *date arrives
+           IF WS-EFFECTIVE-DATE > 0 AND WS-EFFECTIVE-DATE > WS-TODAY
+              PERFORM WRITE-PENDING-RATE
+              GOBACK
+           END-IF.
        OPEN-FILE.
       *Output to write new entries, Input to check for duplicate keys
            OPEN I-O EXCHANGE-RATES.
@@ -81,22 +171,41 @@
                    DISPLAY '}'
                    GOBACK
                  ELSE
+                     PERFORM OPEN-HISTORY
                      PERFORM WRITE-TO-VSAM
                      CLOSE EXCHANGE-RATES
+                     CLOSE EXCHANGE-HISTORY
                      GOBACK
                  END-IF
            ELSE
+                PERFORM OPEN-HISTORY
                 PERFORM WRITE-TO-VSAM
                 CLOSE EXCHANGE-RATES
+                CLOSE EXCHANGE-HISTORY
                 GOBACK
            END-IF.
            GOBACK.
+      *The history file only ever gets new keys (currency+timestamp),
+      *so OUTPUT is fine the first time it is ever opened
+       OPEN-HISTORY.
+           OPEN I-O EXCHANGE-HISTORY.
+           IF WS-H-FILE-STATUS = '35'
+               OPEN OUTPUT EXCHANGE-HISTORY
+           END-IF.
        WRITE-TO-VSAM.
       *Try just uploading it, if it doesn't work, maybe the key exists
            MOVE WS-KEY TO E-KEY
            MOVE WS-NAME TO E-NAME
-           MOVE WS-MAN TO E-RATE-MAN
-           MOVE WS-EXP TO E-RATE-EXP
+           MOVE WS-MAN TO E-MAN
+           MOVE WS-EXP TO E-EXP
+           MOVE WS-BUY-MAN TO E-BUY-MAN
+           MOVE WS-BUY-EXP TO E-BUY-EXP
+           MOVE WS-MAX-TXN-AMOUNT TO E-MAX-TXN-AMOUNT
+           IF ARG-ACTIVE-FLAG = 'N'
+              MOVE 'N' TO E-ACTIVE-FLAG
+           ELSE
+              MOVE 'Y' TO E-ACTIVE-FLAG
+           END-IF
 
            WRITE E-RECORD
            INVALID KEY
@@ -110,15 +219,31 @@
                    DISPLAY '}'
                    GOBACK
                END-READ
-      *Update the rest of the data, not the UID
+      *Remember what the rate used to be, for the history entry
+               MOVE E-MAN TO WS-OLD-MAN
+               MOVE E-EXP TO WS-OLD-EXP
+               MOVE E-ACTIVE-FLAG TO WS-OLD-ACTIVE-FLAG
+      *Update the rest of the data, not the UID. Keep the existing cap
+      *alone unless this call sets a new one, and the active flag
+      *alone unless this call explicitly lists or delists it
                MOVE WS-KEY TO E-KEY
                MOVE WS-NAME TO E-NAME
-               MOVE WS-MAN TO E-RATE-MAN
-               MOVE WS-EXP TO E-RATE-EXP
+               MOVE WS-MAN TO E-MAN
+               MOVE WS-EXP TO E-EXP
+               MOVE WS-BUY-MAN TO E-BUY-MAN
+               MOVE WS-BUY-EXP TO E-BUY-EXP
+               IF WS-SET-MAX-TXN = 'Y'
+                  MOVE WS-MAX-TXN-AMOUNT TO E-MAX-TXN-AMOUNT
+               END-IF
+               IF ARG-ACTIVE-FLAG = 'Y' OR ARG-ACTIVE-FLAG = 'N'
+                  MOVE ARG-ACTIVE-FLAG TO E-ACTIVE-FLAG
+               END-IF
                REWRITE E-RECORD
                END-WRITE.
       *Verify that stuff happened
            IF WS-FILE-STATUS = '00'
+               PERFORM LOG-HISTORY
+               PERFORM LOG-AUDIT
                DISPLAY '{'
                DISPLAY '  "success":1,'
                DISPLAY '  "error":"Added ' WS-NAME ' as ' WS-KEY ' "'
@@ -129,3 +254,69 @@
            DISPLAY '  "error":"Exchange file error ' WS-FILE-STATUS ' "'
               DISPLAY '}'
            END-IF.
+       LOG-HISTORY.
+           MOVE WS-KEY TO EH-CURRENCY
+           MOVE FUNCTION CURRENT-DATE TO EH-TIME-STAMP
+           MOVE WS-OLD-MAN TO EH-OLD-MAN
+           MOVE WS-OLD-EXP TO EH-OLD-EXP
+           MOVE WS-MAN TO EH-NEW-MAN
+           MOVE WS-EXP TO EH-NEW-EXP
+           WRITE EH-RECORD
+           INVALID KEY
+      *Should never happen unless two rates get set the same millisec
+               CONTINUE
+           END-WRITE.
+      *Append-only, same OPEN-I-O-with-35-fallback idiom used above
+      *for EXCHANGE-HISTORY
+       LOG-AUDIT.
+           OPEN I-O AUDIT-LOG
+           IF WS-AU-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIME-STAMP
+           MOVE 'SETEXCH' TO AU-PROGRAM
+           MOVE WS-KEY TO AU-TARGET
+           MOVE WS-OLD-MAN TO WS-AB-MAN
+           MOVE WS-OLD-EXP TO WS-AB-EXP
+           MOVE WS-OLD-ACTIVE-FLAG TO WS-AB-ACTIVE-FLAG
+           MOVE WS-MAN TO WS-AA-MAN
+           MOVE WS-EXP TO WS-AA-EXP
+           MOVE E-ACTIVE-FLAG TO WS-AA-ACTIVE-FLAG
+           MOVE WS-AUDIT-BEFORE TO AU-BEFORE
+           MOVE WS-AUDIT-AFTER TO AU-AFTER
+           WRITE AU-RECORD
+           INVALID KEY
+      *Should never happen unless two changes land the same millisec
+               CONTINUE
+           END-WRITE
+           CLOSE AUDIT-LOG.
+       WRITE-PENDING-RATE.
+           OPEN I-O PENDING-RATES
+           IF WS-PX-FILE-STATUS = '35'
+              OPEN OUTPUT PENDING-RATES
+              CLOSE PENDING-RATES
+              OPEN I-O PENDING-RATES
+           END-IF
+           MOVE WS-KEY TO PX-KEY
+           MOVE 'P' TO PX-STATUS
+           MOVE WS-EFFECTIVE-DATE TO PX-EFFECTIVE-DATE
+           MOVE WS-NAME TO PX-NAME
+           MOVE WS-MAN TO PX-MAN
+           MOVE WS-EXP TO PX-EXP
+           MOVE WS-BUY-MAN TO PX-BUY-MAN
+           MOVE WS-BUY-EXP TO PX-BUY-EXP
+           MOVE WS-MAX-TXN-AMOUNT TO PX-MAX-TXN-AMOUNT
+           MOVE WS-SET-MAX-TXN TO PX-SET-MAX-TXN
+           MOVE ARG-ACTIVE-FLAG TO PX-ACTIVE-FLAG
+           WRITE PX-RECORD
+           INVALID KEY
+      *Already a pending change for this currency - supersede it
+               REWRITE PX-RECORD
+           END-WRITE
+           CLOSE PENDING-RATES
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Scheduled":' WS-EFFECTIVE-DATE
+           DISPLAY '}'.
