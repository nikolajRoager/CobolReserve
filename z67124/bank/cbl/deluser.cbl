@@ -0,0 +1,125 @@
+      *Close a zero-balance account. ADDUSER only ever adds accounts,
+      *nothing ever removed one, so dead accounts lived forever
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DELUSER.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *Administrative action audit trail, append only
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS AU-KEY
+              FILE STATUS IS WS-AU-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  AUDIT-LOG DATA RECORD IS AU-RECORD.
+       COPY auditlog.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-AU-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(9).
+       01 WS-NAME PIC X(9).
+      *Summary of the account just closed, for the audit entry
+       01 WS-AUDIT-BEFORE.
+           05 FILLER PIC X(4) VALUE 'BAL='.
+           05 WS-AB-BALANCE PIC -(11)9.9999.
+           05 FILLER PIC X(5) VALUE ' CCY='.
+           05 WS-AB-CURRENCY PIC XXX.
+      *Using PARM='...' limits me to one account a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+      *Teller/system ID making this change, for the audit trail
+           05 ARG-OPERATOR-ID PIC X(9).
+           05 ARG-NAME PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 9.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+           MOVE ARG-OPERATOR-ID TO WS-OPERATOR-ID.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       MAIN-PROC.
+           MOVE WS-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' WS-NAME ' not found "'
+               DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               GOBACK
+           END-READ.
+
+           IF ACT-BALANCE NOT = 0
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Account balance is not zero"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+
+           MOVE ACT-BALANCE TO WS-AB-BALANCE
+           MOVE ACT-CURRENCY TO WS-AB-CURRENCY
+           DELETE USER-ACCOUNTS RECORD.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Deleting account error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+           ELSE
+              PERFORM LOG-AUDIT
+              DISPLAY '{'
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"No error"'
+              DISPLAY '}'
+           END-IF.
+           CLOSE USER-ACCOUNTS.
+           GOBACK.
+      *Append-only, same OPEN-I-O-with-35-fallback idiom as
+      *EXCHANGE-HISTORY/LOG-HISTORY in setxch.cbl
+       LOG-AUDIT.
+           OPEN I-O AUDIT-LOG
+           IF WS-AU-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIME-STAMP
+           MOVE 'DELUSER' TO AU-PROGRAM
+           MOVE WS-NAME TO AU-TARGET
+           MOVE WS-AUDIT-BEFORE TO AU-BEFORE
+           MOVE 'DELETED' TO AU-AFTER
+           WRITE AU-RECORD
+           INVALID KEY
+      *Should never happen unless two changes land the same millisec
+               CONTINUE
+           END-WRITE
+           CLOSE AUDIT-LOG.
