@@ -0,0 +1,90 @@
+      *Controlled close-of-business batch driver. Runs the nightly
+      *exchange-rate snapshot, interest posting, and trial-balance
+      *report in a fixed sequence, the same CALL-the-existing-program
+      *pattern RATERUN/FUTRUN use rather than re-implementing any of
+      *the three. A single CHECKPOINT-FILE record remembers which
+      *step last finished, so a re-run after a mid-run abend resumes
+      *at the next step instead of repeating (or skipping) one. Once
+      *all three steps complete the checkpoint resets to 0, ready for
+      *the next business day
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBDRV.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO COBDRVCP
+              FILE STATUS IS WS-CP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *Just a restart point: the last step fully completed, so a
+      *re-run can skip straight past it. 0 = nothing done yet
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CP-RECORD.
+           05 CP-LAST-STEP PIC 9(2).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-CP-FILE-STATUS PIC XX.
+      *-------------------------
+      *Step numbers, in the order this driver runs them
+       01 STEP-EXCHANGE-SNAPSHOT PIC 9(2) VALUE 1.
+       01 STEP-INTEREST-POSTING  PIC 9(2) VALUE 2.
+       01 STEP-TRIAL-BALANCE     PIC 9(2) VALUE 3.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CP-FILE-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE 0 TO CP-LAST-STEP
+              WRITE CP-RECORD
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CP-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Checkpoint file error ' WS-CP-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE CHECKPOINT-FILE
+              GOBACK
+           END-IF
+           READ CHECKPOINT-FILE
+
+           IF CP-LAST-STEP < STEP-EXCHANGE-SNAPSHOT
+              DISPLAY '  {"step":"ExchangeRateSnapshot"}'
+              CALL 'RATERUN'
+              MOVE STEP-EXCHANGE-SNAPSHOT TO CP-LAST-STEP
+              REWRITE CP-RECORD
+           END-IF
+
+           IF CP-LAST-STEP < STEP-INTEREST-POSTING
+              DISPLAY '  {"step":"InterestPosting"}'
+              CALL 'INTPOST'
+              MOVE STEP-INTEREST-POSTING TO CP-LAST-STEP
+              REWRITE CP-RECORD
+           END-IF
+
+           IF CP-LAST-STEP < STEP-TRIAL-BALANCE
+              DISPLAY '  {"step":"TrialBalance"}'
+              CALL 'TRIALBAL'
+              MOVE STEP-TRIAL-BALANCE TO CP-LAST-STEP
+              REWRITE CP-RECORD
+           END-IF
+
+      *Every step made it through, ready for the next business day
+           MOVE 0 TO CP-LAST-STEP
+           REWRITE CP-RECORD
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error"'
+           DISPLAY '}'
+           CLOSE CHECKPOINT-FILE
+           GOBACK.
