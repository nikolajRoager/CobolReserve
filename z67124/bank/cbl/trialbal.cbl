@@ -0,0 +1,215 @@
+      *Nightly (or on-demand) trial balance: sums ACT-BALANCE per
+      *ACT-CURRENCY across every non-BANK account, converts each
+      *currency's subtotal into DEFAULT-CURRENCY using the same
+      *stored-per-1-default-currency rate DEPWIT's GET-EXCHANGE reads,
+      *and sets the grand total of customer liabilities against the
+      *BANK account's own balance so a drift gets noticed the morning
+      *after it happens rather than whenever someone goes looking
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    TRIALBAL.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01 FLAGS.
+           05 WS-FILE-STATUS      PIC XX.
+           05 WS-E-FILE-STATUS    PIC XX.
+           05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-EOF               PIC X VALUE 'N'.
+           05 WS-START             PIC X VALUE 'Y'.
+           05 WS-CCY-FOUND          PIC X VALUE 'N'.
+      *One slot per distinct account currency seen, built as accounts
+      *are scanned since there is no fixed list of currencies in use
+       01 WS-CURRENCY-TOTALS.
+           05 WS-CCY-COUNT PIC 9(3) VALUE 0.
+           05 WS-CCY-TABLE OCCURS 50 TIMES.
+               10 WS-CCY-CODE      PIC X(3).
+               10 WS-CCY-TOTAL     PIC S9(13)V9(4).
+               10 WS-CCY-CONVERTED PIC S9(13)V9(4).
+       01 WS-CCY-IDX PIC 9(3) COMP.
+      *Inverted exchange rate, same mantissa/exponent trick GET-EXCHANGE
+      *uses to flip "currency per 1 default" into "default per 1
+      *currency"
+       01 WS-INV-MAN PIC 9(6).
+       01 WS-INV-EXP PIC S9.
+       01 WS-BANK-BALANCE    PIC S9(12)V9(4) VALUE 0.
+       01 WS-BANK-CURRENCY   PIC X(3).
+       01 WS-BANK-FOUND      PIC X VALUE 'N'.
+       01 WS-BANK-CONVERTED  PIC S9(13)V9(4) VALUE 0.
+       01 WS-TOTAL-LIABILITIES PIC S9(13)V9(4) VALUE 0.
+       01 WS-DRIFT             PIC S9(13)V9(4) VALUE 0.
+      *Json compatible signed amounts, no leading zeros
+       01 WS-TOTAL-JSON  PIC -(12)9.9999.
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM SCAN-ACCOUNTS UNTIL WS-EOF = 'Y'
+           PERFORM CONVERT-ONE-CURRENCY
+              VARYING WS-CCY-IDX FROM 1 BY 1
+              UNTIL WS-CCY-IDX > WS-CCY-COUNT
+           PERFORM CONVERT-BANK-BALANCE
+           COMPUTE WS-DRIFT = WS-BANK-CONVERTED - WS-TOTAL-LIABILITIES
+           PERFORM PRINT-REPORT
+           CLOSE USER-ACCOUNTS
+           CLOSE EXCHANGE-RATES
+           CLOSE STATS
+           GOBACK.
+       OPEN-FILES.
+           OPEN INPUT USER-ACCOUNTS
+           OPEN INPUT EXCHANGE-RATES
+           OPEN INPUT STATS
+           READ STATS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE EXCHANGE-RATES
+              CLOSE STATS
+              GOBACK
+           END-IF
+           IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE EXCHANGE-RATES
+              CLOSE STATS
+              GOBACK
+           END-IF.
+       SCAN-ACCOUNTS.
+           READ USER-ACCOUNTS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF ACT-NAME = "BANK     "
+                      MOVE ACT-BALANCE TO WS-BANK-BALANCE
+                      MOVE ACT-CURRENCY TO WS-BANK-CURRENCY
+                      MOVE 'Y' TO WS-BANK-FOUND
+                   ELSE
+                      PERFORM ADD-TO-CURRENCY-TOTAL
+                   END-IF
+           END-READ.
+      *Linear lookup-or-insert into WS-CCY-TABLE, there being no more
+      *than a handful of currencies in play at once
+       ADD-TO-CURRENCY-TOTAL.
+           MOVE 1 TO WS-CCY-IDX
+           MOVE 'N' TO WS-CCY-FOUND
+           PERFORM FIND-CURRENCY-SLOT
+              UNTIL WS-CCY-IDX > WS-CCY-COUNT OR WS-CCY-FOUND = 'Y'
+           IF WS-CCY-FOUND = 'Y'
+              ADD ACT-BALANCE TO WS-CCY-TOTAL(WS-CCY-IDX)
+           ELSE
+              ADD 1 TO WS-CCY-COUNT
+              MOVE ACT-CURRENCY TO WS-CCY-CODE(WS-CCY-COUNT)
+              MOVE ACT-BALANCE TO WS-CCY-TOTAL(WS-CCY-COUNT)
+           END-IF.
+       FIND-CURRENCY-SLOT.
+           IF WS-CCY-CODE(WS-CCY-IDX) = ACT-CURRENCY
+              MOVE 'Y' TO WS-CCY-FOUND
+           ELSE
+              ADD 1 TO WS-CCY-IDX
+           END-IF.
+      *Converts one currency subtotal into DEFAULT-CURRENCY and folds
+      *it into the running grand total of customer liabilities
+       CONVERT-ONE-CURRENCY.
+           IF WS-CCY-CODE(WS-CCY-IDX) = DEFAULT-CURRENCY
+              MOVE WS-CCY-TOTAL(WS-CCY-IDX)
+                                        TO WS-CCY-CONVERTED(WS-CCY-IDX)
+           ELSE
+              MOVE WS-CCY-CODE(WS-CCY-IDX) TO E-KEY
+              READ EXCHANGE-RATES RECORD KEY E-KEY
+              INVALID KEY
+                 MOVE WS-CCY-TOTAL(WS-CCY-IDX)
+                                        TO WS-CCY-CONVERTED(WS-CCY-IDX)
+              NOT INVALID KEY
+                 COMPUTE WS-INV-MAN = 100000 / E-MAN
+                 COMPUTE WS-INV-EXP = - E-EXP - 5
+                 COMPUTE WS-CCY-CONVERTED(WS-CCY-IDX)
+                       = WS-CCY-TOTAL(WS-CCY-IDX) * WS-INV-MAN
+                 COMPUTE WS-CCY-CONVERTED(WS-CCY-IDX)
+                       = WS-CCY-CONVERTED(WS-CCY-IDX) * 10 ** WS-INV-EXP
+              END-READ
+           END-IF
+           ADD WS-CCY-CONVERTED(WS-CCY-IDX) TO WS-TOTAL-LIABILITIES.
+      *Same conversion applied to the BANK account's own balance, in
+      *case it is ever opened in something other than DEFAULT-CURRENCY
+       CONVERT-BANK-BALANCE.
+           IF WS-BANK-FOUND NOT = 'Y'
+                 OR WS-BANK-CURRENCY = DEFAULT-CURRENCY
+              MOVE WS-BANK-BALANCE TO WS-BANK-CONVERTED
+           ELSE
+              MOVE WS-BANK-CURRENCY TO E-KEY
+              READ EXCHANGE-RATES RECORD KEY E-KEY
+              INVALID KEY
+                 MOVE WS-BANK-BALANCE TO WS-BANK-CONVERTED
+              NOT INVALID KEY
+                 COMPUTE WS-INV-MAN = 100000 / E-MAN
+                 COMPUTE WS-INV-EXP = - E-EXP - 5
+                 COMPUTE WS-BANK-CONVERTED
+                            = WS-BANK-BALANCE * WS-INV-MAN
+                 COMPUTE WS-BANK-CONVERTED
+                            = WS-BANK-CONVERTED * 10 ** WS-INV-EXP
+              END-READ
+           END-IF.
+       PRINT-REPORT.
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "DefaultCurrency":"' DEFAULT-CURRENCY '",'
+           DISPLAY '  "ByCurrency":['
+           PERFORM PRINT-ONE-CURRENCY
+              VARYING WS-CCY-IDX FROM 1 BY 1
+              UNTIL WS-CCY-IDX > WS-CCY-COUNT
+           DISPLAY '  ],'
+           MOVE WS-TOTAL-LIABILITIES TO WS-TOTAL-JSON
+           DISPLAY '  "TotalLiabilities":' WS-TOTAL-JSON ','
+           MOVE WS-BANK-CONVERTED TO WS-TOTAL-JSON
+           DISPLAY '  "BankBalance":' WS-TOTAL-JSON ','
+           MOVE WS-DRIFT TO WS-TOTAL-JSON
+           DISPLAY '  "Drift":' WS-TOTAL-JSON
+           DISPLAY '}'.
+       PRINT-ONE-CURRENCY.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '    {'
+           DISPLAY '      "Currency":"' WS-CCY-CODE(WS-CCY-IDX) '",'
+           MOVE WS-CCY-TOTAL(WS-CCY-IDX) TO WS-TOTAL-JSON
+           DISPLAY '      "Total":' WS-TOTAL-JSON ','
+           MOVE WS-CCY-CONVERTED(WS-CCY-IDX) TO WS-TOTAL-JSON
+           DISPLAY '      "Converted":' WS-TOTAL-JSON
+           DISPLAY '    }'.
