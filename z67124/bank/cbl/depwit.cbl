@@ -12,8 +12,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    DEPWIT
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    DEPWIT.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -21,7 +21,9 @@
        FILE-CONTROL.
            SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+      *DYNAMIC, not RANDOM - LOOKUP-ACCOUNT falls back to a sequential
+      *scan for a joint account's secondary signer
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS ACT-NAME
            FILE STATUS IS WS-FILE-STATUS.
            SELECT USER-TRANSFERS ASSIGN TO TRANSFER
@@ -37,110 +39,48 @@
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS E-KEY
               FILE STATUS IS WS-E-FILE-STATUS.
+      *Per-corridor fee override, falls back to the flat STATFILE rate
+      *when the corridor has no entry
+           SELECT FEE-SCHEDULE ASSIGN TO FEESCHED
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS FS-KEY
+              FILE STATUS IS WS-FS-FILE-STATUS.
+      *Running total of cash-channel withdrawals taken today, one
+      *record per account per day
+           SELECT DAILY-CASH-USED ASSIGN TO DAILYCASH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS DC-KEY
+              FILE STATUS IS WS-DC-FILE-STATUS.
+      *Running count/total of every posting against one account on
+      *one day, used to enforce the STATFILE velocity guard
+           SELECT DAILY-ACTIVITY ASSIGN TO DAILYACT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS DA-KEY
+              FILE STATUS IS WS-DA-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
-       01 ACT-REC.
-           05 ACT-NAME     PIC X(9).
-           05 ACT-BALANCE  PIC 9(12)V9(4).
-           05 ACT-CURRENCY PIC X(3).
+       COPY acctrec.
        FD  STATS RECORDING MODE F.
-       01 STAT-RECORD.
-           05 DEFAULT-CURRENCY PIC X(3).
-           05 FILLER PIC X VALUE SPACE.
-           05 S-TRANSACTION-FEE PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-EXCHANGE-FEE PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-INTEREST PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-DEPT-INTEREST PIC XXXXXX.
-      *The file assumes itself to be one line
-           05 FILLER PIC X(49) VALUE SPACES.
+       COPY statrec.
        FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
-       01  E-RECORD.
-           05 E-KEY PIC X(3).
-           05 E-NAME PIC X(20).
-           05 E-MAN  PIC 999999.
-           05 E-EXP  PIC S9.
+       COPY exchrec.
+       FD  FEE-SCHEDULE DATA RECORD IS FS-RECORD.
+       COPY feesched.
+       FD  DAILY-CASH-USED DATA RECORD IS DC-RECORD.
+       COPY dailycash.
+       FD  DAILY-ACTIVITY DATA RECORD IS DA-RECORD.
+       COPY dailyact.
        FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
-       01  TR-RECORD.
-           05 TR-KEY.
-      *From who, and when?
-              10 TR-MY-NAME PIC X(9).
-              10 TR-TIME-STAMP.
-                 15 TR-YEAR PIC 9(4).
-                 15 TR-MONTH PIC 9(2).
-                 15 TR-DAY PIC 9(2).
-                 15 TR-HOUR PIC 9(2).
-                 15 TR-MINUTE PIC 9(2).
-                 15 TR-SECOND PIC 9(2).
-                 15 TR-MILIS PIC 9(2).
-      *who do we send to? (or from)
-         05 TR-THEIR-NAME PIC X(9).
-         05 TR-TYPE-NAME PIC X(15).
-      *For example:
-      * exchange fee, (bank only)
-      * transaction fee, (bank only)
-      * cash deposit,
-      * cash withdrawal,
-      * digital transfer,
-      * debit card purchase,
-      * mobile pay purchase
-      * recuring payment
-      * interest
-      *what amount was sent, in the currency of the transfer?
-         05 TR-AMOUNT PIC S9(11)V9(4).
-         05 TR-CURRENCY PIC X(3).
-      *what amount was requested, my local currency (at the time)
-      *before fees
-         05 TR-OWN-CURRENCY PIC X(3).
-         05 TR-OWN-AMOUNT PIC S9(11)V9(4).
-      *What fees were deducted (are deducted from the receiving account
-      *hence 0 for sender) in currency of the account
-      *Bank is excempt from fees
-         05 TR-EXHANGE-FEE PIC S9(11)V9(4).
-         05 TR-TRANSACTION-FEE PIC S9(11)V9(4).
+       COPY trnrec.
       *-------------------
        WORKING-STORAGE SECTION.
-       01 WS-TRANSFER-REPORT.
-           05 WS-TR-KEY.
-      *From who, and when?
-              10 WS-TR-MY-NAME PIC X(9).
-              10 WS-TR-TIME-STAMP.
-                 15 WS-TR-YEAR PIC 9(4).
-                 15 WS-TR-MONTH PIC 9(2).
-                 15 WS-TR-DAY PIC 9(2).
-                 15 WS-TR-HOUR PIC 9(2).
-                 15 WS-TR-MINUTE PIC 9(2).
-                 15 WS-TR-SECOND PIC 9(2).
-                 15 WS-TR-MILIS PIC 9(2).
-      *who do we send to? (or from)
-         05 WS-TR-THEIR-NAME PIC X(9).
-         05 WS-TR-TYPE-NAME PIC X(15).
-      *For example:
-      * exchange fee, (bank only)
-      * transaction fee, (bank only)
-      * cash deposit,
-      * cash withdrawal,
-      * digital transfer,
-      * debit card purchase,
-      * mobile pay purchase
-      * recuring payment
-      *what amount was sent, in the currency of the transfer?
-         05 WS-TR-AMOUNT PIC S9(11)V9(4).
-         05 WS-TR-CURRENCY PIC X(3).
-      *what amount was requested, my local currency (at the time)
-      *before fees
-         05 WS-TR-OWN-CURRENCY PIC X(3).
-         05 WS-TR-OWN-AMOUNT PIC S9(11)V9(4).
-      *What fees were deducted (are deducted from the receiving account
-      *hence 0 for sender) in currency of the account
-      *Bank is excempt from fees
-         05 WS-TR-EXHANGE-FEE PIC S9(11)V9(4).
-         05 WS-TR-TRANSACTION-FEE PIC S9(11)V9(4).
+       COPY wstrnrep.
        01 FLAGS.
            05 WS-SUCCESS-WRITE PIC X VALUE 'Y'.
            05 WS-FILE-STATUS PIC XX.
@@ -148,10 +88,22 @@
            05 WS-T-FILE-STATUS PIC XX.
            05 WS-VALID-CURRENCY PIC XX.
            05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-FS-FILE-STATUS PIC XX.
+           05 WS-DC-FILE-STATUS PIC XX.
+           05 WS-DA-FILE-STATUS PIC XX.
+           05 WS-HASH PIC X(8).
+      *C = cash/ATM channel, T = teller window (default when not given)
+           05 WS-CHANNEL PIC X VALUE 'T'.
+               88 WS-IS-CASH-CHANNEL VALUE 'C'.
+           05 WS-TELLER-ID PIC X(8).
+       01 WS-TODAY PIC 9(8).
+       01 WS-CASH-USED-TODAY PIC S9(11)V9(4).
        01 WS-EXCHANGE-CALCULATIONS.
       *Exchange rate from what the user entered to default
            05 ARG-TO-DEFAULT-RATE-MAN PIC 999999.
            05 ARG-TO-DEFAULT-RATE-EXP PIC S9.
+      *Largest single transaction WS-CURRENCY allows, 0 = no cap
+           05 WS-MAX-TXN-AMOUNT PIC 9(11)V9(4).
       *And back to what they want
            05 DEFAULT-TO-ACT-MAN PIC 999999.
            05 DEFAULT-TO-ACT-EXP PIC S9.
@@ -174,28 +126,66 @@
       *positive or negative: Actual ammount added to the account
       *In account currency
            05 WS-D-BLNCE PIC S9(11)V9(4).
+      *Identity the caller claims to operate under - normally the
+      *account's own ACT-NAME, but may instead be a joint account's
+      *ACT-SECONDARY-NAME, see LOOKUP-ACCOUNT
+           05 WS-ARG-NAME PIC X(9).
+           05 WS-LOOKUP-FOUND PIC X VALUE 'N'.
+      *Most a cash-channel withdrawal may take out of one account per
+      *day, account currency, 0 = no cap
+           05 WS-ATM-DAILY-LIMIT PIC 9(11)V9(4).
+      *Velocity guard: most postings/total moved per account per day,
+      *0 = no cap on either
+           05 WS-VELOCITY-MAX-COUNT PIC 9(4).
+           05 WS-VELOCITY-MAX-AMOUNT PIC 9(11)V9(4).
+           05 WS-TXN-COUNT-TODAY PIC 9(4).
+           05 WS-TXN-AMOUNT-TODAY PIC S9(11)V9(4).
 
            05 WS-EXCHANGE-FEE PIC 9V9999.
            05 WS-TRANSACTION-FEE PIC 9V9999.
 
       *The above signed number may be stored in weird stupid ebsidec
       *We need to move to the below to get something readable
-       01 WS-DISPLAY-SIGNED PIC -9.
-       01 WS-DISPLAY-AMOUNT PIC -Z(10)9.9(4).
+       COPY dispfmt.
        LINKAGE SECTION.
        01 ARG-BUFFER.
            05 ARG-LENGTH pic S9(4) COMP.
            05 ARG-AMOUNT PIC X(12)XX(4).
            05 ARG-CURRENCY PIC X(3).
+      *Claimed password/PIN hash, spaces if the account has none set
+           05 ARG-HASH     PIC X(8).
+      *C = cash/ATM withdrawal, T = teller window, spaces defaults to T
+           05 ARG-CHANNEL  PIC X.
+      *Branch terminal/teller ID this transaction originated from,
+      *spaces when the call didn't come from a branch terminal
+           05 ARG-TELLER-ID PIC X(8).
            05 ARG-NAME     PIC X(9).
        PROCEDURE DIVISION USING ARG-BUFFER.
       *------------------
        READ-INPUT.
-           COMPUTE ARG-LENGTH = ARG-LENGTH - 20.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 37.
+      *Reject malformed PARM input before it ever reaches NUMVAL
+           IF FUNCTION TEST-NUMVAL(ARG-AMOUNT) NOT = 0
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Amount is not a valid number"'
+              DISPLAY '}'
+              GOBACK
+           END-IF.
            COMPUTE WS-AMOUNT = FUNCTION NUMVAL(ARG-AMOUNT).
            MOVE SPACES TO ACT-NAME.
            MOVE ARG-CURRENCY TO WS-CURRENCY.
-           MOVE ARG-NAME(1:ARG-LENGTH) TO ACT-NAME.
+           MOVE ARG-HASH TO WS-HASH.
+           IF ARG-CHANNEL = 'C'
+              MOVE 'C' TO WS-CHANNEL
+           ELSE
+              MOVE 'T' TO WS-CHANNEL
+           END-IF.
+           MOVE ARG-TELLER-ID TO WS-TELLER-ID.
+           MOVE SPACES TO WS-ARG-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-ARG-NAME.
+           MOVE WS-ARG-NAME TO ACT-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
            DISPLAY ACT-NAME.
        OPEN-FILES.
 
@@ -244,28 +234,70 @@
                CLOSE STATS
               GOBACK.
        MAIN-PROC.
-           MOVE ARG-NAME TO ACT-NAME
+           MOVE WS-ARG-NAME TO ACT-NAME
       *Move amount and name to report, so we have the amount, currency
            MOVE WS-AMOUNT TO WS-TR-AMOUNT
            MOVE WS-CURRENCY TO WS-TR-CURRENCY
-           MOVE ACT-NAME TO WS-TR-MY-NAME
 
            COMPUTE WS-EXCHANGE-FEE = FUNCTION NUMVAL(S-EXCHANGE-FEE)
            COMPUTE WS-TRANSACTION-FEE
               = FUNCTION NUMVAL(S-TRANSACTION-FEE)
+           COMPUTE WS-ATM-DAILY-LIMIT
+              = FUNCTION NUMVAL(S-ATM-DAILY-LIMIT)
+           COMPUTE WS-VELOCITY-MAX-COUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-COUNT)
+           COMPUTE WS-VELOCITY-MAX-AMOUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-AMOUNT)
       *Keep as input-output, but first check if it exists, returns error
-      *Check for existing key, just get it
+      *Check for existing key, just get it. A joint account's
+      *secondary signer may have given their own name rather than the
+      *account's, so fall back to a scan for that before giving up
                READ USER-ACCOUNTS RECORD KEY ACT-NAME
                INVALID KEY
-               DISPLAY '{'
-               DISPLAY '  "success":0,'
-               DISPLAY '  "error":"Account ' ACT-NAME ' not found "'
-               DISPLAY '}'
-               CLOSE USER-ACCOUNTS
-               CLOSE USER-TRANSFERS
-               CLOSE STATS
-               GOBACK
+                   MOVE 'N' TO WS-LOOKUP-FOUND
+                   PERFORM LOOKUP-BY-SECONDARY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
                END-READ
+               IF WS-LOOKUP-FOUND = 'N'
+                   DISPLAY '{'
+                   DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' WS-ARG-NAME ' not found "'
+                   DISPLAY '}'
+                   CLOSE USER-ACCOUNTS
+                   CLOSE USER-TRANSFERS
+                   CLOSE STATS
+                   GOBACK
+               END-IF
+               MOVE ACT-NAME TO WS-TR-MY-NAME
+
+      *Frozen accounts don't move money either way
+              IF ACT-IS-FROZEN
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Account on hold"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF
+
+      *A hash on file must be proven before money can move. No hash on
+      *file means the account was never set up with one (treated as
+      *not requiring one, same as SETPASS's first-time-set rule)
+              IF ACT-PASS-HASH NOT = SPACES
+                 IF ACT-PASS-HASH NOT = WS-HASH
+                    DISPLAY '{'
+                    DISPLAY '  "success":0,'
+                    DISPLAY '  "error":"Password hash does not match"'
+                    DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                    GOBACK
+                 END-IF
+              END-IF
 
       *Check if currency is valid, setting exchange rates in process
               PERFORM GET-EXCHANGE
@@ -274,15 +306,37 @@
                  DISPLAY '  "success":0,'
                  DISPLAY '  "error":"currency not supported"'
                  DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
                  GOBACK
               END-IF
       *00, opened succesfullu, 97, opened, but not closed correctly last
 
+      *Per-currency transaction limit, checked on the amount as the
+      *caller entered it, before any conversion
+              IF WS-MAX-TXN-AMOUNT > 0
+                    AND FUNCTION ABS(WS-AMOUNT) > WS-MAX-TXN-AMOUNT
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Amount exceeds currency limit"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF
+
+      *A corridor-specific fee schedule entry overrides the flat
+      *STATFILE rate already loaded above
+               PERFORM GET-FEE-SCHEDULE
+
       *Convert currencies and calculate expected fees
                PERFORM CALC-CURRENCY-AND-FEES
 
-      *Check that the user can afford it
-               IF ACT-BALANCE < - WS-D-BLNCE
+      *Check that the user can afford it, allowing for any approved
+      *overdraft/credit line on the account
+               IF ACT-BALANCE + WS-D-BLNCE < - ACT-OVERDRAFT-LIMIT
                      DISPLAY '{'
                      DISPLAY '  "success":0,'
                DISPLAY '"error":"Overdraft"'
@@ -293,9 +347,59 @@
                      GOBACK
                END-IF
 
+      *A cash-channel withdrawal also has to fit under today's ATM
+      *limit for this account
+               PERFORM CHECK-CASH-LIMIT
+               IF WS-IS-CASH-CHANNEL AND WS-D-BLNCE < 0
+                     AND WS-ATM-DAILY-LIMIT > 0
+                     AND WS-CASH-USED-TODAY - WS-D-BLNCE
+                                                > WS-ATM-DAILY-LIMIT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily cash limit exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+
+      *A transaction that would push today's posting count or total
+      *moved past the configured velocity guard is rejected outright,
+      *same as the cash-channel/overdraft checks above
+               PERFORM CHECK-VELOCITY
+               IF WS-VELOCITY-MAX-COUNT > 0
+                     AND WS-TXN-COUNT-TODAY + 1 > WS-VELOCITY-MAX-COUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction count exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+               IF WS-VELOCITY-MAX-AMOUNT > 0
+                     AND WS-TXN-AMOUNT-TODAY + FUNCTION ABS(WS-D-BLNCE)
+                                             > WS-VELOCITY-MAX-AMOUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction amount exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+
       *Ok, now we can update the user account
                COMPUTE ACT-BALANCE = ACT-BALANCE + WS-D-BLNCE
+               MOVE WS-TODAY TO ACT-LAST-ACTIVITY
                REWRITE ACT-REC
+               IF WS-IS-CASH-CHANNEL AND WS-D-BLNCE < 0
+                  PERFORM UPDATE-CASH-USED
+               END-IF
+               PERFORM UPDATE-VELOCITY
       *And update the bank
                MOVE "BANK     " TO ACT-NAME
                READ USER-ACCOUNTS RECORD KEY ACT-NAME
@@ -314,6 +418,14 @@
 
       *Exploit the proletariate real hard right here
            COMPUTE ACT-BALANCE = ACT-BALANCE + WS-TRNS-FEE + WS-EXCH-FEE
+      *Also split the two fee sources into their own running totals so
+      *finance can report transaction-fee revenue separately from
+      *FX-spread revenue instead of reading it out of one blended
+      *BANK balance
+               COMPUTE ACT-FEE-INCOME-TXN = ACT-FEE-INCOME-TXN
+                  + WS-TRNS-FEE
+               COMPUTE ACT-FEE-INCOME-FX = ACT-FEE-INCOME-FX
+                  + WS-EXCH-FEE
                REWRITE ACT-REC
 
                IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
@@ -345,6 +457,114 @@
                CLOSE STATS
               END-IF
            GOBACK.
+      *No key on ACT-SECONDARY-NAME, so this is a full sequential scan
+      *rather than a START - only reached when the direct key lookup
+      *by WS-ARG-NAME already failed, so the common case of a primary
+      *owner naming their own account never pays for this
+       LOOKUP-BY-SECONDARY.
+           MOVE LOW-VALUES TO ACT-NAME
+           START USER-ACCOUNTS KEY IS >= ACT-NAME
+           PERFORM UNTIL WS-LOOKUP-FOUND = 'Y'
+               READ USER-ACCOUNTS NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACT-SECONDARY-NAME = WS-ARG-NAME
+                          MOVE 'Y' TO WS-LOOKUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *Look up how much cash this account has already taken out today,
+      *so the caller can check it against S-ATM-DAILY-LIMIT. Only
+      *matters for a cash-channel withdrawal; everything else leaves
+      *WS-CASH-USED-TODAY at zero and is waved through
+       CHECK-CASH-LIMIT.
+           MOVE 0 TO WS-CASH-USED-TODAY
+           IF WS-IS-CASH-CHANNEL AND WS-D-BLNCE < 0
+              MOVE ACT-NAME TO DC-ACCOUNT
+              MOVE WS-TODAY TO DC-DATE
+              OPEN INPUT DAILY-CASH-USED
+              IF WS-DC-FILE-STATUS = '00' OR WS-DC-FILE-STATUS = '97'
+                 READ DAILY-CASH-USED RECORD KEY DC-KEY
+                 NOT INVALID KEY
+                    MOVE DC-TOTAL TO WS-CASH-USED-TODAY
+                 END-READ
+                 CLOSE DAILY-CASH-USED
+              END-IF
+           END-IF.
+      *Add this withdrawal to today's running cash total for the
+      *account, creating the day's record the first time it is taken
+       UPDATE-CASH-USED.
+           OPEN I-O DAILY-CASH-USED
+           IF WS-DC-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-DC-FILE-STATUS = '35'
+                 OPEN OUTPUT DAILY-CASH-USED
+                 CLOSE DAILY-CASH-USED
+                 OPEN I-O DAILY-CASH-USED
+              END-IF
+           END-IF.
+           MOVE ACT-NAME TO DC-ACCOUNT
+           MOVE WS-TODAY TO DC-DATE
+           COMPUTE DC-TOTAL = WS-CASH-USED-TODAY - WS-D-BLNCE
+           WRITE DC-RECORD
+           INVALID KEY
+              REWRITE DC-RECORD
+           END-WRITE.
+           CLOSE DAILY-CASH-USED.
+      *Look up how many postings/how much has already moved through
+      *this account today, so the caller can check it against the
+      *STATFILE velocity guard before the posting goes through
+       CHECK-VELOCITY.
+           MOVE 0 TO WS-TXN-COUNT-TODAY
+           MOVE 0 TO WS-TXN-AMOUNT-TODAY
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           OPEN INPUT DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS = '00' OR WS-DA-FILE-STATUS = '97'
+              READ DAILY-ACTIVITY RECORD KEY DA-KEY
+              NOT INVALID KEY
+                 MOVE DA-COUNT TO WS-TXN-COUNT-TODAY
+                 MOVE DA-TOTAL TO WS-TXN-AMOUNT-TODAY
+              END-READ
+              CLOSE DAILY-ACTIVITY
+           END-IF.
+      *Add this posting to today's running count/total for the
+      *account, creating the day's record the first time it is posted
+       UPDATE-VELOCITY.
+           OPEN I-O DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-DA-FILE-STATUS = '35'
+                 OPEN OUTPUT DAILY-ACTIVITY
+                 CLOSE DAILY-ACTIVITY
+                 OPEN I-O DAILY-ACTIVITY
+              END-IF
+           END-IF.
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           COMPUTE DA-COUNT = WS-TXN-COUNT-TODAY + 1
+           COMPUTE DA-TOTAL = WS-TXN-AMOUNT-TODAY
+                                 + FUNCTION ABS(WS-D-BLNCE)
+           WRITE DA-RECORD
+           INVALID KEY
+              REWRITE DA-RECORD
+           END-WRITE.
+           CLOSE DAILY-ACTIVITY.
+      *Look for a fee-schedule entry specific to this corridor (what
+      *currency the amount came in as, what currency the account is
+      *held in). No entry means keep the bank-wide STATFILE rate that
+      *is already loaded into WS-EXCHANGE-FEE/WS-TRANSACTION-FEE
+       GET-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE
+           IF WS-FS-FILE-STATUS = '00' OR WS-FS-FILE-STATUS = '97'
+               MOVE WS-CURRENCY TO FS-FROM-CCY
+               MOVE ACT-CURRENCY TO FS-TO-CCY
+               READ FEE-SCHEDULE RECORD KEY FS-KEY
+               NOT INVALID KEY
+                   MOVE FS-TRANSACTION-FEE TO WS-TRANSACTION-FEE
+                   MOVE FS-EXCHANGE-FEE TO WS-EXCHANGE-FEE
+               END-READ
+               CLOSE FEE-SCHEDULE
+           END-IF.
       *Set exchange rate variables
       *We also check for currency existing
        GET-EXCHANGE.
@@ -361,17 +581,24 @@
       *Currency not found
                    MOVE 'N' TO WS-VALID-CURRENCY
                NOT INVALID KEY
+      *Currency not tradeable right now, same as not found
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+                   MOVE E-MAX-TXN-AMOUNT TO WS-MAX-TXN-AMOUNT
+      *The bank is acquiring WS-CURRENCY here, so it buys it off the
+      *customer at the buy rate
       *The exchange rate is stored in number of other currency,
       *to get 1 default currency
       *so we need to divide 1 by this to get the multiplier from arg to
       *default
       *1= 100000E-5, apply the first to the mantissa, and the second EXP
       *    DISPLAY WS-CURRENCY '>' DEFAULT-CURRENCY ':' E-MAN 'E' E-EXP
-                   COMPUTE E-MAN = 100000 / E-MAN
-                   COMPUTE E-EXP = - E-EXP - 5
-                   MOVE E-MAN TO ARG-TO-DEFAULT-RATE-MAN
-                   MOVE E-EXP TO ARG-TO-DEFAULT-RATE-EXP
-           MOVE E-EXP TO WS-DISPLAY-SIGNED
+                   COMPUTE E-BUY-MAN = 100000 / E-BUY-MAN
+                   COMPUTE E-BUY-EXP = - E-BUY-EXP - 5
+                   MOVE E-BUY-MAN TO ARG-TO-DEFAULT-RATE-MAN
+                   MOVE E-BUY-EXP TO ARG-TO-DEFAULT-RATE-EXP
+           MOVE E-BUY-EXP TO WS-DISPLAY-SIGNED
                END-READ
                MOVE ACT-CURRENCY TO E-KEY
                READ EXCHANGE-RATES RECORD KEY E-KEY
@@ -379,6 +606,11 @@
       *Currency not found
                    MOVE 'N' TO WS-VALID-CURRENCY
                NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+      *The bank is providing ACT-CURRENCY here, so it sells at the
+      *sell rate
       *The exchange rate is stored in number of other currency, for 1DEF
       *So this is the multiplier to go from default to account
                    MOVE E-MAN TO DEFAULT-TO-ACT-MAN
@@ -464,6 +696,7 @@
            MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
            END-IF.
        LOG-TRANSFER.
+           MOVE WS-TELLER-ID TO WS-TR-TELLER-ID.
            MOVE FUNCTION CURRENT-DATE to WS-TR-TIME-STAMP.
 
            MOVE SPACES TO WS-TR-THEIR-NAME.
