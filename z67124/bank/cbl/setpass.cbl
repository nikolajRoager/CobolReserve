@@ -0,0 +1,131 @@
+      *Set or reset the password/PIN hash on an existing account.
+      *ADDUSER's header comment says modifying a user "requires
+      *password hash" -- this is the program that actually sets one
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SETPASS.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *Administrative action audit trail, append only
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS AU-KEY
+              FILE STATUS IS WS-AU-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  AUDIT-LOG DATA RECORD IS AU-RECORD.
+       COPY auditlog.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-AU-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(9).
+       01 WS-NAME PIC X(9).
+       01 WS-OLD-HASH PIC X(8).
+       01 WS-NEW-HASH PIC X(8).
+      *Using PARM='...' limits me to one account a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-RECORD.
+      *Caller's claim of the current hash, spaces if none is set yet
+               10 ARG-OLD-HASH PIC X(8).
+               10 ARG-NEW-HASH PIC X(8).
+      *Teller/system ID making this change, for the audit trail
+               10 ARG-OPERATOR-ID PIC X(9).
+               10 ARG-NAME     PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 25.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+           MOVE ARG-OLD-HASH TO WS-OLD-HASH.
+           MOVE ARG-NEW-HASH TO WS-NEW-HASH.
+           MOVE ARG-OPERATOR-ID TO WS-OPERATOR-ID.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       MAIN-PROC.
+           MOVE WS-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' WS-NAME ' not found "'
+               DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               GOBACK
+           END-READ.
+
+      *A hash already on file must be proven before it can be changed.
+      *No hash on file yet means anyone can set the first one
+           IF ACT-PASS-HASH NOT = SPACES
+              IF ACT-PASS-HASH NOT = WS-OLD-HASH
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Old hash does not match"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 GOBACK
+              END-IF
+           END-IF.
+
+           MOVE WS-NEW-HASH TO ACT-PASS-HASH
+           REWRITE ACT-REC.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Writing accounts error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+           ELSE
+              PERFORM LOG-AUDIT
+              DISPLAY '{'
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"No error"'
+              DISPLAY '}'
+           END-IF.
+           CLOSE USER-ACCOUNTS.
+           GOBACK.
+      *Append-only, same OPEN-I-O-with-35-fallback idiom as
+      *EXCHANGE-HISTORY/LOG-HISTORY in setxch.cbl
+       LOG-AUDIT.
+           OPEN I-O AUDIT-LOG
+           IF WS-AU-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIME-STAMP
+           MOVE 'SETPASS' TO AU-PROGRAM
+           MOVE WS-NAME TO AU-TARGET
+           MOVE 'PASSWORD HASH' TO AU-BEFORE
+           MOVE 'PASSWORD HASH CHANGED' TO AU-AFTER
+           WRITE AU-RECORD
+           INVALID KEY
+      *Should never happen unless two changes land the same millisec
+               CONTINUE
+           END-WRITE
+           CLOSE AUDIT-LOG.
