@@ -0,0 +1,105 @@
+      *Nightly/on-demand report listing every account with no posting
+      *activity in the last ARG-MONTHS months, for the dormancy process
+      *our regulator requires. Uses ACT-LAST-ACTIVITY (kept up to date
+      *by DEPWIT's REWRITE ACT-REC and TRNSFR's TRANFER-AWAY) rather
+      *than re-scanning all of USER-TRANSFERS for each account - the
+      *field already says exactly the same thing and is far cheaper
+      *to check
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DORMREP.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01  WS-FILE-STATUS PIC XX.
+       01  WS-EOF         PIC X VALUE 'N'.
+       01  WS-START       PIC X VALUE 'Y'.
+       01  WS-TODAY       PIC 9(8).
+      *Days since a fixed epoch, cutoff is today minus ARG-MONTHS
+      *worth of 30-day months - close enough for a flag-for-review list
+       01  WS-TODAY-DAYS  PIC 9(7).
+       01  WS-CUTOFF-DAYS PIC 9(7).
+       01  WS-LAST-ACTIVITY-DAYS PIC 9(7).
+       01  WS-DORMANT-COUNT PIC 9(6) VALUE 0.
+      *Json compatible: no leading zeros
+       01  WS-BALANCE-JSON PIC Z(11)9.9999.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+      *How many months of silence makes an account dormant
+       01 ARG-BUFFER.
+           05 ARG-MONTHS PIC 9(3).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM CALC-CUTOFF
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "DormantAccounts":['
+           PERFORM SCAN-ACCOUNTS UNTIL WS-EOF = 'Y'
+           DISPLAY ']'
+           DISPLAY '  "Count":' WS-DORMANT-COUNT
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           GOBACK.
+       OPEN-FILES.
+           OPEN INPUT USER-ACCOUNTS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       CALC-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-DAYS = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           COMPUTE WS-CUTOFF-DAYS = WS-TODAY-DAYS - (ARG-MONTHS * 30).
+       SCAN-ACCOUNTS.
+           READ USER-ACCOUNTS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF ACT-NAME NOT = "BANK     "
+                      COMPUTE WS-LAST-ACTIVITY-DAYS
+                          = FUNCTION INTEGER-OF-DATE(ACT-LAST-ACTIVITY)
+                      IF WS-LAST-ACTIVITY-DAYS < WS-CUTOFF-DAYS
+                         PERFORM PRINT-DORMANT-ACCOUNT
+                      END-IF
+                   END-IF
+           END-READ.
+       PRINT-DORMANT-ACCOUNT.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '  {'
+           DISPLAY '    "Name":"' ACT-NAME '",'
+           MOVE ACT-BALANCE TO WS-BALANCE-JSON
+           DISPLAY '    "Balance":' WS-BALANCE-JSON ','
+           DISPLAY '    "Currency":"' ACT-CURRENCY '",'
+           DISPLAY '    "OpenedDate":' ACT-OPENED-DATE ','
+           DISPLAY '    "LastActivity":' ACT-LAST-ACTIVITY
+           DISPLAY '  }'
+           ADD 1 TO WS-DORMANT-COUNT.
