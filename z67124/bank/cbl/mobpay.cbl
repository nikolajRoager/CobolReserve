@@ -0,0 +1,596 @@
+      *Post a mobile-pay purchase. Same fee/currency-conversion engine
+      *as DEPWIT's withdrawal leg, but authorised by a device token
+      *instead of the account hash, and logged against the merchant
+      *or peer device instead of always writing "Outside"
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    MOBPAY.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS WS-T-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *For converting the purchase amount
+      *Per-corridor fee override, falls back to the flat STATFILE rate
+      *when the corridor has no entry
+           SELECT FEE-SCHEDULE ASSIGN TO FEESCHED
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS FS-KEY
+              FILE STATUS IS WS-FS-FILE-STATUS.
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+      *Running count/total of every posting against one account on
+      *one day, used to enforce the STATFILE velocity guard
+           SELECT DAILY-ACTIVITY ASSIGN TO DAILYACT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS DA-KEY
+              FILE STATUS IS WS-DA-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  FEE-SCHEDULE DATA RECORD IS FS-RECORD.
+       COPY feesched.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+       FD  DAILY-ACTIVITY DATA RECORD IS DA-RECORD.
+       COPY dailyact.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY wstrnrep.
+       01 FLAGS.
+           05 WS-SUCCESS-WRITE PIC X VALUE 'Y'.
+           05 WS-FILE-STATUS PIC XX.
+           05 WS-E-FILE-STATUS PIC XX.
+           05 WS-T-FILE-STATUS PIC XX.
+           05 WS-VALID-CURRENCY PIC XX.
+           05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-FS-FILE-STATUS PIC XX.
+           05 WS-DA-FILE-STATUS PIC XX.
+           05 WS-HASH PIC X(8).
+       01 WS-COUNTERPART-ID PIC X(9).
+       01 WS-TODAY PIC 9(8).
+      *Velocity guard: most postings/total moved per account per day,
+      *0 = no cap on either
+       01 WS-VELOCITY-MAX-COUNT PIC 9(4).
+       01 WS-VELOCITY-MAX-AMOUNT PIC 9(11)V9(4).
+       01 WS-TXN-COUNT-TODAY PIC 9(4).
+       01 WS-TXN-AMOUNT-TODAY PIC S9(11)V9(4).
+       01 WS-EXCHANGE-CALCULATIONS.
+      *Exchange rate from what the user entered to default
+           05 ARG-TO-DEFAULT-RATE-MAN PIC 999999.
+           05 ARG-TO-DEFAULT-RATE-EXP PIC S9.
+      *Largest single transaction WS-CURRENCY allows, 0 = no cap
+           05 WS-MAX-TXN-AMOUNT PIC 9(11)V9(4).
+      *And back to what they want
+           05 DEFAULT-TO-ACT-MAN PIC 999999.
+           05 DEFAULT-TO-ACT-EXP PIC S9.
+       01 WS-TRANSFER-CALCULATIONS.
+      *always negative here, a purchase can never be a deposit
+           05 WS-AMOUNT PIC S9(11)V9(4).
+      *The currency the amount is in right now
+           05 WS-CURRENCY PIC X(3).
+      *always positive: banks cut of transfer
+      *will mostly be in default currency, default currency
+           05 WS-TRNS-FEE PIC S9(11)V9(4).
+      *Account currency
+           05 WS-TRNS-FEE-ACT PIC S9(11)V9(4).
+      *always positive or 0: cost of currency exchange
+      *will mostly be in default currency, default currency
+           05 WS-EXCH-FEE PIC S9(11)V9(4).
+      *Account currency
+           05 WS-EXCH-FEE-ACT PIC S9(11)V9(4).
+      *always negative here: Actual ammount removed from the account
+      *In account currency
+           05 WS-D-BLNCE PIC S9(11)V9(4).
+
+           05 WS-EXCHANGE-FEE PIC 9V9999.
+           05 WS-TRANSACTION-FEE PIC 9V9999.
+
+      *The above signed number may be stored in weird stupid ebsidec
+      *We need to move to the below to get something readable
+       COPY dispfmt.
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-AMOUNT PIC X(12)XX(4).
+           05 ARG-CURRENCY PIC X(3).
+      *Device's own secret, checked against ACT-PASS-HASH the same way
+      *DEPWIT checks ARG-HASH
+           05 ARG-DEVICE-TOKEN PIC X(8).
+      *Who/what the tap was made with (merchant or peer device),
+           05 ARG-COUNTERPART-ID PIC X(9).
+           05 ARG-NAME     PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 37.
+      *Always a negative amount removed from the account: a purchase
+      *is never a deposit
+           COMPUTE WS-AMOUNT = FUNCTION NUMVAL(ARG-AMOUNT).
+           COMPUTE WS-AMOUNT = - FUNCTION ABS(WS-AMOUNT).
+           MOVE SPACES TO ACT-NAME.
+           MOVE ARG-CURRENCY TO WS-CURRENCY.
+           MOVE ARG-DEVICE-TOKEN TO WS-HASH.
+           MOVE ARG-COUNTERPART-ID TO WS-COUNTERPART-ID.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO ACT-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           DISPLAY ACT-NAME.
+       OPEN-FILES.
+
+      *I-O, because we both need to read and write
+           OPEN I-O USER-ACCOUNTS.
+           OPEN I-O USER-TRANSFERS.
+
+           OPEN INPUT STATS.
+           READ STATS.
+           IF WS-T-FILE-STATUS NOT = '00' AND NOT = '97'
+      *If it was fault 35, Try again as output
+              IF WS-T-FILE-STATUS = '35'
+                 OPEN OUTPUT USER-TRANSFERS
+              End-IF
+      *if that didn't work, it didn't work
+              IF WS-T-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Transfers file error ' WS-T-FILE-STATUS '"'
+              DISPLAY '}'
+      * Close any files which may have been opened, should just ignore
+      * any files which failed to open
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+              GOBACK
+              END-IF
+      * Test the other files, we won't be adding new keys to them, so
+      * they MUST exist and can not be taken as output
+           ELSE IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+              GOBACK
+           ELSE IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+              DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+              GOBACK.
+       MAIN-PROC.
+           MOVE ARG-NAME TO ACT-NAME
+      *Move amount and name to report, so we have the amount, currency
+           MOVE WS-AMOUNT TO WS-TR-AMOUNT
+           MOVE WS-CURRENCY TO WS-TR-CURRENCY
+           MOVE ACT-NAME TO WS-TR-MY-NAME
+
+           COMPUTE WS-EXCHANGE-FEE = FUNCTION NUMVAL(S-EXCHANGE-FEE)
+           COMPUTE WS-TRANSACTION-FEE
+              = FUNCTION NUMVAL(S-TRANSACTION-FEE)
+           COMPUTE WS-VELOCITY-MAX-COUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-COUNT)
+           COMPUTE WS-VELOCITY-MAX-AMOUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-AMOUNT)
+      *Keep as input-output, but first check if it exists, returns error
+      *Check for existing key, just get it
+               READ USER-ACCOUNTS RECORD KEY ACT-NAME
+               INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' ACT-NAME ' not found "'
+               DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+               GOBACK
+               END-READ
+
+      *The device's own secret must match what is on file, the same
+      *rule DEPWIT applies to ARG-HASH
+              IF ACT-PASS-HASH NOT = SPACES
+                 IF ACT-PASS-HASH NOT = WS-HASH
+                    DISPLAY '{'
+                    DISPLAY '  "success":0,'
+                    DISPLAY '  "error":"Device token does not match"'
+                    DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                    GOBACK
+                 END-IF
+              END-IF
+
+      *Check if currency is valid, setting exchange rates in process
+              PERFORM GET-EXCHANGE
+              IF WS-VALID-CURRENCY = 'N'
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"currency not supported"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF
+
+      *Per-currency transaction limit, checked on the amount as the
+      *caller entered it, before any conversion
+              IF WS-MAX-TXN-AMOUNT > 0
+                    AND FUNCTION ABS(WS-AMOUNT) > WS-MAX-TXN-AMOUNT
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Amount exceeds currency limit"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF
+      *00, opened succesfullu, 97, opened, but not closed correctly last
+
+      *A corridor-specific fee schedule entry overrides the flat
+      *STATFILE rate already loaded above
+               PERFORM GET-FEE-SCHEDULE
+
+      *Convert currencies and calculate expected fees
+               PERFORM CALC-CURRENCY-AND-FEES
+
+      *Check that the user can afford it, allowing for any approved
+      *overdraft/credit line on the account
+               IF ACT-BALANCE + WS-D-BLNCE < - ACT-OVERDRAFT-LIMIT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '"error":"Overdraft"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+
+      *A purchase that would push today's posting count or total
+      *moved past the configured velocity guard is rejected outright,
+      *same as the overdraft check above
+               PERFORM CHECK-VELOCITY
+               IF WS-VELOCITY-MAX-COUNT > 0
+                     AND WS-TXN-COUNT-TODAY + 1 > WS-VELOCITY-MAX-COUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction count exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+               IF WS-VELOCITY-MAX-AMOUNT > 0
+                     AND WS-TXN-AMOUNT-TODAY
+                           + FUNCTION ABS(WS-D-BLNCE)
+                                             > WS-VELOCITY-MAX-AMOUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction amount exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+
+      *Ok, now we can update the user account
+               COMPUTE ACT-BALANCE = ACT-BALANCE + WS-D-BLNCE
+               REWRITE ACT-REC
+               PERFORM UPDATE-VELOCITY
+      *And update the bank
+               MOVE "BANK     " TO ACT-NAME
+               READ USER-ACCOUNTS RECORD KEY ACT-NAME
+               INVALID KEY
+               DISPLAY '{'
+      *Shouldn't happen, but if it does the purchase did succeed
+               DISPLAY '  "success":1,'
+               DISPLAY '  "error":"Bank account not found"'
+               DISPLAY '}'
+               PERFORM LOG-TRANSFER
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+               GOBACK
+               END-READ
+
+      *Exploit the proletariate real hard right here
+           COMPUTE ACT-BALANCE = ACT-BALANCE + WS-TRNS-FEE + WS-EXCH-FEE
+      *Also split the two fee sources into their own running totals so
+      *finance can report transaction-fee revenue separately from
+      *FX-spread revenue instead of reading it out of one blended
+      *BANK balance
+               COMPUTE ACT-FEE-INCOME-TXN = ACT-FEE-INCOME-TXN
+                  + WS-TRNS-FEE
+               COMPUTE ACT-FEE-INCOME-FX = ACT-FEE-INCOME-FX
+                  + WS-EXCH-FEE
+               REWRITE ACT-REC
+
+               IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+      * We don't need to close it, it is not open
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+           DISPLAY '"error":"Writing accounts error ' WS-FILE-STATUS '"'
+                 DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+                 GOBACK
+              ELSE
+                 DISPLAY '{'
+      *This will write success or failure
+                 PERFORM LOG-TRANSFER
+                 IF WS-SUCCESS-WRITE = 'Y'
+                      DISPLAY '  "success":1,'
+                      DISPLAY '"error":"No error",'
+                 ELSE
+      *It still counts as a success, the transaction went through
+      *But the log failed to update
+                      DISPLAY '  "success":1,'
+                      DISPLAY '"error":"Error writing log",'
+                 END-IF
+                 DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               CLOSE USER-TRANSFERS
+               CLOSE STATS
+              END-IF
+           GOBACK.
+      *Look up how many postings/how much has already moved through
+      *the account today, so the caller can check it against the
+      *STATFILE velocity guard before the purchase goes through
+       CHECK-VELOCITY.
+           MOVE 0 TO WS-TXN-COUNT-TODAY
+           MOVE 0 TO WS-TXN-AMOUNT-TODAY
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           OPEN INPUT DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS = '00' OR WS-DA-FILE-STATUS = '97'
+              READ DAILY-ACTIVITY RECORD KEY DA-KEY
+              NOT INVALID KEY
+                 MOVE DA-COUNT TO WS-TXN-COUNT-TODAY
+                 MOVE DA-TOTAL TO WS-TXN-AMOUNT-TODAY
+              END-READ
+              CLOSE DAILY-ACTIVITY
+           END-IF.
+      *Add this purchase to today's running count/total for the
+      *account, creating the day's record the first time it is posted
+       UPDATE-VELOCITY.
+           OPEN I-O DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-DA-FILE-STATUS = '35'
+                 OPEN OUTPUT DAILY-ACTIVITY
+                 CLOSE DAILY-ACTIVITY
+                 OPEN I-O DAILY-ACTIVITY
+              END-IF
+           END-IF.
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           COMPUTE DA-COUNT = WS-TXN-COUNT-TODAY + 1
+           COMPUTE DA-TOTAL = WS-TXN-AMOUNT-TODAY
+                                 + FUNCTION ABS(WS-D-BLNCE)
+           WRITE DA-RECORD
+           INVALID KEY
+              REWRITE DA-RECORD
+           END-WRITE.
+           CLOSE DAILY-ACTIVITY.
+      *Look for a fee-schedule entry specific to this corridor (what
+      *currency the amount came in as, what currency the account is
+      *held in). No entry means keep the bank-wide STATFILE rate that
+      *is already loaded into WS-EXCHANGE-FEE/WS-TRANSACTION-FEE
+       GET-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE
+           IF WS-FS-FILE-STATUS = '00' OR WS-FS-FILE-STATUS = '97'
+               MOVE WS-CURRENCY TO FS-FROM-CCY
+               MOVE ACT-CURRENCY TO FS-TO-CCY
+               READ FEE-SCHEDULE RECORD KEY FS-KEY
+               NOT INVALID KEY
+                   MOVE FS-TRANSACTION-FEE TO WS-TRANSACTION-FEE
+                   MOVE FS-EXCHANGE-FEE TO WS-EXCHANGE-FEE
+               END-READ
+               CLOSE FEE-SCHEDULE
+           END-IF.
+      *Set exchange rate variables
+      *We also check for currency existing
+       GET-EXCHANGE.
+      *Start assuming both currencies exist
+           MOVE 'Y' TO WS-VALID-CURRENCY
+           OPEN INPUT EXCHANGE-RATES
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+      *Currency not found, nor the file it is in
+               MOVE 'N' TO WS-VALID-CURRENCY
+           ELSE
+               MOVE WS-CURRENCY TO E-KEY
+               READ EXCHANGE-RATES RECORD KEY E-KEY
+               INVALID KEY
+      *Currency not found
+                   MOVE 'N' TO WS-VALID-CURRENCY
+               NOT INVALID KEY
+      *Currency not tradeable right now, same as not found
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+                   MOVE E-MAX-TXN-AMOUNT TO WS-MAX-TXN-AMOUNT
+      *The bank is acquiring WS-CURRENCY here, so it buys it off the
+      *customer at the buy rate
+      *The exchange rate is stored in number of other currency,
+      *to get 1 default currency
+      *so we need to divide 1 by this to get the multiplier from arg to
+      *default
+      *1= 100000E-5, apply the first to the mantissa, and the second EXP
+                   COMPUTE E-BUY-MAN = 100000 / E-BUY-MAN
+                   COMPUTE E-BUY-EXP = - E-BUY-EXP - 5
+                   MOVE E-BUY-MAN TO ARG-TO-DEFAULT-RATE-MAN
+                   MOVE E-BUY-EXP TO ARG-TO-DEFAULT-RATE-EXP
+           MOVE E-BUY-EXP TO WS-DISPLAY-SIGNED
+               END-READ
+               MOVE ACT-CURRENCY TO E-KEY
+               READ EXCHANGE-RATES RECORD KEY E-KEY
+               INVALID KEY
+      *Currency not found
+                   MOVE 'N' TO WS-VALID-CURRENCY
+               NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+      *The bank is providing ACT-CURRENCY here, so it sells at the
+      *sell rate
+      *The exchange rate is stored in number of other currency, for 1DEF
+      *So this is the multiplier to go from default to account
+                   MOVE E-MAN TO DEFAULT-TO-ACT-MAN
+                   MOVE E-EXP TO DEFAULT-TO-ACT-EXP
+      *So we need to divide 1 by this
+           MOVE E-EXP TO WS-DISPLAY-SIGNED
+
+               END-READ
+           END-IF
+           CLOSE EXCHANGE-RATES.
+
+
+      *This chunk of code makes sure the purchase currency matches
+      *account, if not, we convert it and take a cut to the bank
+      *and also calculates EXCHANGE-FEE and TRANSACTION-FEE
+      *
+      *After this function the fees will be in default currency
+      *And WS-AMOUNT and WS-D-BLNCE will both be in account currency
+       CALC-CURRENCY-AND-FEES.
+
+           MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
+      *To get the exchange rate from WS-CURRENCY to ACT-CURRENCY
+      *we will exchange through the default currency, and get fees there
+      *Conversion is only needed if we don't have default currency now
+           IF DEFAULT-CURRENCY NOT = WS-CURRENCY
+              COMPUTE WS-AMOUNT = WS-AMOUNT * ARG-TO-DEFAULT-RATE-MAN
+           COMPUTE WS-AMOUNT = WS-AMOUNT * 10 ** ARG-TO-DEFAULT-RATE-EXP
+
+
+           MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
+      *In principle WS-CURRENCY is now DEFAULT-CURRENCY, but not need to
+      * actually call
+      *      MOVE DEFAULT-CURRENCY TO WS-CURRENCY
+           END-IF.
+
+      *Excempt the bank account from all fees
+           IF ARG-NAME NOT = "BANK     "
+
+      *If there is an overall change in currency, apply a fee
+           IF ARG-CURRENCY NOT = ACT-CURRENCY
+               MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
+               MOVE 0 TO WS-EXCH-FEE
+      *Calculate the fee while in the banks own currency
+              COMPUTE WS-EXCH-FEE =  WS-AMOUNT * WS-EXCHANGE-FEE
+
+      *The banks cut is always positive
+      *This cut is now in default currency
+              COMPUTE WS-EXCH-FEE = FUNCTION ABS ( WS-EXCH-FEE )
+           ELSE
+              MOVE 0 TO WS-EXCH-FEE
+           END-IF
+
+      *Calculate the fee while in the banks own currency
+              COMPUTE WS-TRNS-FEE = WS-AMOUNT * WS-TRANSACTION-FEE
+      *The banks cut is always positive
+      *This cut is now in default currency
+              COMPUTE WS-TRNS-FEE = FUNCTION ABS ( WS-TRNS-FEE )
+           ELSE
+              MOVE 0 TO WS-TRNS-FEE
+              MOVE 0 TO WS-EXCH-FEE
+           END-IF.
+
+      *Now the actual change in the balance is this (default currency):
+           COMPUTE WS-D-BLNCE = WS-AMOUNT - WS-EXCH-FEE - WS-TRNS-FEE
+      *Since the fee is positive, the purchase takes a bit more out of
+      *the account than the merchant amount alone
+
+      *Now change amount and the change in account over to the account
+      *currency
+            IF DEFAULT-CURRENCY NOT = ACT-CURRENCY
+              COMPUTE WS-AMOUNT = WS-AMOUNT * DEFAULT-TO-ACT-MAN
+           COMPUTE WS-AMOUNT = WS-AMOUNT * 10 ** DEFAULT-TO-ACT-EXP
+              COMPUTE WS-D-BLNCE = WS-D-BLNCE * DEFAULT-TO-ACT-MAN
+           COMPUTE WS-D-BLNCE = WS-D-BLNCE * 10 ** DEFAULT-TO-ACT-EXP
+              COMPUTE WS-EXCH-FEE-ACT = WS-EXCH-FEE * DEFAULT-TO-ACT-MAN
+              COMPUTE WS-EXCH-FEE-ACT
+                            = WS-EXCH-FEE-ACT * 10 ** DEFAULT-TO-ACT-EXP
+              COMPUTE WS-TRNS-FEE-ACT = WS-TRNS-FEE * DEFAULT-TO-ACT-MAN
+              COMPUTE WS-TRNS-FEE-ACT
+                            = WS-TRNS-FEE-ACT * 10 ** DEFAULT-TO-ACT-EXP
+      *This is the currency we are using now
+              MOVE ACT-CURRENCY TO WS-CURRENCY
+           MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
+           END-IF.
+       LOG-TRANSFER.
+           MOVE FUNCTION CURRENT-DATE to WS-TR-TIME-STAMP.
+
+           MOVE WS-COUNTERPART-ID TO WS-TR-THEIR-NAME.
+           MOVE "mobile pay purchase" TO WS-TR-TYPE-NAME.
+
+           MOVE WS-EXCH-FEE-ACT TO WS-TR-EXHANGE-FEE.
+           MOVE WS-TRNS-FEE-ACT TO WS-TR-TRANSACTION-FEE.
+           MOVE WS-D-BLNCE TO WS-TR-OWN-AMOUNT.
+           MOVE WS-CURRENCY TO WS-TR-OWN-CURRENCY.
+      *Mobile pay purchases never come from a branch terminal
+           MOVE SPACES TO WS-TR-TELLER-ID.
+
+      *Also display it as a JSON object
+           DISPLAY '"receipt":{'
+           DISPLAY '"Key":"' WS-TR-KEY '",'.
+           DISPLAY '"Account":"' WS-TR-MY-NAME '",'.
+           DISPLAY '"Timestamp": "' WS-TR-YEAR '-' WS-TR-MONTH
+           '-' WS-TR-DAY '-' WS-TR-HOUR '-' WS-TR-MINUTE '-'
+           WS-TR-SECOND '-' WS-TR-MILIS '",'.
+
+           DISPLAY '"Counterpart":"' WS-TR-THEIR-NAME '",'.
+           DISPLAY '"Type":"' WS-TR-TYPE-NAME '",'.
+
+           MOVE WS-TR-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '"AmountNominal":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '"TransactionCurrency": "' WS-TR-CURRENCY '",'
+           MOVE WS-TR-OWN-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '"AmountTransfered":' WS-DISPLAY-AMOUNT ','.
+           DISPLAY '"OwnCurrency": "' WS-TR-OWN-CURRENCY '",'.
+
+           MOVE WS-TR-EXHANGE-FEE TO WS-DISPLAY-AMOUNT
+           DISPLAY '"ExchangeFee":' WS-DISPLAY-AMOUNT ','.
+
+           MOVE WS-TR-TRANSACTION-FEE TO WS-DISPLAY-AMOUNT
+           DISPLAY '"TransactionFee":' WS-DISPLAY-AMOUNT.
+           DISPLAY '},'.
+           MOVE WS-TRANSFER-REPORT TO TR-RECORD.
+           WRITE TR-RECORD
+           INVALID KEY
+      *Should NEVER happen unless transactions happen same millisecond
+              MOVE 'N' to WS-SUCCESS-WRITE
+           END-WRITE.
