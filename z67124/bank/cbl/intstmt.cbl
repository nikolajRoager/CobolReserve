@@ -0,0 +1,122 @@
+      *Annual interest statement for one account. INTPOST's nightly job
+      *already logs every interest posting as a plain "Interest"
+      *TR-RECORD against the account it applies to; this just STARTs
+      *USER-TRANSFERS at that account's first record of the requested
+      *year, the same keyed-scan shape GETTRFS uses, and totals up
+      *what it finds instead of dumping raw records
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    INTSTMT.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01  WS-FILE-STATUS PIC XX.
+       01  WS-DONE        PIC X VALUE 'N'.
+       01  WS-START       PIC X VALUE 'Y'.
+       01  WS-NAME        PIC X(9).
+       01  WS-EARNED      PIC S9(11)V9(4) VALUE 0.
+       01  WS-PAID        PIC S9(11)V9(4) VALUE 0.
+       01  WS-ENTRY-COUNT PIC 9(6) VALUE 0.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-LENGTH PIC S9(4) COMP.
+      *Which calendar year to statement
+           05 ARG-YEAR   PIC 9(4).
+           05 ARG-NAME   PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 4.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+
+           OPEN INPUT USER-TRANSFERS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Transfer file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              GOBACK
+           END-IF
+
+           MOVE WS-NAME TO TR-MY-NAME
+           MOVE ARG-YEAR TO TR-YEAR
+           MOVE 1 TO TR-MONTH
+           MOVE 1 TO TR-DAY
+           MOVE 0 TO TR-HOUR
+           MOVE 0 TO TR-MINUTE
+           MOVE 0 TO TR-SECOND
+           MOVE 0 TO TR-MILIS
+           START USER-TRANSFERS KEY IS >= TR-KEY
+           IF WS-FILE-STATUS NOT = '00'
+              MOVE 'Y' TO WS-DONE
+           END-IF
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Account":"' WS-NAME '",'
+           DISPLAY '  "Year":' ARG-YEAR ','
+           DISPLAY '  "Entries":['
+           PERFORM SCAN-YEAR UNTIL WS-DONE = 'Y'
+           DISPLAY ']'
+           MOVE WS-EARNED TO WS-DISPLAY-AMOUNT
+           DISPLAY '  "InterestEarned":' WS-DISPLAY-AMOUNT ','
+           MOVE WS-PAID TO WS-DISPLAY-AMOUNT
+           DISPLAY '  "InterestPaid":' WS-DISPLAY-AMOUNT ','
+           COMPUTE WS-DISPLAY-AMOUNT = WS-EARNED + WS-PAID
+           DISPLAY '  "NetInterest":' WS-DISPLAY-AMOUNT
+           DISPLAY '}'
+           CLOSE USER-TRANSFERS
+           GOBACK.
+       SCAN-YEAR.
+           READ USER-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DONE
+               NOT AT END
+                   IF TR-MY-NAME NOT = WS-NAME OR TR-YEAR NOT = ARG-YEAR
+                      MOVE 'Y' TO WS-DONE
+                   ELSE
+                      IF TR-TYPE-NAME = "Interest"
+                         PERFORM PRINT-ENTRY
+                      END-IF
+                   END-IF
+           END-READ.
+       PRINT-ENTRY.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '    {'
+           DISPLAY '      "Timestamp":"' TR-YEAR '-' TR-MONTH
+           '-' TR-DAY '-' TR-HOUR '-' TR-MINUTE '-'
+           TR-SECOND '-' TR-MILIS '",'
+           MOVE TR-OWN-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '      "Amount":' WS-DISPLAY-AMOUNT
+           DISPLAY '    }'
+           IF TR-OWN-AMOUNT >= 0
+              ADD TR-OWN-AMOUNT TO WS-EARNED
+           ELSE
+              ADD TR-OWN-AMOUNT TO WS-PAID
+           END-IF
+           ADD 1 TO WS-ENTRY-COUNT.
