@@ -0,0 +1,248 @@
+      *Re-denominate an existing account into a different currency.
+      *ADDUSER refuses to touch an existing ACT-NAME, so this is its
+      *companion for the one thing customers actually ask to change
+      *without closing and reopening the account
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    MODUSER.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+      *Administrative action audit trail, append only
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS AU-KEY
+              FILE STATUS IS WS-AU-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  AUDIT-LOG DATA RECORD IS AU-RECORD.
+       COPY auditlog.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-E-FILE-STATUS PIC XX.
+       01 WS-AU-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(9).
+      *Currency/balance before the change, for the audit entry
+       01 WS-OLD-CURRENCY PIC X(3).
+       01 WS-OLD-BALANCE PIC S9(11)V9(4).
+       01 WS-AUDIT-BEFORE.
+           05 FILLER PIC X(4) VALUE 'CCY='.
+           05 WS-AB-CURRENCY PIC XXX.
+           05 FILLER PIC X(5) VALUE ' BAL='.
+           05 WS-AB-BALANCE PIC -(11)9.9999.
+       01 WS-AUDIT-AFTER.
+           05 FILLER PIC X(4) VALUE 'CCY='.
+           05 WS-AA-CURRENCY PIC XXX.
+           05 FILLER PIC X(5) VALUE ' BAL='.
+           05 WS-AA-BALANCE PIC -(11)9.9999.
+       01 WS-NAME          PIC X(9).
+       01 WS-NEW-CURRENCY  PIC X(3).
+       01 WS-VALID-CURRENCY PIC X VALUE 'Y'.
+      *Rate from the account's current currency to the new one, via
+      *default currency, same two-leg approach as DEPWIT's GET-EXCHANGE
+       01 WS-OLD-TO-DEF-MAN PIC 9(6).
+       01 WS-OLD-TO-DEF-EXP PIC S9.
+       01 WS-DEF-TO-NEW-MAN PIC 9(6).
+       01 WS-DEF-TO-NEW-EXP PIC S9.
+       01 WS-NEW-BALANCE PIC S9(11)V9(4).
+       01 WS-NEW-OVERDRAFT PIC 9(11)V9(4).
+       01 WS-SET-OVERDRAFT PIC X VALUE 'N'.
+       01 WS-NEW-SECONDARY PIC X(9).
+       01 WS-SET-SECONDARY PIC X VALUE 'N'.
+      *Using PARM='...' limits me to one currency a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-RECORD.
+               10 ARG-CURRENCY PIC X(3).
+      *Approved credit line in the account's (possibly new) currency.
+      *Spaces = leave the existing overdraft limit alone
+               10 ARG-OVERDRAFT PIC X(12)XX(4).
+      *Joint-account co-signer. Spaces = leave the existing secondary
+      *signer (if any) alone - there is no way to pass this field to
+      *clear an existing secondary signer, same as ARG-OVERDRAFT above
+               10 ARG-SECONDARY PIC X(9).
+      *Teller/system ID making this change, for the audit trail
+               10 ARG-OPERATOR-ID PIC X(9).
+               10 ARG-NAME     PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 38.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+           MOVE ARG-OPERATOR-ID TO WS-OPERATOR-ID.
+           MOVE ARG-CURRENCY TO WS-NEW-CURRENCY.
+           MOVE 'N' TO WS-SET-OVERDRAFT.
+           IF ARG-OVERDRAFT NOT = SPACES
+              COMPUTE WS-NEW-OVERDRAFT = FUNCTION NUMVAL(ARG-OVERDRAFT)
+              MOVE 'Y' TO WS-SET-OVERDRAFT
+           END-IF.
+           MOVE 'N' TO WS-SET-SECONDARY.
+           IF ARG-SECONDARY NOT = SPACES
+              MOVE ARG-SECONDARY TO WS-NEW-SECONDARY
+              MOVE 'Y' TO WS-SET-SECONDARY
+           END-IF.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+       MAIN-PROC.
+           MOVE WS-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Account ' WS-NAME ' not found "'
+               DISPLAY '}'
+               CLOSE USER-ACCOUNTS
+               GOBACK
+           END-READ.
+
+           MOVE ACT-CURRENCY TO WS-OLD-CURRENCY
+           MOVE ACT-BALANCE TO WS-OLD-BALANCE
+
+           IF ACT-CURRENCY = WS-NEW-CURRENCY
+              IF WS-SET-OVERDRAFT = 'N' AND WS-SET-SECONDARY = 'N'
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Account already in that currency"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 GOBACK
+              END-IF
+      *Same currency but there is an overdraft/secondary-signer change
+      *to apply, so skip the conversion legs below entirely
+              GO TO SIDE-UPDATES-ONLY
+           END-IF.
+
+           PERFORM GET-EXCHANGE
+           IF WS-VALID-CURRENCY = 'N'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"currency not supported"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF.
+
+           COMPUTE WS-NEW-BALANCE = ACT-BALANCE * WS-OLD-TO-DEF-MAN
+           COMPUTE WS-NEW-BALANCE
+                         = WS-NEW-BALANCE * 10 ** WS-OLD-TO-DEF-EXP
+           COMPUTE WS-NEW-BALANCE = WS-NEW-BALANCE * WS-DEF-TO-NEW-MAN
+           COMPUTE WS-NEW-BALANCE
+                         = WS-NEW-BALANCE * 10 ** WS-DEF-TO-NEW-EXP
+
+           MOVE WS-NEW-BALANCE TO ACT-BALANCE
+           MOVE WS-NEW-CURRENCY TO ACT-CURRENCY.
+       SIDE-UPDATES-ONLY.
+           IF WS-SET-OVERDRAFT = 'Y'
+              MOVE WS-NEW-OVERDRAFT TO ACT-OVERDRAFT-LIMIT
+           END-IF
+           IF WS-SET-SECONDARY = 'Y'
+              MOVE WS-NEW-SECONDARY TO ACT-SECONDARY-NAME
+           END-IF
+           REWRITE ACT-REC.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Writing accounts error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+           ELSE
+              MOVE WS-OLD-CURRENCY TO WS-AB-CURRENCY
+              MOVE WS-OLD-BALANCE TO WS-AB-BALANCE
+              MOVE ACT-CURRENCY TO WS-AA-CURRENCY
+              MOVE ACT-BALANCE TO WS-AA-BALANCE
+              PERFORM LOG-AUDIT
+              DISPLAY '{'
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"No error"'
+              DISPLAY '}'
+           END-IF.
+           CLOSE USER-ACCOUNTS.
+           GOBACK.
+      *Append-only, same OPEN-I-O-with-35-fallback idiom as
+      *EXCHANGE-HISTORY/LOG-HISTORY in setxch.cbl
+       LOG-AUDIT.
+           OPEN I-O AUDIT-LOG
+           IF WS-AU-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIME-STAMP
+           MOVE 'MODUSER' TO AU-PROGRAM
+           MOVE WS-NAME TO AU-TARGET
+           MOVE WS-AUDIT-BEFORE TO AU-BEFORE
+           MOVE WS-AUDIT-AFTER TO AU-AFTER
+           WRITE AU-RECORD
+           INVALID KEY
+      *Should never happen unless two changes land the same millisec
+               CONTINUE
+           END-WRITE
+           CLOSE AUDIT-LOG.
+      *Two-leg conversion from the account's current currency to the
+      *requested one, through DEFAULT-CURRENCY, mirroring the way
+      *DEPWIT's GET-EXCHANGE picks a side of the quote
+       GET-EXCHANGE.
+           MOVE 'Y' TO WS-VALID-CURRENCY
+           OPEN INPUT EXCHANGE-RATES
+           IF WS-E-FILE-STATUS NOT = '00' AND NOT = '97'
+               MOVE 'N' TO WS-VALID-CURRENCY
+           ELSE
+               MOVE ACT-CURRENCY TO E-KEY
+               READ EXCHANGE-RATES RECORD KEY E-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-CURRENCY
+               NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+      *Bank is buying the old currency off the account
+                   COMPUTE E-BUY-MAN = 100000 / E-BUY-MAN
+                   COMPUTE E-BUY-EXP = - E-BUY-EXP - 5
+                   MOVE E-BUY-MAN TO WS-OLD-TO-DEF-MAN
+                   MOVE E-BUY-EXP TO WS-OLD-TO-DEF-EXP
+               END-READ
+               MOVE WS-NEW-CURRENCY TO E-KEY
+               READ EXCHANGE-RATES RECORD KEY E-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-VALID-CURRENCY
+               NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+      *Bank is selling the new currency into the account
+                   MOVE E-MAN TO WS-DEF-TO-NEW-MAN
+                   MOVE E-EXP TO WS-DEF-TO-NEW-EXP
+               END-READ
+           END-IF
+           CLOSE EXCHANGE-RATES.
