@@ -0,0 +1,176 @@
+      *Monthly batch job: scan USER-ACCOUNTS for any balance (account
+      *currency) below S-MIN-BALANCE and take S-MAINTENANCE-FEE out of
+      *it, same shape as INTPOST's nightly interest sweep
+      *
+      *The BANK account itself is excempt, same as it is excempt from
+      *transaction/exchange fees in DEPWIT/TRNSFR and from interest in
+      *INTPOST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FEESWEP.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS WS-T-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY wstrnrep.
+       01 FLAGS.
+           05 WS-SUCCESS-WRITE PIC X VALUE 'Y'.
+           05 WS-FILE-STATUS PIC XX.
+           05 WS-T-FILE-STATUS PIC XX.
+           05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-EOF PIC X VALUE 'N'.
+       01 WS-FEE-CALCULATIONS.
+           05 WS-MIN-BALANCE PIC S9(11)V9(4).
+           05 WS-MAINTENANCE-FEE PIC S9(11)V9(4).
+      *Fee actually taken this account, capped so a balance never gets
+      *pushed past its own overdraft limit by the sweep
+           05 WS-FEE-TAKEN PIC S9(11)V9(4).
+       01 WS-ACCOUNTS-CHARGED PIC 9(6) VALUE 0.
+      *Running total of every fee taken this sweep, credited to BANK's
+      *own balance and fee-income sub-ledger in one posting after the
+      *sweep finishes - USER-ACCOUNTS is open ACCESS MODE DYNAMIC here
+      *and under a sequential NEXT RECORD cursor for the sweep itself,
+      *so a keyed random read for "BANK     " can not be interleaved
+      *into CHARGE-ONE-ACCOUNT without risking that cursor
+       01 WS-TOTAL-FEES-TAKEN PIC S9(11)V9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM READ-LIMITS
+           PERFORM CHARGE-ACCOUNTS UNTIL WS-EOF = 'Y'
+           IF WS-TOTAL-FEES-TAKEN > 0
+              PERFORM CREDIT-BANK-FEES
+           END-IF
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "AccountsCharged":' WS-ACCOUNTS-CHARGED
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           CLOSE USER-TRANSFERS
+           CLOSE STATS
+           GOBACK.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS
+           OPEN I-O USER-TRANSFERS
+           IF WS-T-FILE-STATUS = '35'
+              OPEN OUTPUT USER-TRANSFERS
+           END-IF
+           OPEN INPUT STATS
+           READ STATS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              CLOSE STATS
+              GOBACK
+           END-IF
+           IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              CLOSE STATS
+              GOBACK
+           END-IF.
+       READ-LIMITS.
+           COMPUTE WS-MIN-BALANCE = FUNCTION NUMVAL(S-MIN-BALANCE)
+           COMPUTE WS-MAINTENANCE-FEE
+                          = FUNCTION NUMVAL(S-MAINTENANCE-FEE).
+       CHARGE-ACCOUNTS.
+           READ USER-ACCOUNTS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF ACT-NAME NOT = "BANK     "
+                         AND ACT-BALANCE < WS-MIN-BALANCE
+                         AND WS-MAINTENANCE-FEE > 0
+                      PERFORM CHARGE-ONE-ACCOUNT
+                   END-IF
+           END-READ.
+      *Take the fee off the one account the cursor is on, but never
+      *past its own overdraft limit, and log it the same shape
+      *LOG-INTEREST in INTPOST uses
+       CHARGE-ONE-ACCOUNT.
+           MOVE WS-MAINTENANCE-FEE TO WS-FEE-TAKEN
+           IF ACT-BALANCE - WS-FEE-TAKEN < - ACT-OVERDRAFT-LIMIT
+              COMPUTE WS-FEE-TAKEN = ACT-BALANCE + ACT-OVERDRAFT-LIMIT
+           END-IF
+           IF WS-FEE-TAKEN > 0
+              COMPUTE ACT-BALANCE = ACT-BALANCE - WS-FEE-TAKEN
+              REWRITE ACT-REC
+              IF WS-FILE-STATUS = '00'
+                 PERFORM LOG-MAINTENANCE-FEE
+                 ADD 1 TO WS-ACCOUNTS-CHARGED
+                 ADD WS-FEE-TAKEN TO WS-TOTAL-FEES-TAKEN
+              END-IF
+           END-IF.
+      *Credit every fee taken this sweep to BANK's own balance and its
+      *transaction-fee sub-ledger in one posting, the same fields
+      *TRNSFR's TRANFER-AWAY credits on a transfer fee - done strictly
+      *after the sequential sweep above has run to completion, so this
+      *keyed random read can not disturb CHARGE-ACCOUNTS' own cursor
+       CREDIT-BANK-FEES.
+           MOVE "BANK     " TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+      *Should NEVER happen - the bank's own account is created with
+      *every other account file
+               CONTINUE
+           NOT INVALID KEY
+               COMPUTE ACT-BALANCE = ACT-BALANCE + WS-TOTAL-FEES-TAKEN
+               COMPUTE ACT-FEE-INCOME-TXN =
+                          ACT-FEE-INCOME-TXN + WS-TOTAL-FEES-TAKEN
+               REWRITE ACT-REC
+           END-READ.
+       LOG-MAINTENANCE-FEE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TR-TIME-STAMP.
+           MOVE ACT-NAME TO WS-TR-MY-NAME.
+           MOVE SPACES TO WS-TR-THEIR-NAME.
+           MOVE "Maintenance fee" TO WS-TR-TYPE-NAME.
+           COMPUTE WS-TR-AMOUNT = - WS-FEE-TAKEN.
+           MOVE ACT-CURRENCY TO WS-TR-CURRENCY.
+           MOVE ACT-CURRENCY TO WS-TR-OWN-CURRENCY.
+           COMPUTE WS-TR-OWN-AMOUNT = - WS-FEE-TAKEN.
+           MOVE 0 TO WS-TR-EXHANGE-FEE.
+           MOVE WS-FEE-TAKEN TO WS-TR-TRANSACTION-FEE.
+           MOVE SPACES TO WS-TR-REF-KEY.
+           MOVE SPACES TO WS-TR-TELLER-ID.
+           MOVE WS-TRANSFER-REPORT TO TR-RECORD.
+           WRITE TR-RECORD
+           INVALID KEY
+      *Should NEVER happen unless two postings land same millisecond
+               MOVE 'N' TO WS-SUCCESS-WRITE
+           END-WRITE.
