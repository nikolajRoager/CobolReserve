@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    GETUSERS
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    GETUSERS.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -11,26 +11,22 @@
            SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS F-NAME
+              RECORD KEY IS ACT-NAME
               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
-       01 ACT-REC.
-           05 F-NAME     PIC X(9).
-           05 F-BALANCE  PIC 9(12)V9(4).
-           05 F-CURRENCY PIC X(3).
+       COPY acctrec.
        WORKING-STORAGE SECTION.
       *Json compatible: no leading zeros, and . as decimal marker
        01  WS-BALANCE-JSON     PIC Z(11)9.9999.
+       01  WS-OVERDRAFT-JSON   PIC Z(10)9.9999.
+       01  WS-FEE-TXN-JSON     PIC -(11)9.9999.
+       01  WS-FEE-FX-JSON      PIC -(11)9.9999.
        01  WS-FILE-STATUS     PIC XX.
        01  WS-EOF             PIC X VALUE 'N'.
        01  WS-START           PIC X VALUE 'Y'.
 
-      *The above signed number may be stored in weird stupid ebsidec
-      *We need to move to the below to get something readable
-       01 WS-DISPLAY-SIGNED PIC -999.
-
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT USER-ACCOUNTS
@@ -40,26 +36,39 @@
               GOBACK.
         READ-FILE.
               DISPLAY '{"success":1,'
-              DISPLAY '"error":"File error ' WS-FILE-STATUS '",'
+              DISPLAY '"error":"No error",'
               DISPLAY '"Users":['
            PERFORM UNTIL WS-EOF = 'Y'
                READ USER-ACCOUNTS NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF WS-START NOT = 'Y'
-                          DISPLAY ','
-                       END-IF
-
-                       DISPLAY '{'
-                       DISPLAY '"Name":"' F-NAME '",'
-                       MOVE F-BALANCE TO WS-BALANCE-JSON
-                       DISPLAY '"Balance":' WS-BALANCE-JSON ','
-                       DISPLAY '"Currency":"' F-CURRENCY '"'
-                       DISPLAY '}'
-                       MOVE 'N' TO WS-START
+                       PERFORM DISPLAY-ACCOUNT
               END-READ
            END-PERFORM.
               DISPLAY ']}'
            CLOSE USER-ACCOUNTS.
            GOBACK.
+       DISPLAY-ACCOUNT.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '{'
+           DISPLAY '"Name":"' ACT-NAME '",'
+           MOVE ACT-BALANCE TO WS-BALANCE-JSON
+           DISPLAY '"Balance":' WS-BALANCE-JSON ','
+           DISPLAY '"Currency":"' ACT-CURRENCY '",'
+           MOVE ACT-OVERDRAFT-LIMIT TO WS-OVERDRAFT-JSON
+           DISPLAY '"OverdraftLimit":' WS-OVERDRAFT-JSON ','
+           DISPLAY '"Status":"' ACT-STATUS '",'
+           DISPLAY '"Type":"' ACT-TYPE '",'
+           DISPLAY '"OpenedDate":' ACT-OPENED-DATE ','
+           DISPLAY '"LastActivity":' ACT-LAST-ACTIVITY ','
+           DISPLAY '"SecondaryName":"' ACT-SECONDARY-NAME '",'
+           DISPLAY '"Owner":"' ACT-OWNER '",'
+           MOVE ACT-FEE-INCOME-TXN TO WS-FEE-TXN-JSON
+           DISPLAY '"FeeIncomeTxn":' WS-FEE-TXN-JSON ','
+           MOVE ACT-FEE-INCOME-FX TO WS-FEE-FX-JSON
+           DISPLAY '"FeeIncomeFx":' WS-FEE-FX-JSON
+           DISPLAY '}'.
