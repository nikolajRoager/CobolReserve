@@ -0,0 +1,111 @@
+      *Nightly batch job: scan PENDING-RATES and post every future-
+      *dated rate change SETEXCH staged there whose effective date
+      *has now arrived, the same way FUTRUN posts due post-dated
+      *transfers
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RATERUN.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-RATES ASSIGN TO PENDXCH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PX-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PENDING-RATES DATA RECORD IS PX-RECORD.
+       COPY pendxch.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-RATES-POSTED PIC 9(6) VALUE 0.
+      *SETEXCH's ARG-EXP/ARG-BUY-EXP want a signed digit as plain text
+      *so FUNCTION NUMVAL can read it back, not the raw zoned-decimal
+      *byte PX-EXP/PX-BUY-EXP are stored in
+       01 WS-EXP-EDIT PIC S9 SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-BUY-EXP-EDIT PIC S9 SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-MAX-TXN-EDIT PIC 9(11).9(4).
+      *Laid out exactly like SETEXCH's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would
+       01 SX-ARG-BUFFER.
+           05 SX-ARG-LENGTH      PIC S9(4) COMP.
+           05 SX-ARG-BASE        PIC XXXXXX.
+           05 SX-ARG-EXP         PIC XX.
+           05 SX-ARG-BUY-BASE    PIC XXXXXX.
+           05 SX-ARG-BUY-EXP     PIC XX.
+           05 SX-ARG-MAX-TXN     PIC X(12)XX(4).
+      *A rate whose effective date has only just arrived never stages
+      *itself a second time
+           05 SX-ARG-EFFECTIVE-DATE PIC 9(8) VALUE 0.
+           05 SX-ARG-KEY          PIC X(3).
+      *PENDING-RATES does not carry the original caller's operator ID,
+      *so a replayed rate is logged under a batch placeholder
+           05 SX-ARG-OPERATOR-ID  PIC X(9) VALUE 'BATCH'.
+           05 SX-ARG-ACTIVE-FLAG  PIC X(1).
+           05 SX-ARG-NAME         PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN I-O PENDING-RATES
+           IF WS-FILE-STATUS = '35'
+              OPEN OUTPUT PENDING-RATES
+              CLOSE PENDING-RATES
+              OPEN I-O PENDING-RATES
+           END-IF
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Pending rate file error ' WS-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE PENDING-RATES
+              GOBACK
+           END-IF
+           PERFORM POST-DUE-RATES UNTIL WS-EOF = 'Y'
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "RatesPosted":' WS-RATES-POSTED
+           DISPLAY '}'
+           CLOSE PENDING-RATES
+           GOBACK.
+       POST-DUE-RATES.
+           READ PENDING-RATES NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF PX-IS-PENDING AND PX-EFFECTIVE-DATE <= WS-TODAY
+                      PERFORM POST-ONE-RATE
+                   END-IF
+           END-READ.
+       POST-ONE-RATE.
+           MOVE 74 TO SX-ARG-LENGTH
+           MOVE PX-MAN TO SX-ARG-BASE
+           MOVE PX-EXP TO WS-EXP-EDIT
+           MOVE WS-EXP-EDIT TO SX-ARG-EXP
+           MOVE PX-BUY-MAN TO SX-ARG-BUY-BASE
+           MOVE PX-BUY-EXP TO WS-BUY-EXP-EDIT
+           MOVE WS-BUY-EXP-EDIT TO SX-ARG-BUY-EXP
+           IF PX-SET-MAX-TXN = 'Y'
+              MOVE PX-MAX-TXN-AMOUNT TO WS-MAX-TXN-EDIT
+              MOVE WS-MAX-TXN-EDIT TO SX-ARG-MAX-TXN
+           ELSE
+              MOVE SPACES TO SX-ARG-MAX-TXN
+           END-IF
+           MOVE PX-KEY TO SX-ARG-KEY
+           MOVE PX-ACTIVE-FLAG TO SX-ARG-ACTIVE-FLAG
+           MOVE PX-NAME TO SX-ARG-NAME
+           CALL 'SETEXCH' USING SX-ARG-BUFFER
+           MOVE 'D' TO PX-STATUS
+           REWRITE PX-RECORD
+           ADD 1 TO WS-RATES-POSTED.
