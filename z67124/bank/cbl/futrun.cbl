@@ -0,0 +1,99 @@
+      *Nightly batch job: scan PENDING-TRANSFERS and post every
+      *post-dated transfer TRNSFR staged there whose value-date has
+      *now arrived, the same way STANDRUN posts due standing orders
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FUTRUN.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-TRANSFERS ASSIGN TO PENDXFER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PT-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PENDING-TRANSFERS DATA RECORD IS PT-RECORD.
+       COPY pendxfer.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-TRANSFERS-POSTED PIC 9(6) VALUE 0.
+      *Laid out exactly like TRNSFR's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would
+       01 TR-ARG-BUFFER.
+           05 TR-ARG-LENGTH    PIC S9(4) COMP.
+           05 TR-ARG-AMOUNT    PIC X(12)XX(4).
+           05 TR-ARG-CURRENCY  PIC X(3).
+           05 TR-ARG-HASH      PIC X(8).
+      *A transfer whose value-date has only just arrived still goes
+      *through the normal approval-threshold check on the day it posts
+           05 TR-ARG-SKIP-APPROVAL PIC X(1) VALUE 'N'.
+           05 TR-ARG-VALUE-DATE PIC 9(8) VALUE 0.
+           05 TR-ARG-FROM-NAME PIC X(9).
+      *Batch-replayed transfers never come from a branch terminal
+           05 TR-ARG-TELLER-ID PIC X(8) VALUE SPACES.
+           05 TR-ARG-TO-NAME   PIC X(9).
+      *Output only - TRNSFR sets this before returning
+           05 TR-ARG-RESULT    PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN I-O PENDING-TRANSFERS
+           IF WS-FILE-STATUS = '35'
+              OPEN OUTPUT PENDING-TRANSFERS
+              CLOSE PENDING-TRANSFERS
+              OPEN I-O PENDING-TRANSFERS
+           END-IF
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Pending transfer file error '
+                 WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE PENDING-TRANSFERS
+              GOBACK
+           END-IF
+           PERFORM POST-DUE-TRANSFERS UNTIL WS-EOF = 'Y'
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "TransfersPosted":' WS-TRANSFERS-POSTED
+           DISPLAY '}'
+           CLOSE PENDING-TRANSFERS
+           GOBACK.
+       POST-DUE-TRANSFERS.
+           READ PENDING-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF PT-IS-PENDING AND PT-VALUE-DATE <= WS-TODAY
+                      PERFORM POST-ONE-TRANSFER
+                   END-IF
+           END-READ.
+       POST-ONE-TRANSFER.
+           MOVE 63 TO TR-ARG-LENGTH
+           MOVE PT-AMOUNT TO TR-ARG-AMOUNT
+           MOVE PT-CURRENCY TO TR-ARG-CURRENCY
+           MOVE PT-HASH TO TR-ARG-HASH
+           MOVE PT-FROM-NAME TO TR-ARG-FROM-NAME
+           MOVE SPACES TO TR-ARG-TELLER-ID
+           MOVE PT-TO-NAME TO TR-ARG-TO-NAME
+           CALL 'TRNSFR' USING TR-ARG-BUFFER
+      *Only mark it Done if TRNSFR actually posted it - a rejection or
+      *a divert into a new approval hold leaves the original record
+      *pending so it is not silently dropped
+           IF TR-ARG-RESULT = 'Y'
+              MOVE 'D' TO PT-STATUS
+              REWRITE PT-RECORD
+              ADD 1 TO WS-TRANSFERS-POSTED
+           END-IF.
