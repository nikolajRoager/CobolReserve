@@ -1,8 +1,15 @@
+      *Paginated, keyed browsing of transfer history. Used to be a bare
+      *MAIN-PROCEDURE with no LINKAGE SECTION that read USER-TRANSFERS
+      *NEXT RECORD from the very first key all the way to EOF and
+      *dumped the whole ledger as one JSON array - far too slow once an
+      *account has years of history. Now takes a starting TR-KEY
+      *(account name plus timestamp) and a page size, STARTs the file
+      *there, and stops once the page is full or the account changes.
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    GETUSERS
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    GETTRFS.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,106 +17,102 @@
        FILE-CONTROL.
            SELECT USER-TRANSFERS ASSIGN TO TRANSFER
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS TR-KEY
                FILE STATUS IS WS-FILE-STATUS.
+      *-------------
        DATA DIVISION.
+      *-------------
        FILE SECTION.
        FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
-       01  TR-RECORD.
-           05 TR-KEY.
-      *From who, and when?
-              10 TR-MY-NAME PIC X(9).
-              10 TR-TIME-STAMP.
-                 15 TR-YEAR PIC 9(4).
-                 15 TR-MONTH PIC 9(2).
-                 15 TR-DAY PIC 9(2).
-                 15 TR-HOUR PIC 9(2).
-                 15 TR-MINUTE PIC 9(2).
-                 15 TR-SECOND PIC 9(2).
-                 15 TR-MILIS PIC 9(2).
-      *who do we send to? (or from)
-         05 TR-THEIR-NAME PIC X(9).
-         05 TR-TYPE-NAME PIC X(15).
-      *For example:
-      * exchange fee, (bank only)
-      * transaction fee, (bank only)
-      * cash deposit,
-      * cash withdrawal,
-      * digital transfer,
-      * debit card purchase,
-      * mobile pay purchase
-      * recuring payment
-      * interest
-      *what amount was sent, in the currency of the transfer?
-         05 TR-AMOUNT PIC S9(11)V9(4).
-         05 TR-CURRENCY PIC X(3).
-      *what amount was requested, my local currency (at the time)
-      *before fees
-         05 TR-OWN-CURRENCY PIC X(3).
-         05 TR-OWN-AMOUNT PIC S9(11)V9(4).
-      *What fees were deducted (are deducted from the receiving account
-      *hence 0 for sender) in currency of the account
-      *Bank is excempt from fees
-         05 TR-EXHANGE-FEE PIC S9(11)V9(4).
-         05 TR-TRANSACTION-FEE PIC S9(11)V9(4).
+       COPY trnrec.
+      *-------------------
        WORKING-STORAGE SECTION.
       *Json compatible: no leading zeros, and . as decimal marker
-       01  WS-BALANCE-JSON     PIC Z(11)9.9999.
        01  WS-FILE-STATUS     PIC XX.
-       01  WS-EOF             PIC X VALUE 'N'.
+       01  WS-DONE            PIC X VALUE 'N'.
        01  WS-START           PIC X VALUE 'Y'.
+       01  WS-NAME            PIC X(9).
+       01  WS-RETURNED        PIC 9(4) VALUE 0.
        01 WS-DISPLAY-AMOUNT PIC -Z(10)9.9(4).
-
-      *The above signed number may be stored in weird stupid ebsidec
-      *We need to move to the below to get something readable
-       01 WS-DISPLAY-SIGNED PIC -999.
-
-       PROCEDURE DIVISION.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-LENGTH PIC S9(4) COMP.
+      *How many records to return in this page
+           05 ARG-MAX-RECORDS PIC 9(4).
+      *Where to resume - spaces/zeros means start from the account's
+      *very first record
+           05 ARG-START-TIMESTAMP PIC X(16).
+           05 ARG-NAME PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
        MAIN-PROCEDURE.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 20.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+
            OPEN INPUT USER-TRANSFERS
-           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
-              DISPLAY '{"success":0,'
-              DISPLAY '"error":"File error ' WS-FILE-STATUS '"}'
-              GOBACK.
-       READ-FILE.
-              DISPLAY '{"success":1,'
-              DISPLAY '"error":"File error ' WS-FILE-STATUS '",'
-              DISPLAY '"Users":['
-           PERFORM UNTIL WS-EOF = 'Y'
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Transfer file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              GOBACK
+           END-IF
+
+           MOVE WS-NAME TO TR-MY-NAME
+           MOVE ARG-START-TIMESTAMP TO TR-TIME-STAMP
+           START USER-TRANSFERS KEY IS >= TR-KEY
+           IF WS-FILE-STATUS NOT = '00'
+              MOVE 'Y' TO WS-DONE
+           END-IF
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Transfers":['
+           PERFORM UNTIL WS-DONE = 'Y'
+                  OR WS-RETURNED >= ARG-MAX-RECORDS
                READ USER-TRANSFERS NEXT RECORD
                    AT END
-                       MOVE 'Y' TO WS-EOF
+                       MOVE 'Y' TO WS-DONE
                    NOT AT END
-                       IF WS-START NOT = 'Y'
-                          DISPLAY ','
+                       IF TR-MY-NAME NOT = WS-NAME
+                          MOVE 'Y' TO WS-DONE
+                       ELSE
+                          PERFORM DISPLAY-TRANSFER
+                          ADD 1 TO WS-RETURNED
                        END-IF
-           DISPLAY '{'
-           DISPLAY '"Key":"' TR-KEY '",'
-           DISPLAY '"Account":"' TR-MY-NAME '",'
-           DISPLAY '"Timestamp": "' TR-YEAR '-' TR-MONTH
+               END-READ
+           END-PERFORM
+           DISPLAY ']'
+           DISPLAY '}'
+           CLOSE USER-TRANSFERS
+           GOBACK.
+       DISPLAY-TRANSFER.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '  {'
+           DISPLAY '    "Account":"' TR-MY-NAME '",'
+           DISPLAY '    "Timestamp":"' TR-YEAR '-' TR-MONTH
            '-' TR-DAY '-' TR-HOUR '-' TR-MINUTE '-'
            TR-SECOND '-' TR-MILIS '",'
-
-           MOVE "Outside" TO TR-THEIR-NAME
-           DISPLAY '"OtherAccount":"' TR-THEIR-NAME '",'
-           DISPLAY '"Type":"' TR-TYPE-NAME '",'
-
+           DISPLAY '    "OtherAccount":"' TR-THEIR-NAME '",'
+           DISPLAY '    "Type":"' TR-TYPE-NAME '",'
            MOVE TR-AMOUNT TO WS-DISPLAY-AMOUNT
-           DISPLAY '"AmountNominal":' WS-DISPLAY-AMOUNT ','
-           DISPLAY '"TransactionCurrency": "' TR-CURRENCY '",'
+           DISPLAY '    "AmountNominal":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '    "TransactionCurrency":"' TR-CURRENCY '",'
            MOVE TR-OWN-AMOUNT TO WS-DISPLAY-AMOUNT
-           DISPLAY '"AmountTransfered":' WS-DISPLAY-AMOUNT ','
-           DISPLAY '"OwnCurrency": "' TR-OWN-CURRENCY '",'
-
+           DISPLAY '    "AmountTransfered":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '    "OwnCurrency":"' TR-OWN-CURRENCY '",'
            MOVE TR-EXHANGE-FEE TO WS-DISPLAY-AMOUNT
-           DISPLAY '"ExchangeFee":' WS-DISPLAY-AMOUNT ','
-
+           DISPLAY '    "ExchangeFee":' WS-DISPLAY-AMOUNT ','
            MOVE TR-TRANSACTION-FEE TO WS-DISPLAY-AMOUNT
-           DISPLAY '"TransactionFee":' WS-DISPLAY-AMOUNT
-           DISPLAY '},'
-              END-READ
-           END-PERFORM.
-              DISPLAY ']}'
-           CLOSE USER-TRANSFERS.
-           GOBACK.
+           DISPLAY '    "TransactionFee":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '    "RefKey":"' TR-REF-KEY '",'
+           DISPLAY '    "TellerId":"' TR-TELLER-ID '"'
+           DISPLAY '  }'.
