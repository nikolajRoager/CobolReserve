@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    GETEXCH
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    GETEXCH.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -16,20 +16,18 @@
        DATA DIVISION.
        FILE SECTION.
        FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
-       01  E-RECORD.
-           05 E-KEY PIC X(3).
-           05 E-NAME PIC X(20).
-           05 E-MAN  PIC 999999.
-           05 E-EXP  PIC S9.
+       COPY exchrec.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS     PIC XX.
        01  WS-EOF             PIC X VALUE 'N'.
        01  WS-START           PIC X VALUE 'Y'.
+       01  WS-MAX-TXN-JSON    PIC Z(9)9.9999.
 
       *The above signed number may be stored in weird stupid ebsidec
       *We need to move to the below to get something readable
        01 WS-DISPLAY-SIGNED PIC -9.
+       01 WS-DISPLAY-BUY-SIGNED PIC -9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -40,7 +38,7 @@
               GOBACK.
         READ-FILE.
               DISPLAY '{"success":1,'
-              DISPLAY '"error":"File error ' WS-FILE-STATUS '",'
+              DISPLAY '"error":"No error",'
               DISPLAY '"exchangeRates":['
            PERFORM UNTIL WS-EOF = 'Y'
                READ EXCHANGE-RATES NEXT RECORD
@@ -55,7 +53,13 @@
                        DISPLAY '"Key":"' E-KEY '",'
                        DISPLAY '"Name":"' E-NAME '",'
                        MOVE E-EXP TO WS-DISPLAY-SIGNED
-                       DISPLAY '"Rate":' E-MAN 'E' WS-DISPLAY-SIGNED
+                       DISPLAY '"Rate":' E-MAN 'E' WS-DISPLAY-SIGNED ','
+                       MOVE E-BUY-EXP TO WS-DISPLAY-BUY-SIGNED
+                       DISPLAY '"BuyRate":' E-BUY-MAN 'E'
+                               WS-DISPLAY-BUY-SIGNED ','
+                       MOVE E-MAX-TXN-AMOUNT TO WS-MAX-TXN-JSON
+                       DISPLAY '"MaxTxnAmount":' WS-MAX-TXN-JSON ','
+                       DISPLAY '"Active":"' E-ACTIVE-FLAG '"'
                        DISPLAY '}'
                        MOVE 'N' TO WS-START
               END-READ
