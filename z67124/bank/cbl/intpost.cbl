@@ -0,0 +1,158 @@
+      *Nightly batch job: post interest on every account in USER-ACCOUNTS
+      *Positive balances draw S-INTEREST (credit interest), balances
+      *below zero (overdraft) draw S-DEPT-INTEREST instead, both taken
+      *from STATFILE same as the other per-transaction fees
+      *
+      *The BANK account itself is excempt, same as it is excempt from
+      *transaction/exchange fees in DEPWIT/TRNSFR
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    INTPOST.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TR-KEY
+           FILE STATUS IS WS-T-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY wstrnrep.
+       01 FLAGS.
+           05 WS-SUCCESS-WRITE PIC X VALUE 'Y'.
+           05 WS-FILE-STATUS PIC XX.
+           05 WS-T-FILE-STATUS PIC XX.
+           05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-EOF PIC X VALUE 'N'.
+       01 WS-INTEREST-CALCULATIONS.
+           05 WS-CREDIT-RATE-CHECKING PIC 9V9999.
+           05 WS-CREDIT-RATE-SAVINGS  PIC 9V9999.
+           05 WS-CREDIT-RATE          PIC 9V9999.
+           05 WS-DEBT-RATE PIC 9V9999.
+      *Interest posted this account, may be positive or negative
+           05 WS-INTEREST-AMT PIC S9(11)V9(4).
+       01 WS-ACCOUNTS-POSTED PIC 9(6) VALUE 0.
+      *The above signed number may be stored in weird stupid ebsidec
+      *We need to move to the below to get something readable
+       COPY dispfmt.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM READ-RATES
+           PERFORM POST-ACCOUNTS UNTIL WS-EOF = 'Y'
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "AccountsPosted":' WS-ACCOUNTS-POSTED
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           CLOSE USER-TRANSFERS
+           CLOSE STATS
+           GOBACK.
+       OPEN-FILES.
+           OPEN I-O USER-ACCOUNTS
+           OPEN I-O USER-TRANSFERS
+           IF WS-T-FILE-STATUS = '35'
+              OPEN OUTPUT USER-TRANSFERS
+           END-IF
+           OPEN INPUT STATS
+           READ STATS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              CLOSE STATS
+              GOBACK
+           END-IF
+           IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              CLOSE STATS
+              GOBACK
+           END-IF.
+       READ-RATES.
+           COMPUTE WS-CREDIT-RATE-CHECKING =
+                      FUNCTION NUMVAL(S-INTEREST-CHECKING)
+           COMPUTE WS-CREDIT-RATE-SAVINGS =
+                      FUNCTION NUMVAL(S-INTEREST-SAVINGS)
+           COMPUTE WS-DEBT-RATE = FUNCTION NUMVAL(S-DEPT-INTEREST).
+       POST-ACCOUNTS.
+           READ USER-ACCOUNTS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF ACT-NAME NOT = "BANK     "
+                      PERFORM POST-ONE-ACCOUNT
+                   END-IF
+           END-READ.
+      *Work out the interest for the one account the cursor is on,
+      *apply it to the balance and log it, same shape LOG-TRANSFER in
+      *DEPWIT uses
+       POST-ONE-ACCOUNT.
+           IF ACT-TYPE = 'S'
+              MOVE WS-CREDIT-RATE-SAVINGS TO WS-CREDIT-RATE
+           ELSE
+              MOVE WS-CREDIT-RATE-CHECKING TO WS-CREDIT-RATE
+           END-IF
+           IF ACT-BALANCE >= 0
+              COMPUTE WS-INTEREST-AMT = ACT-BALANCE * WS-CREDIT-RATE
+           ELSE
+              COMPUTE WS-INTEREST-AMT = ACT-BALANCE * WS-DEBT-RATE
+              COMPUTE WS-INTEREST-AMT = - WS-INTEREST-AMT
+           END-IF
+           IF WS-INTEREST-AMT NOT = 0
+              COMPUTE ACT-BALANCE = ACT-BALANCE + WS-INTEREST-AMT
+              REWRITE ACT-REC
+              IF WS-FILE-STATUS = '00'
+                 PERFORM LOG-INTEREST
+                 ADD 1 TO WS-ACCOUNTS-POSTED
+              END-IF
+           END-IF.
+       LOG-INTEREST.
+           MOVE FUNCTION CURRENT-DATE TO WS-TR-TIME-STAMP.
+           MOVE ACT-NAME TO WS-TR-MY-NAME.
+           MOVE SPACES TO WS-TR-THEIR-NAME.
+           MOVE "Interest" TO WS-TR-TYPE-NAME.
+           MOVE WS-INTEREST-AMT TO WS-TR-AMOUNT.
+           MOVE ACT-CURRENCY TO WS-TR-CURRENCY.
+           MOVE ACT-CURRENCY TO WS-TR-OWN-CURRENCY.
+           MOVE WS-INTEREST-AMT TO WS-TR-OWN-AMOUNT.
+           MOVE 0 TO WS-TR-EXHANGE-FEE.
+           MOVE 0 TO WS-TR-TRANSACTION-FEE.
+           MOVE SPACES TO WS-TR-REF-KEY.
+           MOVE SPACES TO WS-TR-TELLER-ID.
+           MOVE WS-TRANSFER-REPORT TO TR-RECORD.
+           WRITE TR-RECORD
+           INVALID KEY
+      *Should NEVER happen unless two postings land same millisecond
+               MOVE 'N' TO WS-SUCCESS-WRITE
+           END-WRITE.
