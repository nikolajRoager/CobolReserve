@@ -0,0 +1,110 @@
+      *Set (or clear) the transaction/exchange fee for one currency
+      *corridor, overriding the bank-wide STATFILE rate for money
+      *moving between that specific pair
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SETFEE.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-SCHEDULE ASSIGN TO FEESCHED
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FEE-SCHEDULE DATA RECORD IS FS-RECORD.
+       COPY feesched.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-RECORD.
+           05 WS-FROM-CCY PIC X(3).
+           05 WS-TO-CCY   PIC X(3).
+           05 WS-TRANSACTION-FEE PIC 9V9999.
+           05 WS-EXCHANGE-FEE    PIC 9V9999.
+      *Using PARM='...' limits me to one corridor at a time, but the
+      *code becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-RECORD.
+               10 ARG-TRANSACTION-FEE PIC X(6).
+               10 ARG-EXCHANGE-FEE    PIC X(6).
+               10 ARG-FROM-CCY PIC X(3).
+               10 ARG-TO-CCY   PIC X(3).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           MOVE ARG-FROM-CCY TO WS-FROM-CCY.
+           MOVE ARG-TO-CCY TO WS-TO-CCY.
+           COMPUTE WS-TRANSACTION-FEE
+                          = FUNCTION NUMVAL(ARG-TRANSACTION-FEE).
+           COMPUTE WS-EXCHANGE-FEE
+                          = FUNCTION NUMVAL(ARG-EXCHANGE-FEE).
+       OPEN-FILE.
+      *Output to write new entries, Input to check for duplicate keys
+           OPEN I-O FEE-SCHEDULE.
+      *00, opened succesfullu, 97, opened, but not closed correctly last
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+      * We don't need to close it, it is not open
+      * File not found (35) triggered by opening empty vsam files
+              IF WS-FILE-STATUS NOT = '35'
+      *Other errors can not be fixed, sorry
+                   DISPLAY '{'
+                   DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Fee schedule file error ' WS-FILE-STATUS
+                 ' "'
+                   DISPLAY '}'
+                 GOBACK
+              ELSE
+      *Open as output
+                 OPEN OUTPUT FEE-SCHEDULE
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY '{'
+                   DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Fee schedule file error ' WS-FILE-STATUS
+                 ' "'
+                   DISPLAY '}'
+                   GOBACK
+                 ELSE
+                     PERFORM WRITE-TO-VSAM
+                     CLOSE FEE-SCHEDULE
+                     GOBACK
+                 END-IF
+           ELSE
+                PERFORM WRITE-TO-VSAM
+                CLOSE FEE-SCHEDULE
+                GOBACK
+           END-IF.
+           GOBACK.
+       WRITE-TO-VSAM.
+      *Try just uploading it, if it doesn't work, the corridor exists
+      *already, so overwrite it
+           MOVE WS-FROM-CCY TO FS-FROM-CCY
+           MOVE WS-TO-CCY TO FS-TO-CCY
+           MOVE WS-TRANSACTION-FEE TO FS-TRANSACTION-FEE
+           MOVE WS-EXCHANGE-FEE TO FS-EXCHANGE-FEE
+           WRITE FS-RECORD
+           INVALID KEY
+               REWRITE FS-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY '{'
+               DISPLAY '  "success":1,'
+               DISPLAY '  "error":"Set fee for ' WS-FROM-CCY '->'
+                           WS-TO-CCY ' "'
+               DISPLAY '}'
+           ELSE
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Fee schedule file error ' WS-FILE-STATUS
+                 ' "'
+              DISPLAY '}'
+           END-IF.
