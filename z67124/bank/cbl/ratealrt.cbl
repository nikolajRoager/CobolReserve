@@ -0,0 +1,112 @@
+      *Suspicious exchange-rate-movement report. Every SETEXCH call
+      *already writes an EXCHANGE-HISTORY entry carrying both the old
+      *and new rate, so this just scans that file and flags any change
+      *whose size, as a fraction of the old rate, is past the
+      *configured S-RATE-ALERT-PCT. A currency's very first rate (no
+      *prior rate to compare against, EH-OLD-MAN = 0) is never flagged
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RATEALRT.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCHANGE-HISTORY ASSIGN TO EXCHHIST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EH-KEY
+              FILE STATUS IS WS-H-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  EXCHANGE-HISTORY DATA RECORD IS EH-RECORD.
+       COPY exchhist.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-H-FILE-STATUS PIC XX.
+       01 WS-STAT-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-START PIC X VALUE 'Y'.
+       01 WS-RATE-ALERT-PCT PIC 9V9999 VALUE 0.
+       01 WS-ENTRIES-CHECKED PIC 9(6) VALUE 0.
+       01 WS-ENTRIES-FLAGGED PIC 9(6) VALUE 0.
+      *Old and new rate as a plain decimal, mantissa * 10 ** exponent
+       01 WS-OLD-VALUE PIC S9(9)V9(9) VALUE 0.
+       01 WS-NEW-VALUE PIC S9(9)V9(9) VALUE 0.
+       01 WS-MOVE-PCT PIC S9(9)V9(9) VALUE 0.
+       01 WS-DISPLAY-PCT PIC -(6)9.9999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EXCHANGE-HISTORY
+           IF WS-H-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Exchange history file error '
+                 WS-H-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE EXCHANGE-HISTORY
+              GOBACK
+           END-IF
+           OPEN INPUT STATS
+           READ STATS
+           IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE EXCHANGE-HISTORY
+              CLOSE STATS
+              GOBACK
+           END-IF
+           COMPUTE WS-RATE-ALERT-PCT = FUNCTION NUMVAL(S-RATE-ALERT-PCT)
+           CLOSE STATS
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Alerts":['
+           PERFORM SCAN-HISTORY UNTIL WS-EOF = 'Y'
+           DISPLAY '  ],'
+           DISPLAY '  "EntriesChecked":' WS-ENTRIES-CHECKED ','
+           DISPLAY '  "EntriesFlagged":' WS-ENTRIES-FLAGGED
+           DISPLAY '}'
+           CLOSE EXCHANGE-HISTORY
+           GOBACK.
+       SCAN-HISTORY.
+           READ EXCHANGE-HISTORY NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM CHECK-ONE-ENTRY
+           END-READ.
+       CHECK-ONE-ENTRY.
+           ADD 1 TO WS-ENTRIES-CHECKED
+           IF WS-RATE-ALERT-PCT > 0 AND EH-OLD-MAN NOT = 0
+              COMPUTE WS-OLD-VALUE =
+                 EH-OLD-MAN * (10 ** EH-OLD-EXP)
+              COMPUTE WS-NEW-VALUE =
+                 EH-NEW-MAN * (10 ** EH-NEW-EXP)
+              COMPUTE WS-MOVE-PCT =
+                 FUNCTION ABS(WS-NEW-VALUE - WS-OLD-VALUE)
+                    / WS-OLD-VALUE
+              IF WS-MOVE-PCT > WS-RATE-ALERT-PCT
+                 ADD 1 TO WS-ENTRIES-FLAGGED
+                 MOVE WS-MOVE-PCT TO WS-DISPLAY-PCT
+                 IF WS-START NOT = 'Y'
+                    DISPLAY ','
+                 END-IF
+                 MOVE 'N' TO WS-START
+                 DISPLAY '    {"Currency":"' EH-CURRENCY '",'
+                 DISPLAY '     "Timestamp":"' EH-YEAR '-' EH-MONTH '-'
+                    EH-DAY '-' EH-HOUR '-' EH-MINUTE '-' EH-SECOND '",'
+                 DISPLAY '     "MovePct":' WS-DISPLAY-PCT '}'
+              END-IF
+           END-IF.
