@@ -0,0 +1,159 @@
+      *Batch ACH-style bulk transfer job. Reads a flat file of transfer
+      *rows and CALLs TRNSFR once per row, the same way ADDBULK calls
+      *ADDUSER, instead of re-implementing TEST-SENDER/TRANFER-AWAY/
+      *LOG-TRANSFER a second time. Checkpoints its position every
+      *CHECKPOINT-INTERVAL records so an abend mid-run can restart
+      *without risking the same transfer going through twice
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BULKXFER.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-TRANSFERS ASSIGN TO NEWXFERS
+              FILE STATUS IS WS-N-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO BLKXFRCP
+              FILE STATUS IS WS-CP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *One fixed-width row per transfer, same fields as TRNSFR's own
+      *ARG-BUFFER
+       FD  BULK-TRANSFERS RECORDING MODE F.
+       01  BX-RECORD.
+           05 BX-AMOUNT     PIC X(12)XX(4).
+           05 BX-CURRENCY   PIC X(3).
+           05 BX-HASH       PIC X(8).
+           05 BX-FROM-NAME  PIC X(9).
+           05 BX-TO-NAME    PIC X(9).
+      *Just a restart point: how many BULK-TRANSFERS rows are already
+      *posted, so a re-run can skip straight past them
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CP-RECORD.
+           05 CP-PROCESSED-COUNT PIC 9(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-N-FILE-STATUS PIC XX.
+       01 WS-CP-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+       01 WS-SKIPPED PIC 9(8) VALUE 0.
+       01 WS-PROCESSED PIC 9(8) VALUE 0.
+      *Records read this run, posted or not - drives the checkpoint
+      *cadence below, separate from WS-PROCESSED which only counts the
+      *ones TRNSFR actually posted
+       01 WS-READ-COUNT PIC 9(8) VALUE 0.
+      *Checkpoint the run after every this-many records
+       01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+      *Laid out exactly like TRNSFR's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would
+       01 TX-ARG-BUFFER.
+           05 TX-ARG-LENGTH        PIC S9(4) COMP.
+           05 TX-ARG-AMOUNT        PIC X(12)XX(4).
+           05 TX-ARG-CURRENCY      PIC X(3).
+           05 TX-ARG-HASH          PIC X(8).
+      *Never replaying an already-signed-off approval, never a
+      *post-dated value-date - a bulk file posts everything immediately
+           05 TX-ARG-SKIP-APPROVAL PIC X(1) VALUE 'N'.
+           05 TX-ARG-VALUE-DATE    PIC 9(8) VALUE 0.
+           05 TX-ARG-FROM-NAME     PIC X(9).
+      *A bulk-loaded transfer never comes from a branch terminal
+           05 TX-ARG-TELLER-ID     PIC X(8) VALUE SPACES.
+           05 TX-ARG-TO-NAME       PIC X(9).
+      *Output only - TRNSFR sets this before returning
+           05 TX-ARG-RESULT        PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT BULK-TRANSFERS
+           IF WS-N-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Bulk transfers file error '
+                 WS-N-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE BULK-TRANSFERS
+              GOBACK
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CP-FILE-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE 0 TO CP-PROCESSED-COUNT
+              WRITE CP-RECORD
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CP-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Checkpoint file error ' WS-CP-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE BULK-TRANSFERS
+              CLOSE CHECKPOINT-FILE
+              GOBACK
+           END-IF
+           READ CHECKPOINT-FILE
+           MOVE CP-PROCESSED-COUNT TO WS-SKIP-COUNT
+
+      *Fast-forward past whatever a prior run already posted
+           PERFORM SKIP-ONE-RECORD
+              UNTIL WS-SKIPPED >= WS-SKIP-COUNT OR WS-EOF = 'Y'
+
+           PERFORM POST-ONE-TRANSFER UNTIL WS-EOF = 'Y'
+
+           MOVE WS-SKIP-COUNT TO CP-PROCESSED-COUNT
+           REWRITE CP-RECORD
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "TransfersPosted":' WS-PROCESSED
+           DISPLAY '}'
+           CLOSE BULK-TRANSFERS
+           CLOSE CHECKPOINT-FILE
+           GOBACK.
+       SKIP-ONE-RECORD.
+           READ BULK-TRANSFERS
+              AT END
+                 MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 ADD 1 TO WS-SKIPPED
+           END-READ.
+       POST-ONE-TRANSFER.
+           READ BULK-TRANSFERS
+              AT END
+                 MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 PERFORM CALL-TRNSFR
+                 ADD 1 TO WS-READ-COUNT
+                 ADD 1 TO WS-SKIP-COUNT
+      *Only count it posted if TRNSFR actually posted it - a rejection
+      *(insufficient funds, frozen account, bad hash, over limit, etc)
+      *must not be reported to the caller as a successful transfer
+                 IF TX-ARG-RESULT = 'Y'
+                    ADD 1 TO WS-PROCESSED
+                 END-IF
+                 IF FUNCTION MOD(WS-READ-COUNT CHECKPOINT-INTERVAL) = 0
+                    MOVE WS-SKIP-COUNT TO CP-PROCESSED-COUNT
+                    REWRITE CP-RECORD
+                 END-IF
+           END-READ.
+       CALL-TRNSFR.
+      *54 = byte width of everything ahead of TX-ARG-TO-NAME, same
+      *figure TRNSFR's own READ-INPUT subtracts; BX-TO-NAME always
+      *comes in already space-padded to its full 9 bytes
+           MOVE 54 TO TX-ARG-LENGTH
+           ADD 9 TO TX-ARG-LENGTH
+           MOVE BX-AMOUNT TO TX-ARG-AMOUNT
+           MOVE BX-CURRENCY TO TX-ARG-CURRENCY
+           MOVE BX-HASH TO TX-ARG-HASH
+           MOVE BX-FROM-NAME TO TX-ARG-FROM-NAME
+           MOVE SPACES TO TX-ARG-TELLER-ID
+           MOVE BX-TO-NAME TO TX-ARG-TO-NAME
+           CALL 'TRNSFR' USING TX-ARG-BUFFER.
