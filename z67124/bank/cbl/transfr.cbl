@@ -6,8 +6,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    TRNSFR
-       AUTHOR.        Nikolaj R Christensen
+       PROGRAM-ID.    TRNSFR.
+       AUTHOR.        Nikolaj R Christensen.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -15,7 +15,9 @@
        FILE-CONTROL.
            SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+      *DYNAMIC, not RANDOM - LOOKUP-BY-SECONDARY falls back to a
+      *sequential scan for a joint account's secondary signer
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS ACT-NAME
            FILE STATUS IS WS-FILE-STATUS.
            SELECT USER-TRANSFERS ASSIGN TO TRANSFER
@@ -31,116 +33,65 @@
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS E-KEY
               FILE STATUS IS WS-E-FILE-STATUS.
+      *Transfers held for a second teller's sign-off
+           SELECT PENDING-APPROVAL ASSIGN TO PENDAPPR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PA-KEY
+              FILE STATUS IS WS-PA-FILE-STATUS.
+      *Per-corridor fee override, falls back to the flat STATFILE rate
+      *when the corridor has no entry
+           SELECT FEE-SCHEDULE ASSIGN TO FEESCHED
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS FS-KEY
+              FILE STATUS IS WS-FS-FILE-STATUS.
+      *Transfers keyed in today but not due to post until a future
+      *value-date
+           SELECT PENDING-TRANSFERS ASSIGN TO PENDXFER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PT-KEY
+              FILE STATUS IS WS-PT-FILE-STATUS.
+      *Running count/total of every posting against one account on
+      *one day, used to enforce the STATFILE velocity guard
+           SELECT DAILY-ACTIVITY ASSIGN TO DAILYACT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS DA-KEY
+              FILE STATUS IS WS-DA-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
-       01 ACT-REC.
-           05 ACT-NAME     PIC X(9).
-           05 ACT-BALANCE  PIC 9(12)V9(4).
-           05 ACT-CURRENCY PIC X(3).
+       COPY acctrec.
        FD  STATS RECORDING MODE F.
-       01 STAT-RECORD.
-           05 DEFAULT-CURRENCY PIC X(3).
-           05 FILLER PIC X VALUE SPACE.
-           05 S-TRANSACTION-FEE PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-EXCHANGE-FEE PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-INTEREST PIC XXXXXX.
-           05 FILLER PIC X VALUE SPACE.
-           05 S-DEPT-INTEREST PIC XXXXXX.
-      *The file assumes itself to be one line
-           05 FILLER PIC X(49) VALUE SPACES.
+       COPY statrec.
        FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
-       01  E-RECORD.
-           05 E-KEY PIC X(3).
-           05 E-NAME PIC X(20).
-           05 E-MAN  PIC 999999.
-           05 E-EXP  PIC S9.
+       COPY exchrec.
        FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
-       01  TR-RECORD.
-           05 TR-KEY.
-      *From who, and when?
-              10 TR-MY-NAME PIC X(9).
-              10 TR-TIME-STAMP.
-                 15 TR-YEAR PIC 9(4).
-                 15 TR-MONTH PIC 9(2).
-                 15 TR-DAY PIC 9(2).
-                 15 TR-HOUR PIC 9(2).
-                 15 TR-MINUTE PIC 9(2).
-                 15 TR-SECOND PIC 9(2).
-                 15 TR-MILIS PIC 9(2).
-      *who do we send to? (or from)
-         05 TR-THEIR-NAME PIC X(9).
-         05 TR-TYPE-NAME PIC X(15).
-      *For example:
-      * exchange fee, (bank only)
-      * transaction fee, (bank only)
-      * cash deposit,
-      * cash withdrawal,
-      * digital transfer,
-      * debit card purchase,
-      * mobile pay purchase
-      * recuring payment
-      * interest
-      *what amount was sent, in the currency of the transfer?
-         05 TR-AMOUNT PIC S9(11)V9(4).
-         05 TR-CURRENCY PIC X(3).
-      *what amount was requested, my local currency (at the time)
-      *before fees
-         05 TR-OWN-CURRENCY PIC X(3).
-         05 TR-OWN-AMOUNT PIC S9(11)V9(4).
-      *What fees were deducted (are deducted from the receiving account
-      *hence 0 for sender) in currency of the account
-      *Bank is excempt from fees
-         05 TR-EXHANGE-FEE PIC S9(11)V9(4).
-         05 TR-TRANSACTION-FEE PIC S9(11)V9(4).
+       COPY trnrec.
+       FD  PENDING-TRANSFERS DATA RECORD IS PT-RECORD.
+       COPY pendxfer.
+       FD  PENDING-APPROVAL DATA RECORD IS PA-RECORD.
+       COPY pendrec.
+       FD  FEE-SCHEDULE DATA RECORD IS FS-RECORD.
+       COPY feesched.
+       FD  DAILY-ACTIVITY DATA RECORD IS DA-RECORD.
+       COPY dailyact.
       *-------------------
        WORKING-STORAGE SECTION.
        01 WS-FROM-NAME PIC X(9).
        01 WS-TO-NAME   PIC X(9).
+       01 WS-TELLER-ID PIC X(8).
+       01 WS-LOOKUP-FOUND PIC X VALUE 'N'.
+       01 WS-HASH      PIC X(8).
 
        01 WS-ORIGINAL-AMOUNT PIC S9(11)V9(4).
        01 WS-ORIGINAL-CURRENCY PIC X(3).
 
-       01 WS-TRANSFER-REPORT.
-           05 WS-TR-KEY.
-      *From who, and when?
-              10 WS-TR-MY-NAME PIC X(9).
-              10 WS-TR-TIME-STAMP.
-                 15 WS-TR-YEAR PIC 9(4).
-                 15 WS-TR-MONTH PIC 9(2).
-                 15 WS-TR-DAY PIC 9(2).
-                 15 WS-TR-HOUR PIC 9(2).
-                 15 WS-TR-MINUTE PIC 9(2).
-                 15 WS-TR-SECOND PIC 9(2).
-                 15 WS-TR-MILIS PIC 9(2).
-      *who do we send to? (or from)
-         05 WS-TR-THEIR-NAME PIC X(9).
-         05 WS-TR-TYPE-NAME PIC X(15).
-      *For example:
-      * exchange fee, (bank only)
-      * transaction fee, (bank only)
-      * cash deposit,
-      * cash withdrawal,
-      * digital transfer,
-      * debit card purchase,
-      * mobile pay purchase
-      * recuring payment
-      *what amount was sent, in the currency of the transfer?
-         05 WS-TR-AMOUNT PIC S9(11)V9(4).
-         05 WS-TR-CURRENCY PIC X(3).
-      *what amount was requested, my local currency (at the time)
-      *before fees
-         05 WS-TR-OWN-CURRENCY PIC X(3).
-         05 WS-TR-OWN-AMOUNT PIC S9(11)V9(4).
-      *What fees were deducted (are deducted from the receiving account
-      *hence 0 for sender) in currency of the account
-      *Bank is excempt from fees
-         05 WS-TR-EXHANGE-FEE PIC S9(11)V9(4).
-         05 WS-TR-TRANSACTION-FEE PIC S9(11)V9(4).
+       COPY wstrnrep.
        01 FLAGS.
            05 WS-SUCCESS-WRITE PIC X VALUE 'Y'.
            05 WS-FILE-STATUS PIC XX.
@@ -148,12 +99,31 @@
            05 WS-T-FILE-STATUS PIC XX.
            05 WS-VALID-CURRENCY PIC XX.
            05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-PA-FILE-STATUS PIC XX.
+           05 WS-FS-FILE-STATUS PIC XX.
+           05 WS-PT-FILE-STATUS PIC XX.
+           05 WS-DA-FILE-STATUS PIC XX.
+       01 WS-TODAY PIC 9(8).
+      *Velocity guard: most postings/total moved per account per day,
+      *0 = no cap on either
+       01 WS-VELOCITY-MAX-COUNT PIC 9(4).
+       01 WS-VELOCITY-MAX-AMOUNT PIC 9(11)V9(4).
+       01 WS-TXN-COUNT-TODAY PIC 9(4).
+       01 WS-TXN-AMOUNT-TODAY PIC S9(11)V9(4).
+      *The date the caller wants this transfer to post, 0 = now
+       01 WS-VALUE-DATE PIC 9(8).
+      *Set by a replayed call from APPROVE so the threshold check below
+      *is not applied a second time
+       01 WS-SKIP-APPROVAL PIC X.
+       01 WS-APPROVAL-THRESHOLD PIC S9(11)V9(4).
        01 WS-EXCHANGE-CALCULATIONS.
            05 WS-AC0-CURRENCY PIC XXX.
            05 WS-AC1-CURRENCY PIC XXX.
       *Exchange rate from what the user entered to default
            05 ARG-TO-DEFAULT-RATE-MAN PIC 999999.
            05 ARG-TO-DEFAULT-RATE-EXP PIC S9.
+      *Largest single transaction WS-CURRENCY allows, 0 = no cap
+           05 WS-MAX-TXN-AMOUNT PIC 9(11)V9(4).
       *And back to the account of the sende
            05 DEFAULT-TO-AC0-MAN PIC 999999.
            05 DEFAULT-TO-AC0-EXP PIC S9.
@@ -194,20 +164,46 @@
 
       *The above signed number may be stored in weird stupid ebsidec
       *We need to move to the below to get something readable
-       01 WS-DISPLAY-SIGNED PIC -9.
-       01 WS-DISPLAY-AMOUNT PIC -Z(10)9.9(4).
+       COPY dispfmt.
        LINKAGE SECTION.
        01 ARG-BUFFER.
            05 ARG-LENGTH    pic S9(4) COMP.
            05 ARG-AMOUNT    PIC X(12)XX(4).
            05 ARG-CURRENCY  PIC X(3).
+      *Claimed password/PIN hash for the sending account, spaces if
+      *that account has none set
+           05 ARG-HASH      PIC X(8).
+      *'Y' only when APPROVE is replaying an already-signed-off
+      *transfer - skips the approval-threshold check below
+           05 ARG-SKIP-APPROVAL PIC X(1).
+      *Value-date for a post-dated transfer, 0 = post immediately
+           05 ARG-VALUE-DATE PIC 9(8).
            05 ARG-FROM-NAME PIC X(9).
+      *Branch terminal/teller ID this transfer originated from, spaces
+      *when the call didn't come from a branch terminal
+           05 ARG-TELLER-ID PIC X(8).
            05 ARG-TO-NAME   PIC X(9).
+      *Output only - set by TRNSFR before every GOBACK. 'Y' = the
+      *transfer actually posted (money moved), 'N' = it did not
+      *(rejected, or diverted to PENDING-TRANSFERS/PENDING-APPROVAL).
+      *Callers that loop over many transfers (FUTRUN/APPROVE/STANDRUN/
+      *BULKXFER) must check this before marking their own record done
+           05 ARG-RESULT    PIC X(1).
        PROCEDURE DIVISION USING ARG-BUFFER.
       *------------------
        READ-INPUT.
-           COMPUTE ARG-LENGTH = ARG-LENGTH - 20.
+           MOVE 'N' TO ARG-RESULT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 54.
+      *Reject malformed PARM input before it ever reaches NUMVAL
+           IF FUNCTION TEST-NUMVAL(ARG-AMOUNT) NOT = 0
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Amount is not a valid number"'
+              DISPLAY '}'
+              GOBACK.
            COMPUTE WS-AMOUNT = FUNCTION NUMVAL(ARG-AMOUNT).
+           MOVE ARG-SKIP-APPROVAL TO WS-SKIP-APPROVAL.
+           MOVE ARG-VALUE-DATE TO WS-VALUE-DATE.
 
            IF WS-AMOUNT < 0
               DISPLAY '{'
@@ -218,10 +214,22 @@
 
            MOVE SPACES TO ACT-NAME.
            MOVE ARG-CURRENCY TO WS-CURRENCY.
+           MOVE ARG-HASH TO WS-HASH.
            MOVE ARG-FROM-NAME TO WS-FROM-NAME.
            MOVE ARG-TO-NAME(1:ARG-LENGTH) TO WS-TO-NAME.
+           MOVE ARG-TELLER-ID TO WS-TELLER-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
 
            MOVE WS-FROM-NAME TO ACT-NAME.
+       CHECK-VALUE-DATE.
+      *A future value-date means this is a post-dated request - stage
+      *it in PENDING-TRANSFERS instead of touching any live account,
+      *FUTRUN will replay it straight back into TRNSFR once that date
+      *arrives
+           IF WS-VALUE-DATE > 0 AND WS-VALUE-DATE > WS-TODAY
+              PERFORM WRITE-PENDING-TRANSFER
+              GOBACK
+           END-IF.
        OPEN-FILES.
 
       *I-O, because we both need to read and write
@@ -284,6 +292,18 @@
            GOBACK
            END-READ
 
+      *A frozen receiving account can't take the money either
+           IF ACT-IS-FROZEN
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"Account on hold"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              CLOSE USER-TRANSFERS
+              CLOSE STATS
+              GOBACK
+           END-IF.
+
       *While we are at it, save the currency we are moving to
            MOVE ACT-CURRENCY TO WS-AC1-CURRENCY.
 
@@ -297,24 +317,66 @@
            COMPUTE WS-EXCHANGE-FEE = FUNCTION NUMVAL(S-EXCHANGE-FEE)
            COMPUTE WS-TRANSACTION-FEE
               = FUNCTION NUMVAL(S-TRANSACTION-FEE)
-      *Keep as input-output, but first check if it exists, returns error
-      *Check for existing key, just get it
+           COMPUTE WS-VELOCITY-MAX-COUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-COUNT)
+           COMPUTE WS-VELOCITY-MAX-AMOUNT
+              = FUNCTION NUMVAL(S-VELOCITY-MAX-AMOUNT)
+      *Keep as input-output, but first check if it exists, returns
+      *error. A joint account's secondary signer may have given their
+      *own name rather than the account's, so fall back to a scan for
+      *that before giving up
                READ USER-ACCOUNTS RECORD KEY ACT-NAME
                INVALID KEY
-               DISPLAY '{'
-               DISPLAY '  "success":0,'
-               DISPLAY '  "error":"Account ' ACT-NAME(1:ARG-LENGTH)
-                 ' not found"'
-               DISPLAY '}'
-               CLOSE USER-ACCOUNTS
-               CLOSE USER-TRANSFERS
-               CLOSE STATS
-               GOBACK
+                   MOVE 'N' TO WS-LOOKUP-FOUND
+                   PERFORM LOOKUP-BY-SECONDARY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
                END-READ
+               IF WS-LOOKUP-FOUND = 'N'
+                   DISPLAY '{'
+                   DISPLAY '  "success":0,'
+                   DISPLAY '  "error":"Account ' WS-FROM-NAME
+                     ' not found"'
+                   DISPLAY '}'
+                   CLOSE USER-ACCOUNTS
+                   CLOSE USER-TRANSFERS
+                   CLOSE STATS
+                   GOBACK
+               END-IF
+      *The real account key may differ from what the caller gave if
+      *that was a secondary signer's own name - keep it in step so
+      *the rest of this run, and the transaction log, use the real one
+               MOVE ACT-NAME TO WS-FROM-NAME
 
       *While we are at it, save the currency we are moving from
               MOVE ACT-CURRENCY TO WS-AC0-CURRENCY.
 
+      *A frozen sending account can't have money taken out either
+              IF ACT-IS-FROZEN
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Account on hold"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF.
+
+      *A hash on file must be proven before money can move out of the
+      *sending account. No hash on file means none was ever set
+              IF ACT-PASS-HASH NOT = SPACES
+                 IF ACT-PASS-HASH NOT = WS-HASH
+                    DISPLAY '{'
+                    DISPLAY '  "success":0,'
+                    DISPLAY '  "error":"Password hash does not match"'
+                    DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                    GOBACK
+                 END-IF
+              END-IF
 
       *Check if currency is valid, setting exchange rates in process
               PERFORM GET-EXCHANGE
@@ -323,15 +385,52 @@
                  DISPLAY '  "success":0,'
                  DISPLAY '  "error":"currency not supported"'
                  DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
+                 GOBACK
+              END-IF
+
+      *Per-currency transaction limit, checked on the amount as the
+      *caller entered it, before any conversion
+              IF WS-MAX-TXN-AMOUNT > 0
+                    AND FUNCTION ABS(WS-AMOUNT) > WS-MAX-TXN-AMOUNT
+                 DISPLAY '{'
+                 DISPLAY '  "success":0,'
+                 DISPLAY '  "error":"Amount exceeds currency limit"'
+                 DISPLAY '}'
+                 CLOSE USER-ACCOUNTS
+                 CLOSE USER-TRANSFERS
+                 CLOSE STATS
                  GOBACK
               END-IF
       *00, opened succesfullu, 97, opened, but not closed correctly last
 
+      *A corridor-specific fee schedule entry, keyed on the sender's
+      *account currency to the receiver's account currency, overrides
+      *the flat STATFILE rate already loaded above
+               PERFORM GET-FEE-SCHEDULE
+
       *Convert currencies and calculate expected fees
                PERFORM CALC-CURRENCY-AND-FEES
+
+      *Large transfers get held for a second teller instead of
+      *posting immediately. WS-AMOUNT is in default currency by now
+               COMPUTE WS-APPROVAL-THRESHOLD
+                  = FUNCTION NUMVAL(S-APPROVAL-THRESHOLD)
+               IF WS-SKIP-APPROVAL NOT = 'Y'
+                     AND WS-APPROVAL-THRESHOLD > 0
+                     AND WS-AMOUNT >= WS-APPROVAL-THRESHOLD
+                  PERFORM WRITE-PENDING-APPROVAL
+                  CLOSE USER-ACCOUNTS
+                  CLOSE USER-TRANSFERS
+                  CLOSE STATS
+                  GOBACK
+               END-IF
       *The sender is still loaded
-      *Check that the user can afford it
-               IF ACT-BALANCE < - WS-D-BLNCE0
+      *Check that the user can afford it, allowing for any approved
+      *overdraft/credit line on the account
+               IF ACT-BALANCE + WS-D-BLNCE0 < - ACT-OVERDRAFT-LIMIT
                      DISPLAY '{'
                      DISPLAY '  "success":0,'
                DISPLAY '"error":"Overdraft"'
@@ -342,20 +441,53 @@
                      GOBACK
                END-IF
 
+      *A transfer that would push today's posting count or total
+      *moved past the configured velocity guard is rejected outright,
+      *same as the overdraft check above
+               PERFORM CHECK-VELOCITY
+               IF WS-VELOCITY-MAX-COUNT > 0
+                     AND WS-TXN-COUNT-TODAY + 1 > WS-VELOCITY-MAX-COUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction count exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+               IF WS-VELOCITY-MAX-AMOUNT > 0
+                     AND WS-TXN-AMOUNT-TODAY
+                           + FUNCTION ABS(WS-D-BLNCE0)
+                                             > WS-VELOCITY-MAX-AMOUNT
+                     DISPLAY '{'
+                     DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Daily transaction amount exceeded"'
+                     DISPLAY '}'
+                    CLOSE USER-ACCOUNTS
+                    CLOSE USER-TRANSFERS
+                    CLOSE STATS
+                     GOBACK
+               END-IF
+
       *Ok, now we can update the user account, D BLNCE is negative
                COMPUTE ACT-BALANCE = ACT-BALANCE + WS-D-BLNCE0
+               MOVE WS-TODAY TO ACT-LAST-ACTIVITY
                REWRITE ACT-REC
+               PERFORM UPDATE-VELOCITY
       *now load the receiver account and reset it
                MOVE WS-TO-NAME TO ACT-NAME.
                READ USER-ACCOUNTS RECORD KEY ACT-NAME.
       *Ok, now we can update the user account
                COMPUTE ACT-BALANCE = ACT-BALANCE + WS-AMOUNT-AC1
+               MOVE WS-TODAY TO ACT-LAST-ACTIVITY
                REWRITE ACT-REC
 
       *And update the bank
                MOVE "BANK     " TO ACT-NAME
                READ USER-ACCOUNTS RECORD KEY ACT-NAME
                INVALID KEY
+               MOVE 'Y' TO ARG-RESULT
                DISPLAY '{'
       *Shouldn't happen, but if it does the transfer did succeed
                DISPLAY '  "success":1,'
@@ -370,6 +502,14 @@
 
       *Exploit the proletariate real hard right here
            COMPUTE ACT-BALANCE = ACT-BALANCE + WS-TRNS-FEE + WS-EXCH-FEE
+      *Also split the two fee sources into their own running totals so
+      *finance can report transaction-fee revenue separately from
+      *FX-spread revenue instead of reading it out of one blended
+      *BANK balance
+               COMPUTE ACT-FEE-INCOME-TXN = ACT-FEE-INCOME-TXN
+                  + WS-TRNS-FEE
+               COMPUTE ACT-FEE-INCOME-FX = ACT-FEE-INCOME-FX
+                  + WS-EXCH-FEE
                REWRITE ACT-REC
 
                IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
@@ -383,6 +523,7 @@
                CLOSE STATS
                  GOBACK
               ELSE
+                 MOVE 'Y' TO ARG-RESULT
                  DISPLAY '{'
       *This will write success or failure
                  PERFORM LOG-TRANSFER
@@ -401,6 +542,78 @@
                CLOSE STATS
               END-IF
            GOBACK.
+      *No key on ACT-SECONDARY-NAME, so this is a full sequential scan
+      *rather than a START - only reached when the direct key lookup
+      *by WS-FROM-NAME already failed, so the common case of a primary
+      *owner naming their own account never pays for this
+       LOOKUP-BY-SECONDARY.
+           MOVE LOW-VALUES TO ACT-NAME
+           START USER-ACCOUNTS KEY IS >= ACT-NAME
+           PERFORM UNTIL WS-LOOKUP-FOUND = 'Y'
+               READ USER-ACCOUNTS NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACT-SECONDARY-NAME = WS-FROM-NAME
+                          MOVE 'Y' TO WS-LOOKUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *Look up how many postings/how much has already moved through
+      *the sending account today, so the caller can check it against
+      *the STATFILE velocity guard before the transfer goes through
+       CHECK-VELOCITY.
+           MOVE 0 TO WS-TXN-COUNT-TODAY
+           MOVE 0 TO WS-TXN-AMOUNT-TODAY
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           OPEN INPUT DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS = '00' OR WS-DA-FILE-STATUS = '97'
+              READ DAILY-ACTIVITY RECORD KEY DA-KEY
+              NOT INVALID KEY
+                 MOVE DA-COUNT TO WS-TXN-COUNT-TODAY
+                 MOVE DA-TOTAL TO WS-TXN-AMOUNT-TODAY
+              END-READ
+              CLOSE DAILY-ACTIVITY
+           END-IF.
+      *Add this transfer to today's running count/total for the
+      *sending account, creating the day's record the first time it
+      *is posted
+       UPDATE-VELOCITY.
+           OPEN I-O DAILY-ACTIVITY
+           IF WS-DA-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-DA-FILE-STATUS = '35'
+                 OPEN OUTPUT DAILY-ACTIVITY
+                 CLOSE DAILY-ACTIVITY
+                 OPEN I-O DAILY-ACTIVITY
+              END-IF
+           END-IF.
+           MOVE ACT-NAME TO DA-ACCOUNT
+           MOVE WS-TODAY TO DA-DATE
+           COMPUTE DA-COUNT = WS-TXN-COUNT-TODAY + 1
+           COMPUTE DA-TOTAL = WS-TXN-AMOUNT-TODAY
+                                 + FUNCTION ABS(WS-D-BLNCE0)
+           WRITE DA-RECORD
+           INVALID KEY
+              REWRITE DA-RECORD
+           END-WRITE.
+           CLOSE DAILY-ACTIVITY.
+      *Look for a fee-schedule entry specific to this corridor (the
+      *sender's account currency to the receiver's account currency).
+      *No entry means keep the bank-wide STATFILE rate that is already
+      *loaded into WS-EXCHANGE-FEE/WS-TRANSACTION-FEE
+       GET-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE
+           IF WS-FS-FILE-STATUS = '00' OR WS-FS-FILE-STATUS = '97'
+               MOVE WS-AC0-CURRENCY TO FS-FROM-CCY
+               MOVE WS-AC1-CURRENCY TO FS-TO-CCY
+               READ FEE-SCHEDULE RECORD KEY FS-KEY
+               NOT INVALID KEY
+                   MOVE FS-TRANSACTION-FEE TO WS-TRANSACTION-FEE
+                   MOVE FS-EXCHANGE-FEE TO WS-EXCHANGE-FEE
+               END-READ
+               CLOSE FEE-SCHEDULE
+           END-IF.
       *Set exchange rate variables
       *We also check for currency existing
        GET-EXCHANGE.
@@ -417,25 +630,36 @@
       *Currency not found
                    MOVE 'N' TO WS-VALID-CURRENCY
                NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
+                   MOVE E-MAX-TXN-AMOUNT TO WS-MAX-TXN-AMOUNT
+      *The bank is acquiring WS-CURRENCY from the sending account,
+      *so it buys it at the buy rate
       *The exchange rate is stored in number of other currency,
       *to get 1 default currency
       *so we need to divide 1 by this to get the multiplier from arg to
       *default
       *1= 100000E-5, apply the first to the mantissa, and the second EXP
       *    DISPLAY WS-CURRENCY '>' DEFAULT-CURRENCY ':' E-MAN 'E' E-EXP
-                   COMPUTE E-MAN = 100000 / E-MAN
-                   COMPUTE E-EXP = - E-EXP - 5
-                   MOVE E-MAN TO ARG-TO-DEFAULT-RATE-MAN
-                   MOVE E-EXP TO ARG-TO-DEFAULT-RATE-EXP
-                   MOVE E-EXP TO WS-DISPLAY-SIGNED
+                   COMPUTE E-BUY-MAN = 100000 / E-BUY-MAN
+                   COMPUTE E-BUY-EXP = - E-BUY-EXP - 5
+                   MOVE E-BUY-MAN TO ARG-TO-DEFAULT-RATE-MAN
+                   MOVE E-BUY-EXP TO ARG-TO-DEFAULT-RATE-EXP
+                   MOVE E-BUY-EXP TO WS-DISPLAY-SIGNED
                END-READ
       *Now get the currency exchange rate of the two accounts, from def.
+      *The bank is providing each account's currency, so it sells at
+      *the sell rate
                MOVE WS-AC0-CURRENCY TO E-KEY
                READ EXCHANGE-RATES RECORD KEY E-KEY
                INVALID KEY
       *Currency not found
                    MOVE 'N' TO WS-VALID-CURRENCY
                NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
       *The exchange rate is stored in number of other currency, for 1DEF
       *So this is the multiplier to go from default to account
                MOVE E-MAN TO DEFAULT-TO-AC0-MAN
@@ -449,6 +673,9 @@
       *Currency not found
                    MOVE 'N' TO WS-VALID-CURRENCY
                NOT INVALID KEY
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   END-IF
       *The exchange rate is stored in number of other currency, for 1DEF
       *So this is the multiplier to go from default to account
                MOVE E-MAN TO DEFAULT-TO-AC1-MAN
@@ -537,6 +764,7 @@
            MOVE WS-ORIGINAL-AMOUNT TO WS-TR-AMOUNT
            MOVE WS-ORIGINAL-CURRENCY TO WS-TR-CURRENCY
            MOVE WS-FROM-NAME TO WS-TR-MY-NAME
+           MOVE WS-TELLER-ID TO WS-TR-TELLER-ID
            MOVE FUNCTION CURRENT-DATE to WS-TR-TIME-STAMP.
 
            MOVE SPACES TO WS-TR-THEIR-NAME.
@@ -583,10 +811,11 @@
            MOVE WS-ORIGINAL-AMOUNT TO WS-TR-AMOUNT
            MOVE WS-ORIGINAL-CURRENCY TO WS-TR-CURRENCY
            MOVE WS-TO-NAME TO WS-TR-MY-NAME
+           MOVE WS-TELLER-ID TO WS-TR-TELLER-ID
            MOVE FUNCTION CURRENT-DATE to WS-TR-TIME-STAMP.
 
            MOVE SPACES TO WS-TR-THEIR-NAME.
-           MOVE ARG-FROM-NAME TO WS-TR-THEIR-NAME.
+           MOVE WS-FROM-NAME TO WS-TR-THEIR-NAME.
            MOVE "digital transfer" TO WS-TR-TYPE-NAME
 
            MOVE 0 TO WS-TR-EXHANGE-FEE.
@@ -623,3 +852,46 @@
       *Should NEVER happen unless transactions happen same millisecond
               MOVE 'N' to WS-SUCCESS-WRITE
            END-WRITE.
+       WRITE-PENDING-TRANSFER.
+           OPEN I-O PENDING-TRANSFERS
+           IF WS-PT-FILE-STATUS = '35'
+              OPEN OUTPUT PENDING-TRANSFERS
+              CLOSE PENDING-TRANSFERS
+              OPEN I-O PENDING-TRANSFERS
+           END-IF
+           MOVE WS-FROM-NAME TO PT-FROM-NAME
+           MOVE FUNCTION CURRENT-DATE TO PT-TIME-STAMP
+           MOVE 'P' TO PT-STATUS
+           MOVE WS-VALUE-DATE TO PT-VALUE-DATE
+           MOVE ARG-AMOUNT TO PT-AMOUNT
+           MOVE ARG-CURRENCY TO PT-CURRENCY
+           MOVE ARG-HASH TO PT-HASH
+           MOVE WS-TO-NAME TO PT-TO-NAME
+           WRITE PT-RECORD
+           CLOSE PENDING-TRANSFERS
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"Scheduled for ' WS-VALUE-DATE '",'
+           DISPLAY '  "PendingKey":"' PT-KEY '"'
+           DISPLAY '}'.
+       WRITE-PENDING-APPROVAL.
+           OPEN I-O PENDING-APPROVAL
+           IF WS-PA-FILE-STATUS = '35'
+              OPEN OUTPUT PENDING-APPROVAL
+              CLOSE PENDING-APPROVAL
+              OPEN I-O PENDING-APPROVAL
+           END-IF
+           MOVE WS-FROM-NAME TO PA-FROM-NAME
+           MOVE FUNCTION CURRENT-DATE TO PA-TIME-STAMP
+           MOVE 'P' TO PA-STATUS
+           MOVE ARG-AMOUNT TO PA-AMOUNT
+           MOVE ARG-CURRENCY TO PA-CURRENCY
+           MOVE ARG-HASH TO PA-HASH
+           MOVE WS-TO-NAME TO PA-TO-NAME
+           WRITE PA-RECORD
+           CLOSE PENDING-APPROVAL
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"Held for approval",'
+           DISPLAY '  "PendingKey":"' PA-KEY '"'
+           DISPLAY '}'.
