@@ -0,0 +1,109 @@
+      *Create a standing/recurring payment order. STANDRUN is the
+      *nightly batch job that actually posts the orders this writes
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ADDORD.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDERS ASSIGN TO STANDORD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SO-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  STANDING-ORDERS DATA RECORD IS SO-RECORD.
+       COPY sordrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-SEQ PIC 9(4) VALUE 0.
+       01 WS-FOUND-FREE PIC X VALUE 'N'.
+      *Using PARM='...' limits me to one order a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-RECORD.
+               10 ARG-AMOUNT    PIC X(12)XX(4).
+               10 ARG-CURRENCY  PIC X(3).
+               10 ARG-FREQUENCY PIC X(4).
+               10 ARG-START     PIC X(8).
+               10 ARG-HASH      PIC X(8).
+               10 ARG-FROM-NAME PIC X(9).
+               10 ARG-TO-NAME   PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       OPEN-FILE.
+           OPEN I-O STANDING-ORDERS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS = '35'
+                 OPEN OUTPUT STANDING-ORDERS
+              END-IF
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Standing order file error ' WS-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE STANDING-ORDERS
+              GOBACK
+           END-IF.
+       READ-INPUT.
+      *49 = byte width of everything ahead of ARG-TO-NAME, same
+      *trimming convention TRNSFR's own READ-INPUT applies - a caller
+      *may pass a to-name shorter than the full 9 bytes
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 49.
+      *Find the first free sequence number for this from/to pair
+           MOVE ARG-FROM-NAME TO SO-FROM-NAME.
+           MOVE ARG-TO-NAME(1:ARG-LENGTH) TO SO-TO-NAME.
+           PERFORM UNTIL WS-FOUND-FREE = 'Y'
+              MOVE WS-SEQ TO SO-SEQ
+              READ STANDING-ORDERS RECORD KEY SO-KEY
+              INVALID KEY
+                 MOVE 'Y' TO WS-FOUND-FREE
+              NOT INVALID KEY
+                 ADD 1 TO WS-SEQ
+              END-READ
+           END-PERFORM.
+       MAIN-PROC.
+           MOVE ARG-FROM-NAME TO SO-FROM-NAME
+           MOVE ARG-TO-NAME(1:ARG-LENGTH) TO SO-TO-NAME
+           MOVE WS-SEQ TO SO-SEQ
+           COMPUTE SO-AMOUNT = FUNCTION NUMVAL(ARG-AMOUNT)
+           MOVE ARG-CURRENCY TO SO-CURRENCY
+           COMPUTE SO-FREQUENCY-DAYS = FUNCTION NUMVAL(ARG-FREQUENCY)
+           MOVE ARG-START TO SO-NEXT-RUN-DATE
+           MOVE 'Y' TO SO-ACTIVE-FLAG
+           MOVE ARG-HASH TO SO-HASH
+           WRITE SO-RECORD
+           INVALID KEY
+               DISPLAY '{'
+               DISPLAY '  "success":0,'
+               DISPLAY '  "error":"Duplicate standing order key"'
+               DISPLAY '}'
+               CLOSE STANDING-ORDERS
+               GOBACK
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+              DISPLAY '{'
+              DISPLAY '  "success":1,'
+              DISPLAY '  "error":"No error"'
+              DISPLAY '}'
+           ELSE
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Standing order file error ' WS-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+           END-IF.
+           CLOSE STANDING-ORDERS.
+           GOBACK.
