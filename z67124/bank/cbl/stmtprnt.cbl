@@ -0,0 +1,154 @@
+      *Printable monthly account statement. Takes an account name and a
+      *month/year, STARTs USER-TRANSFERS at that account's very first
+      *record the same way GETTRFS does, and walks forward summing
+      *TR-OWN-AMOUNT (the signed change TR-RECORD already carries for
+      *this account) to build a running balance - snapshotting it as
+      *the opening balance the moment the requested month is reached,
+      *then printing one line per transaction in that month, and the
+      *closing balance once the month (or the history) runs out
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    STMTPRNT.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-TRANSFERS ASSIGN TO TRANSFER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-TRANSFERS DATA RECORD IS TR-RECORD.
+       COPY trnrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS     PIC XX.
+       01  WS-DONE            PIC X VALUE 'N'.
+       01  WS-START           PIC X VALUE 'Y'.
+       01  WS-NAME            PIC X(9).
+       01  WS-DISPLAY-AMOUNT  PIC -Z(10)9.9(4).
+      *First and first-of-next-month dates, to bracket the statement
+       01  WS-MONTH-START      PIC 9(8).
+       01  WS-NEXT-MONTH-START PIC 9(8).
+       01  WS-NEXT-YEAR        PIC 9(4).
+       01  WS-NEXT-MONTH       PIC 9(2).
+       01  WS-TR-DATE          PIC 9(8).
+       01  WS-IN-MONTH         PIC X VALUE 'N'.
+       01  WS-SNAPPED-OPENING  PIC X VALUE 'N'.
+       01  WS-BALANCE          PIC S9(11)V9(4) VALUE 0.
+       01  WS-OPENING-BALANCE  PIC S9(11)V9(4) VALUE 0.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-LENGTH PIC S9(4) COMP.
+           05 ARG-YEAR   PIC 9(4).
+           05 ARG-MONTH  PIC 9(2).
+           05 ARG-NAME   PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 6.
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+
+           COMPUTE WS-MONTH-START = ARG-YEAR * 10000 + ARG-MONTH * 100
+                                        + 1
+           IF ARG-MONTH = 12
+              COMPUTE WS-NEXT-YEAR = ARG-YEAR + 1
+              MOVE 1 TO WS-NEXT-MONTH
+           ELSE
+              MOVE ARG-YEAR TO WS-NEXT-YEAR
+              COMPUTE WS-NEXT-MONTH = ARG-MONTH + 1
+           END-IF
+           COMPUTE WS-NEXT-MONTH-START =
+              WS-NEXT-YEAR * 10000 + WS-NEXT-MONTH * 100 + 1
+
+           OPEN INPUT USER-TRANSFERS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Transfer file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              GOBACK
+           END-IF
+
+           MOVE WS-NAME TO TR-MY-NAME
+           MOVE LOW-VALUES TO TR-TIME-STAMP
+           START USER-TRANSFERS KEY IS >= TR-KEY
+           IF WS-FILE-STATUS NOT = '00'
+              MOVE 'Y' TO WS-DONE
+           END-IF
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Account":"' WS-NAME '",'
+           DISPLAY '  "Statement":['
+           PERFORM SCAN-ACCOUNT-HISTORY UNTIL WS-DONE = 'Y'
+           DISPLAY ']'
+
+           IF WS-SNAPPED-OPENING = 'N'
+              MOVE WS-BALANCE TO WS-OPENING-BALANCE
+           END-IF
+           MOVE WS-OPENING-BALANCE TO WS-DISPLAY-AMOUNT
+           DISPLAY '  ,"OpeningBalance":' WS-DISPLAY-AMOUNT
+           MOVE WS-BALANCE TO WS-DISPLAY-AMOUNT
+           DISPLAY '  ,"ClosingBalance":' WS-DISPLAY-AMOUNT
+           DISPLAY '}'
+           CLOSE USER-TRANSFERS
+           GOBACK.
+       SCAN-ACCOUNT-HISTORY.
+           READ USER-TRANSFERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DONE
+               NOT AT END
+                   IF TR-MY-NAME NOT = WS-NAME
+                      MOVE 'Y' TO WS-DONE
+                   ELSE
+                      PERFORM CHECK-ONE-TRANSACTION
+                   END-IF
+           END-READ.
+       CHECK-ONE-TRANSACTION.
+           COMPUTE WS-TR-DATE = TR-YEAR * 10000 + TR-MONTH * 100
+                                    + TR-DAY
+           IF WS-TR-DATE >= WS-NEXT-MONTH-START
+              MOVE 'Y' TO WS-DONE
+           ELSE
+              IF WS-TR-DATE >= WS-MONTH-START
+                    AND WS-SNAPPED-OPENING = 'N'
+                 MOVE WS-BALANCE TO WS-OPENING-BALANCE
+                 MOVE 'Y' TO WS-SNAPPED-OPENING
+              END-IF
+              ADD TR-OWN-AMOUNT TO WS-BALANCE
+              IF WS-TR-DATE >= WS-MONTH-START
+                 PERFORM DISPLAY-STATEMENT-LINE
+              END-IF
+           END-IF.
+       DISPLAY-STATEMENT-LINE.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '    {'
+           DISPLAY '    "Timestamp":"' TR-YEAR '-' TR-MONTH
+           '-' TR-DAY '-' TR-HOUR '-' TR-MINUTE '-'
+           TR-SECOND '-' TR-MILIS '",'
+           DISPLAY '    "Type":"' TR-TYPE-NAME '",'
+           DISPLAY '    "OtherAccount":"' TR-THEIR-NAME '",'
+           MOVE TR-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '    "AmountNominal":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '    "TransactionCurrency":"' TR-CURRENCY '",'
+           MOVE TR-OWN-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '    "AmountTransfered":' WS-DISPLAY-AMOUNT ','
+           DISPLAY '    "OwnCurrency":"' TR-OWN-CURRENCY '",'
+           MOVE WS-BALANCE TO WS-DISPLAY-AMOUNT
+           DISPLAY '    "RunningBalance":' WS-DISPLAY-AMOUNT
+           DISPLAY '    }'.
