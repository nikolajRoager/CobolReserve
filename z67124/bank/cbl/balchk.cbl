@@ -0,0 +1,84 @@
+      *On-demand reconciliation utility: scans USER-ACCOUNTS and flags
+      *any account whose stored balance does not round-trip cleanly
+      *at the 4 decimal places ACT-BALANCE is kept in. Guards against
+      *exactly the class of precision drift the old BANK/CBL ADDUSER
+      *(PIC 9(12)V9(5), one more decimal place than ACT-BALANCE) used
+      *to be able to introduce - every z67124 program now shares the
+      *one acctrec.cpy definition, so this should never find anything
+      *in normal operation, but it is cheap insurance against a future
+      *import or a copybook edit reintroducing the mismatch
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BALCHK.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-START PIC X VALUE 'Y'.
+       01 WS-ACCOUNTS-CHECKED PIC 9(6) VALUE 0.
+       01 WS-ACCOUNTS-FLAGGED PIC 9(6) VALUE 0.
+      *Round-trip the stored balance through plain 4-decimal text and
+      *back - any value that cannot be represented exactly at that
+      *precision comes back different
+       01 WS-BALANCE-EDIT PIC -(12)9.9999.
+       01 WS-BALANCE-ROUNDTRIP PIC S9(12)V9(4).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT USER-ACCOUNTS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE USER-ACCOUNTS
+              GOBACK
+           END-IF
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Flagged":['
+           PERFORM CHECK-ACCOUNTS UNTIL WS-EOF = 'Y'
+           DISPLAY ']'
+           DISPLAY '  "AccountsChecked":' WS-ACCOUNTS-CHECKED ','
+           DISPLAY '  "AccountsFlagged":' WS-ACCOUNTS-FLAGGED
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           GOBACK.
+       CHECK-ACCOUNTS.
+           READ USER-ACCOUNTS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM CHECK-ONE-ACCOUNT
+           END-READ.
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           MOVE ACT-BALANCE TO WS-BALANCE-EDIT
+           COMPUTE WS-BALANCE-ROUNDTRIP =
+                      FUNCTION NUMVAL(WS-BALANCE-EDIT)
+           IF WS-BALANCE-ROUNDTRIP NOT = ACT-BALANCE
+              ADD 1 TO WS-ACCOUNTS-FLAGGED
+              IF WS-START NOT = 'Y'
+                 DISPLAY ','
+              END-IF
+              MOVE 'N' TO WS-START
+              DISPLAY '  "' ACT-NAME '"'
+           END-IF.
