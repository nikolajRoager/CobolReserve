@@ -0,0 +1,152 @@
+      *Read-only currency-conversion quote. Runs the same GET-EXCHANGE
+      *math DEPWIT/TRNSFR use (through DEFAULT-CURRENCY, buying the
+      *from-currency off the caller at the buy rate and selling the
+      *to-currency at the sell rate) but never opens USER-ACCOUNTS and
+      *never writes anything, so a teller can quote a rate without
+      *touching any account
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FXQUOTE.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+           SELECT STATS ASSIGN TO STATFILE
+              FILE STATUS IS WS-STAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  STATS RECORDING MODE F.
+       COPY statrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       COPY dispfmt.
+       01 FLAGS.
+           05 WS-E-FILE-STATUS    PIC XX.
+           05 WS-STAT-FILE-STATUS PIC XX.
+           05 WS-VALID-CURRENCY   PIC X VALUE 'Y'.
+       01 WS-AMOUNT   PIC S9(11)V9(4).
+       01 WS-FROM-CCY PIC X(3).
+       01 WS-TO-CCY   PIC X(3).
+      *Exchange rate from the from-currency to default
+       01 ARG-TO-DEFAULT-RATE-MAN PIC 999999.
+       01 ARG-TO-DEFAULT-RATE-EXP PIC S9.
+      *And from default to the to-currency
+       01 DEFAULT-TO-AC1-MAN PIC 999999.
+       01 DEFAULT-TO-AC1-EXP PIC S9.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-AMOUNT   PIC X(12)XX(4).
+           05 ARG-FROM-CCY PIC X(3).
+           05 ARG-TO-CCY   PIC X(3).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           COMPUTE WS-AMOUNT = FUNCTION NUMVAL(ARG-AMOUNT).
+           MOVE ARG-FROM-CCY TO WS-FROM-CCY.
+           MOVE ARG-TO-CCY TO WS-TO-CCY.
+       OPEN-FILES.
+           OPEN INPUT EXCHANGE-RATES
+           OPEN INPUT STATS
+           READ STATS
+           IF WS-E-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Exchange file error ' WS-E-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE EXCHANGE-RATES
+              CLOSE STATS
+              GOBACK
+           END-IF
+           IF WS-STAT-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Stat file error ' WS-STAT-FILE-STATUS '"'
+              DISPLAY '}'
+              CLOSE EXCHANGE-RATES
+              CLOSE STATS
+              GOBACK
+           END-IF.
+       MAIN-PROC.
+           PERFORM GET-EXCHANGE
+           IF WS-VALID-CURRENCY NOT = 'Y'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+              DISPLAY '  "error":"currency not supported"'
+              DISPLAY '}'
+              CLOSE EXCHANGE-RATES
+              CLOSE STATS
+              GOBACK
+           END-IF
+           PERFORM CONVERT-AMOUNT
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "FromCurrency":"' WS-FROM-CCY '",'
+           DISPLAY '  "ToCurrency":"' WS-TO-CCY '",'
+           MOVE WS-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY '  "Converted":' WS-DISPLAY-AMOUNT
+           DISPLAY '}'
+           CLOSE EXCHANGE-RATES
+           CLOSE STATS
+           GOBACK.
+      *Set exchange rate variables, also checks for currency existing,
+      *same shape as DEPWIT/TRNSFR's own GET-EXCHANGE
+       GET-EXCHANGE.
+           MOVE 'Y' TO WS-VALID-CURRENCY
+           IF WS-FROM-CCY NOT = DEFAULT-CURRENCY
+              MOVE WS-FROM-CCY TO E-KEY
+              READ EXCHANGE-RATES RECORD KEY E-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-VALID-CURRENCY
+              NOT INVALID KEY
+                 IF E-IS-INACTIVE
+                    MOVE 'N' TO WS-VALID-CURRENCY
+                 END-IF
+      *The bank is acquiring the from-currency here, so it buys it off
+      *the caller at the buy rate, inverted the same way DEPWIT does
+                 COMPUTE E-BUY-MAN = 100000 / E-BUY-MAN
+                 COMPUTE E-BUY-EXP = - E-BUY-EXP - 5
+                 MOVE E-BUY-MAN TO ARG-TO-DEFAULT-RATE-MAN
+                 MOVE E-BUY-EXP TO ARG-TO-DEFAULT-RATE-EXP
+              END-READ
+           END-IF
+           IF WS-TO-CCY NOT = DEFAULT-CURRENCY
+              MOVE WS-TO-CCY TO E-KEY
+              READ EXCHANGE-RATES RECORD KEY E-KEY
+              INVALID KEY
+                 MOVE 'N' TO WS-VALID-CURRENCY
+              NOT INVALID KEY
+                 IF E-IS-INACTIVE
+                    MOVE 'N' TO WS-VALID-CURRENCY
+                 END-IF
+      *The bank is providing the to-currency here, so it sells at the
+      *sell rate
+                 MOVE E-MAN TO DEFAULT-TO-AC1-MAN
+                 MOVE E-EXP TO DEFAULT-TO-AC1-EXP
+              END-READ
+           END-IF.
+       CONVERT-AMOUNT.
+           IF WS-FROM-CCY NOT = DEFAULT-CURRENCY
+              COMPUTE WS-AMOUNT = WS-AMOUNT * ARG-TO-DEFAULT-RATE-MAN
+              COMPUTE WS-AMOUNT
+                            = WS-AMOUNT * 10 ** ARG-TO-DEFAULT-RATE-EXP
+           END-IF
+           IF WS-TO-CCY NOT = DEFAULT-CURRENCY
+              COMPUTE WS-AMOUNT = WS-AMOUNT * DEFAULT-TO-AC1-MAN
+              COMPUTE WS-AMOUNT = WS-AMOUNT * 10 ** DEFAULT-TO-AC1-EXP
+           END-IF.
