@@ -0,0 +1,278 @@
+      *Add a single user with an account and transfer history
+      *Does not allow modifying existing user (requires password hash,
+      *see SETPASS/MODUSER/DELUSER for that family of maintenance)
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ADDUSER.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ACT-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *For checking if the account currency is valid
+           SELECT EXCHANGE-RATES ASSIGN TO EXCHANGE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS E-KEY
+              FILE STATUS IS WS-E-FILE-STATUS.
+      *Administrative action audit trail, append only
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS AU-KEY
+              FILE STATUS IS WS-AU-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *Just for checking if it exists
+       FD  EXCHANGE-RATES DATA RECORD IS E-RECORD.
+       COPY exchrec.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+       FD  AUDIT-LOG DATA RECORD IS AU-RECORD.
+       COPY auditlog.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-E-FILE-STATUS PIC XX.
+       01 WS-AU-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(9).
+      *Summary of the account just opened, for the audit entry
+       01 WS-AUDIT-AFTER.
+           05 FILLER PIC X(4) VALUE 'BAL='.
+           05 WS-AA-BALANCE PIC -(11)9.9999.
+           05 FILLER PIC X(5) VALUE ' CCY='.
+           05 WS-AA-CURRENCY PIC XXX.
+       01 WS-RECORD.
+           05 WS-NAME      PIC X(9).
+           05 WS-BALANCE   PIC 9(12)V9(4).
+           05 WS-CURRENCY  PIC X(3).
+           05 WS-TYPE      PIC X(1).
+           05 WS-OVERDRAFT PIC 9(11)V9(4).
+       01 WS-IS-DUBLICATE PIC X VALUE 'N'.
+       01 WS-VALID-CURRENCY PIC X VALUE 'Y'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-OWNER PIC X(9).
+       01 WS-VALID-OWNER PIC X VALUE 'Y'.
+      *Using PARM='...' limits me to one currency a time, but the code
+      *becomes cleaner
+       LINKAGE SECTION.
+       01 ARG-BUFFER.
+           05 ARG-LENGTH pic S9(4) COMP.
+           05 ARG-RECORD.
+              10 ARG-BALANCE  PIC X(12)XX(4).
+              10 ARG-CURRENCY PIC X(3).
+      *C = checking, S = savings. Defaults to checking if not C or S
+              10 ARG-TYPE     PIC X(1).
+      *Approved credit line, account currency. '0' if none
+              10 ARG-OVERDRAFT PIC X(12)XX(4).
+      *Primary customer identity this is an extra currency wallet for,
+      *spaces = this account is itself a primary/standalone identity
+              10 ARG-OWNER    PIC X(9).
+      *Teller/system ID making this change, for the audit trail
+              10 ARG-OPERATOR-ID PIC X(9).
+              10 ARG-NAME     PIC X(9).
+      *Output only - set by this program before every GOBACK. 'Y' = the
+      *account was actually created, 'N' = it was not (rejected, or an
+      *error). ADDBULK checks this before counting a row processed
+           05 ARG-RESULT PIC X(1).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       READ-INPUT.
+           MOVE 'N' TO ARG-RESULT.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 56.
+           COMPUTE WS-BALANCE = FUNCTION NUMVAL(ARG-BALANCE).
+           COMPUTE WS-OVERDRAFT = FUNCTION NUMVAL(ARG-OVERDRAFT).
+           MOVE SPACES TO WS-NAME.
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-NAME.
+           MOVE ARG-CURRENCY TO WS-CURRENCY.
+           MOVE ARG-OWNER TO WS-OWNER.
+           MOVE ARG-OPERATOR-ID TO WS-OPERATOR-ID.
+           MOVE ARG-TYPE TO WS-TYPE.
+           IF WS-TYPE NOT = 'S'
+              MOVE 'C' TO WS-TYPE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM CHECK-CURRENCY.
+           IF WS-VALID-CURRENCY = 'N'
+               DISPLAY '{'
+               DISPLAY '  "success":0'
+           DISPLAY '  "error":"Currency invalid ' WS-VALID-CURRENCY ' "'
+               DISPLAY '}'
+               GOBACK.
+           PERFORM CHECK-OWNER.
+           IF WS-VALID-OWNER = 'N'
+               DISPLAY '{'
+               DISPLAY '  "success":0'
+               DISPLAY '  "error":"Owner account not found"'
+               DISPLAY '}'
+               GOBACK.
+
+       OPEN-FILE.
+      *Output to write new entries, Input to check for duplicate keys
+           OPEN I-O USER-ACCOUNTS.
+      *00, opened succesfullu, 97, opened, but not closed correctly last
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+      * We don't need to close it, it is not open
+      * File not found (35) triggered by opening empty vsam files
+              IF WS-FILE-STATUS NOT = '35'
+      *Other errors can not be fixed, sorry
+                   DISPLAY '{'
+                   DISPLAY '  "success":0'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+                   DISPLAY '}'
+                 GOBACK
+              ELSE
+      *Open as output
+                 OPEN OUTPUT USER-ACCOUNTS
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY '{'
+                   DISPLAY '  "success":0'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+                   DISPLAY '}'
+                   GOBACK
+                 ELSE
+      *We can just write, we don't need to check for duplicates
+                     PERFORM WRITE-TO-VSAM
+                     CLOSE USER-ACCOUNTS
+                     GOBACK
+                 END-IF
+           ELSE
+      *Keep as input-output, but first check if it exists, returns error
+                PERFORM CHECK-EXISTING
+                IF WS-IS-DUBLICATE = 'Y'
+                   DISPLAY '{'
+                   DISPLAY '  "success":0'
+                   DISPLAY '  "error":"user already exists"'
+                   DISPLAY '}'
+                   CLOSE USER-ACCOUNTS
+                   GOBACK
+                ELSE
+                   PERFORM WRITE-TO-VSAM
+                   CLOSE USER-ACCOUNTS
+                   GOBACK
+                END-IF
+           END-IF.
+           GOBACK.
+       CHECK-EXISTING.
+      *Check for existing key, just get it
+           MOVE WS-NAME TO ACT-NAME
+           READ USER-ACCOUNTS RECORD KEY ACT-NAME
+           INVALID KEY
+      *This is good, the account doesn't already exist
+               MOVE 'N' TO WS-IS-DUBLICATE
+           NOT INVALID KEY
+      *Well, it is a dublicate
+               MOVE 'Y' TO WS-IS-DUBLICATE
+           END-READ.
+
+
+       WRITE-TO-VSAM.
+      *Try just uploading it, if it doesn't work, maybe the key exists
+           MOVE WS-NAME TO ACT-NAME
+           MOVE WS-BALANCE TO ACT-BALANCE
+           MOVE WS-CURRENCY TO ACT-CURRENCY
+           MOVE SPACES TO ACT-PASS-HASH
+           MOVE WS-OVERDRAFT TO ACT-OVERDRAFT-LIMIT
+           MOVE 'A' TO ACT-STATUS
+           MOVE WS-TYPE TO ACT-TYPE
+           MOVE WS-TODAY TO ACT-OPENED-DATE
+           MOVE WS-TODAY TO ACT-LAST-ACTIVITY
+           MOVE SPACES TO ACT-SECONDARY-NAME
+           MOVE WS-OWNER TO ACT-OWNER
+           MOVE 0 TO ACT-FEE-INCOME-TXN
+           MOVE 0 TO ACT-FEE-INCOME-FX
+           WRITE ACT-REC
+           INVALID KEY
+      *Should not happen, we already checked dublicates
+               DISPLAY '{'
+               DISPLAY '  "success":0'
+               DISPLAY '  "error":"Invalid key writing user account"'
+               DISPLAY '}'
+           END-WRITE.
+      *Verify that stuff happened
+           IF WS-FILE-STATUS = '00'
+               MOVE 'Y' TO ARG-RESULT
+               MOVE WS-BALANCE TO WS-AA-BALANCE
+               MOVE WS-CURRENCY TO WS-AA-CURRENCY
+               PERFORM LOG-AUDIT
+               DISPLAY '{'
+               DISPLAY '  "success":1'
+               DISPLAY '  "error":"added ' WS-NAME ' "'
+               DISPLAY '}'
+           ELSE
+                   DISPLAY '{'
+                   DISPLAY '  "success":0'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS ' "'
+                   DISPLAY '}'
+           END-IF.
+      *Append-only, same OPEN-I-O-with-35-fallback idiom as
+      *EXCHANGE-HISTORY/LOG-HISTORY in setxch.cbl
+       LOG-AUDIT.
+           OPEN I-O AUDIT-LOG
+           IF WS-AU-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AU-TIME-STAMP
+           MOVE 'ADDUSER' TO AU-PROGRAM
+           MOVE WS-NAME TO AU-TARGET
+           MOVE SPACES TO AU-BEFORE
+           MOVE WS-AUDIT-AFTER TO AU-AFTER
+           WRITE AU-RECORD
+           INVALID KEY
+      *Should never happen unless two changes land the same millisec
+               CONTINUE
+           END-WRITE
+           CLOSE AUDIT-LOG.
+       CHECK-CURRENCY.
+      *Check for existing key, first open the file
+           MOVE WS-CURRENCY TO E-KEY
+           OPEN INPUT EXCHANGE-RATES
+           IF WS-E-FILE-STATUS NOT = '00' AND NOT = '97'
+      *Currency not found, nor the file it is in
+               MOVE 'N' TO WS-VALID-CURRENCY
+           ELSE
+               READ EXCHANGE-RATES RECORD KEY E-KEY
+               INVALID KEY
+      *Currency not found
+                   MOVE 'N' TO WS-VALID-CURRENCY
+               NOT INVALID KEY
+      *There it is, but it may have been delisted
+                   IF E-IS-INACTIVE
+                      MOVE 'N' TO WS-VALID-CURRENCY
+                   ELSE
+                      MOVE 'Y' TO WS-VALID-CURRENCY
+                   END-IF
+               END-READ
+               CLOSE EXCHANGE-RATES
+           END-IF.
+       CHECK-OWNER.
+      *Spaces mean this account is its own primary identity, nothing
+      *to check. Otherwise the named owner must already exist as an
+      *account before we let this wallet attach to it
+           IF WS-OWNER = SPACES
+               MOVE 'Y' TO WS-VALID-OWNER
+           ELSE
+               OPEN INPUT USER-ACCOUNTS
+               IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   MOVE 'N' TO WS-VALID-OWNER
+               ELSE
+                   MOVE WS-OWNER TO ACT-NAME
+                   READ USER-ACCOUNTS RECORD KEY ACT-NAME
+                   INVALID KEY
+                       MOVE 'N' TO WS-VALID-OWNER
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-VALID-OWNER
+                   END-READ
+                   CLOSE USER-ACCOUNTS
+               END-IF
+           END-IF.
