@@ -0,0 +1,158 @@
+      *Batch bulk account-opening job. Reads a flat file of new-account
+      *records and CALLs ADDUSER once per row, the same way STANDRUN
+      *calls TRNSFR, instead of re-implementing WRITE-TO-VSAM/
+      *CHECK-CURRENCY a second time. Checkpoints its position every
+      *CHECKPOINT-INTERVAL records so an abend mid-run can restart
+      *without re-submitting accounts already opened
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ADDBULK.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-ACCOUNTS ASSIGN TO NEWACCTS
+              FILE STATUS IS WS-N-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO ADDBLKCP
+              FILE STATUS IS WS-CP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *One fixed-width row per new account, same fields as ADDUSER's
+      *own ARG-RECORD
+       FD  NEW-ACCOUNTS RECORDING MODE F.
+       01  NA-RECORD.
+           05 NA-BALANCE   PIC X(12)XX(4).
+           05 NA-CURRENCY  PIC X(3).
+           05 NA-TYPE      PIC X(1).
+           05 NA-OVERDRAFT PIC X(12)XX(4).
+           05 NA-NAME      PIC X(9).
+      *Just a restart point: how many NEW-ACCOUNTS rows are already
+      *loaded, so a re-run can skip straight past them
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CP-RECORD.
+           05 CP-PROCESSED-COUNT PIC 9(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-N-FILE-STATUS PIC XX.
+       01 WS-CP-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+       01 WS-SKIPPED PIC 9(8) VALUE 0.
+       01 WS-PROCESSED PIC 9(8) VALUE 0.
+      *Records read this run, loaded or not - drives the checkpoint
+      *cadence below, separate from WS-PROCESSED which only counts the
+      *ones ADDUSER actually created
+       01 WS-READ-COUNT PIC 9(8) VALUE 0.
+      *Checkpoint the run after every this-many records
+       01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+      *Laid out exactly like ADDUSER's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would
+       01 AU-ARG-BUFFER.
+           05 AU-ARG-LENGTH       PIC S9(4) COMP.
+           05 AU-ARG-BALANCE      PIC X(12)XX(4).
+           05 AU-ARG-CURRENCY     PIC X(3).
+           05 AU-ARG-TYPE         PIC X(1).
+           05 AU-ARG-OVERDRAFT    PIC X(12)XX(4).
+      *Bulk-loaded accounts are always their own primary identity
+           05 AU-ARG-OWNER        PIC X(9).
+      *Batch run, not a named teller, for the audit trail
+           05 AU-ARG-OPERATOR-ID  PIC X(9).
+           05 AU-ARG-NAME         PIC X(9).
+      *Output only - ADDUSER sets this before returning
+           05 AU-ARG-RESULT       PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT NEW-ACCOUNTS
+           IF WS-N-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"New accounts file error ' WS-N-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE NEW-ACCOUNTS
+              GOBACK
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CP-FILE-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE 0 TO CP-PROCESSED-COUNT
+              WRITE CP-RECORD
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CP-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Checkpoint file error ' WS-CP-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE NEW-ACCOUNTS
+              CLOSE CHECKPOINT-FILE
+              GOBACK
+           END-IF
+           READ CHECKPOINT-FILE
+           MOVE CP-PROCESSED-COUNT TO WS-SKIP-COUNT
+
+      *Fast-forward past whatever a prior run already loaded
+           PERFORM SKIP-ONE-RECORD
+              UNTIL WS-SKIPPED >= WS-SKIP-COUNT OR WS-EOF = 'Y'
+
+           PERFORM LOAD-ONE-ACCOUNT UNTIL WS-EOF = 'Y'
+
+           MOVE WS-SKIP-COUNT TO CP-PROCESSED-COUNT
+           REWRITE CP-RECORD
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "AccountsLoaded":' WS-PROCESSED
+           DISPLAY '}'
+           CLOSE NEW-ACCOUNTS
+           CLOSE CHECKPOINT-FILE
+           GOBACK.
+       SKIP-ONE-RECORD.
+           READ NEW-ACCOUNTS
+              AT END
+                 MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 ADD 1 TO WS-SKIPPED
+           END-READ.
+       LOAD-ONE-ACCOUNT.
+           READ NEW-ACCOUNTS
+              AT END
+                 MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 PERFORM CALL-ADDUSER
+                 ADD 1 TO WS-READ-COUNT
+                 ADD 1 TO WS-SKIP-COUNT
+      *Only count it loaded if ADDUSER actually created it - a
+      *rejection (invalid currency, owner not found, duplicate key,
+      *etc) must not be reported to the caller as an account opened
+                 IF AU-ARG-RESULT = 'Y'
+                    ADD 1 TO WS-PROCESSED
+                 END-IF
+                 IF FUNCTION MOD(WS-READ-COUNT CHECKPOINT-INTERVAL) = 0
+                    MOVE WS-SKIP-COUNT TO CP-PROCESSED-COUNT
+                    REWRITE CP-RECORD
+                 END-IF
+           END-READ.
+       CALL-ADDUSER.
+      *56 = byte width of everything ahead of AU-ARG-NAME, same figure
+      *ADDUSER's own READ-INPUT subtracts; NA-NAME always comes in
+      *already space-padded to its full 9 bytes
+           MOVE 56 TO AU-ARG-LENGTH
+           ADD 9 TO AU-ARG-LENGTH
+           MOVE NA-BALANCE TO AU-ARG-BALANCE
+           MOVE NA-CURRENCY TO AU-ARG-CURRENCY
+           MOVE NA-TYPE TO AU-ARG-TYPE
+           MOVE NA-OVERDRAFT TO AU-ARG-OVERDRAFT
+           MOVE SPACES TO AU-ARG-OWNER
+           MOVE 'BATCH    ' TO AU-ARG-OPERATOR-ID
+           MOVE NA-NAME TO AU-ARG-NAME
+           CALL 'ADDUSER' USING AU-ARG-BUFFER.
