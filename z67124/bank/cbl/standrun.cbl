@@ -0,0 +1,103 @@
+      *Nightly batch job: scan STANDING-ORDERS and post every order
+      *that is due today, the same way a live TRNSFR PARM call would
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    STANDRUN.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDERS ASSIGN TO STANDORD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SO-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  STANDING-ORDERS DATA RECORD IS SO-RECORD.
+       COPY sordrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-ORDERS-POSTED PIC 9(6) VALUE 0.
+       01 WS-AMOUNT-EDIT PIC 9(11).9(4).
+      *Laid out exactly like TRNSFR's own LINKAGE SECTION so we can
+      *CALL it the same way the operator's PARM would
+       01 TR-ARG-BUFFER.
+           05 TR-ARG-LENGTH    PIC S9(4) COMP.
+           05 TR-ARG-AMOUNT    PIC X(12)XX(4).
+           05 TR-ARG-CURRENCY  PIC X(3).
+           05 TR-ARG-HASH      PIC X(8).
+      *Standing orders are pre-authorised when they are set up, so
+      *they never need a second teller's sign-off at post time
+           05 TR-ARG-SKIP-APPROVAL PIC X(1) VALUE 'Y'.
+      *Standing orders always post the day they come due, never
+      *future-dated a second time
+           05 TR-ARG-VALUE-DATE PIC 9(8) VALUE 0.
+           05 TR-ARG-FROM-NAME PIC X(9).
+      *Standing orders never post from a branch terminal
+           05 TR-ARG-TELLER-ID PIC X(8) VALUE SPACES.
+           05 TR-ARG-TO-NAME   PIC X(9).
+      *Output only - TRNSFR sets this before returning
+           05 TR-ARG-RESULT    PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN I-O STANDING-ORDERS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '"error":"Standing order file error ' WS-FILE-STATUS
+                 '"'
+              DISPLAY '}'
+              CLOSE STANDING-ORDERS
+              GOBACK
+           END-IF
+           PERFORM POST-DUE-ORDERS UNTIL WS-EOF = 'Y'
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "OrdersPosted":' WS-ORDERS-POSTED
+           DISPLAY '}'
+           CLOSE STANDING-ORDERS
+           GOBACK.
+       POST-DUE-ORDERS.
+           READ STANDING-ORDERS NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF SO-IS-ACTIVE AND SO-NEXT-RUN-DATE <= WS-TODAY
+                      PERFORM POST-ONE-ORDER
+                   END-IF
+           END-READ.
+       POST-ONE-ORDER.
+           MOVE 63 TO TR-ARG-LENGTH
+           MOVE SO-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO TR-ARG-AMOUNT
+           MOVE SO-CURRENCY TO TR-ARG-CURRENCY
+           MOVE SO-HASH TO TR-ARG-HASH
+           MOVE SO-FROM-NAME TO TR-ARG-FROM-NAME
+           MOVE SPACES TO TR-ARG-TELLER-ID
+           MOVE SO-TO-NAME TO TR-ARG-TO-NAME
+           CALL 'TRNSFR' USING TR-ARG-BUFFER
+      *Only count it posted and advance the cadence if TRNSFR actually
+      *posted it - a rejection (e.g. the sender is overdrawn) leaves
+      *the next-run date alone so it is retried next cycle rather than
+      *silently skipped
+           IF TR-ARG-RESULT = 'Y'
+              ADD 1 TO WS-ORDERS-POSTED
+      *Push the due date on by the order's own frequency, not just to
+      *today, so a job that misses a day doesn't lose the cadence
+              COMPUTE SO-NEXT-RUN-DATE =
+                 FUNCTION DATE-OF-INTEGER(
+                    FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE)
+                    + SO-FREQUENCY-DAYS)
+              REWRITE SO-RECORD
+           END-IF.
