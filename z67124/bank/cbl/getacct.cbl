@@ -0,0 +1,139 @@
+      *Single-account/prefix lookup. GETUSERS dumps the whole ACCOUNTS
+      *file as one JSON array with no LINKAGE SECTION at all, which is
+      *fine for a back-office report but far too slow for a teller who
+      *just wants one customer pulled up. This START-based lookup reads
+      *only the accounts whose ACT-NAME begins with ARG-NAME, so a full
+      *9-byte name returns exactly one record and a short prefix returns
+      *just the handful of accounts that share it.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    GETACCT.
+       AUTHOR.        Nikolaj R Christensen.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ACCOUNTS ASSIGN TO ACCOUNTS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ACT-NAME
+              FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  USER-ACCOUNTS DATA RECORD IS ACT-REC.
+       COPY acctrec.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF         PIC X VALUE 'N'.
+       01 WS-START       PIC X VALUE 'Y'.
+       01 WS-DONE        PIC X VALUE 'N'.
+       01 WS-FOUND       PIC X VALUE 'N'.
+       01 WS-PREFIX      PIC X(9).
+      *Json compatible: no leading zeros, and . as decimal marker
+       01 WS-BALANCE-JSON PIC Z(11)9.9999.
+       01 WS-OVERDRAFT-JSON PIC Z(10)9.9999.
+       01 WS-FEE-TXN-JSON PIC -(11)9.9999.
+       01 WS-FEE-FX-JSON PIC -(11)9.9999.
+      *--------------
+       LINKAGE SECTION.
+      *--------------
+       01 ARG-BUFFER.
+           05 ARG-LENGTH PIC S9(4) COMP.
+      *Spaces = look up by ACT-NAME prefix as before. Otherwise list
+      *every currency wallet belonging to this customer identity,
+      *regardless of its own ACT-NAME
+           05 ARG-OWNER  PIC X(9).
+           05 ARG-NAME   PIC X(9).
+       PROCEDURE DIVISION USING ARG-BUFFER.
+      *------------------
+       MAIN-PROCEDURE.
+           COMPUTE ARG-LENGTH = ARG-LENGTH - 9
+           MOVE SPACES TO WS-PREFIX
+           MOVE ARG-NAME(1:ARG-LENGTH) TO WS-PREFIX
+
+           OPEN INPUT USER-ACCOUNTS
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              DISPLAY '{'
+              DISPLAY '  "success":0,'
+           DISPLAY '  "error":"Accounts file error ' WS-FILE-STATUS '"'
+              DISPLAY '}'
+              GOBACK
+           END-IF
+
+           DISPLAY '{'
+           DISPLAY '  "success":1,'
+           DISPLAY '  "error":"No error",'
+           DISPLAY '  "Accounts":['
+           IF ARG-OWNER NOT = SPACES
+              PERFORM SCAN-BY-OWNER
+           ELSE
+              PERFORM SCAN-BY-PREFIX
+           END-IF
+           DISPLAY ']'
+           DISPLAY '}'
+           CLOSE USER-ACCOUNTS
+           GOBACK.
+       SCAN-BY-PREFIX.
+           MOVE WS-PREFIX TO ACT-NAME
+           START USER-ACCOUNTS KEY IS >= ACT-NAME
+           IF WS-FILE-STATUS NOT = '00'
+      *Nothing on or after the prefix - an empty result, not an error
+              MOVE 'Y' TO WS-DONE
+           END-IF
+           PERFORM UNTIL WS-DONE = 'Y'
+               READ USER-ACCOUNTS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-DONE
+                   NOT AT END
+                       IF ACT-NAME(1:ARG-LENGTH) NOT =
+                             WS-PREFIX(1:ARG-LENGTH)
+                          MOVE 'Y' TO WS-DONE
+                       ELSE
+                          PERFORM DISPLAY-ACCOUNT
+                          MOVE 'Y' TO WS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *No key on ACT-OWNER, so this is a full sequential scan rather
+      *than a START - acceptable here, this lookup is a teller pulling
+      *up one customer's wallets, not a hot path
+       SCAN-BY-OWNER.
+           PERFORM UNTIL WS-DONE = 'Y'
+               READ USER-ACCOUNTS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-DONE
+                   NOT AT END
+                       IF ACT-OWNER = ARG-OWNER
+                          PERFORM DISPLAY-ACCOUNT
+                          MOVE 'Y' TO WS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+       DISPLAY-ACCOUNT.
+           IF WS-START NOT = 'Y'
+              DISPLAY ','
+           END-IF
+           MOVE 'N' TO WS-START
+           DISPLAY '  {'
+           DISPLAY '    "Name":"' ACT-NAME '",'
+           MOVE ACT-BALANCE TO WS-BALANCE-JSON
+           DISPLAY '    "Balance":' WS-BALANCE-JSON ','
+           DISPLAY '    "Currency":"' ACT-CURRENCY '",'
+           MOVE ACT-OVERDRAFT-LIMIT TO WS-OVERDRAFT-JSON
+           DISPLAY '    "OverdraftLimit":' WS-OVERDRAFT-JSON ','
+           DISPLAY '    "Status":"' ACT-STATUS '",'
+           DISPLAY '    "Type":"' ACT-TYPE '",'
+           DISPLAY '    "OpenedDate":' ACT-OPENED-DATE ','
+           DISPLAY '    "LastActivity":' ACT-LAST-ACTIVITY ','
+           DISPLAY '    "SecondaryName":"' ACT-SECONDARY-NAME '",'
+           DISPLAY '    "Owner":"' ACT-OWNER '",'
+           MOVE ACT-FEE-INCOME-TXN TO WS-FEE-TXN-JSON
+           DISPLAY '    "FeeIncomeTxn":' WS-FEE-TXN-JSON ','
+           MOVE ACT-FEE-INCOME-FX TO WS-FEE-FX-JSON
+           DISPLAY '    "FeeIncomeFx":' WS-FEE-FX-JSON
+           DISPLAY '  }'.
