@@ -0,0 +1,25 @@
+      *A transfer keyed in today but not meant to post until a future
+      *value-date. TRNSFR stages it here instead of calling
+      *TRANFER-AWAY; FUTRUN's nightly sweep replays it straight back
+      *into TRNSFR (value-date cleared to 0) once that date arrives,
+      *the same CALL-the-existing-program pattern STANDRUN/APPROVE use.
+       01  PT-RECORD.
+           05 PT-KEY.
+              10 PT-FROM-NAME PIC X(9).
+              10 PT-TIME-STAMP.
+                 15 PT-YEAR   PIC 9(4).
+                 15 PT-MONTH  PIC 9(2).
+                 15 PT-DAY    PIC 9(2).
+                 15 PT-HOUR   PIC 9(2).
+                 15 PT-MINUTE PIC 9(2).
+                 15 PT-SECOND PIC 9(2).
+                 15 PT-MILIS  PIC 9(2).
+           05 PT-STATUS PIC X(1).
+               88 PT-IS-PENDING VALUE 'P'.
+               88 PT-IS-POSTED  VALUE 'D'.
+      *The date the transfer should actually post
+           05 PT-VALUE-DATE PIC 9(8).
+           05 PT-AMOUNT   PIC X(12)XX(4).
+           05 PT-CURRENCY PIC X(3).
+           05 PT-HASH     PIC X(8).
+           05 PT-TO-NAME  PIC X(9).
