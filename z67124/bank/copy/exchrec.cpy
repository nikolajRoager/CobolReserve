@@ -0,0 +1,22 @@
+      *Exchange rate record, shared by every program that opens
+      *EXCHANGE-RATES
+       01  E-RECORD.
+           05 E-KEY PIC X(3).
+           05 E-NAME PIC X(20).
+      *Custom floating point number, mantissa * 10^exp, see setxch.cbl
+      *Rate the bank SELLS this currency at (customer receiving it,
+      *e.g. a deposit/incoming leg converts through this side)
+           05 E-MAN  PIC 9(6).
+           05 E-EXP  PIC S9.
+      *Rate the bank BUYS this currency at (customer giving it up,
+      *e.g. a withdrawal/outgoing leg converts through this side).
+      *Defaults to the sell rate when SETEXCH is not given a spread
+           05 E-BUY-MAN PIC 9(6).
+           05 E-BUY-EXP PIC S9.
+      *Largest single transaction allowed in this currency, 0 = no cap
+           05 E-MAX-TXN-AMOUNT PIC 9(11)V9(4).
+      *Y = currency may be used in new transactions, N = delisted
+      *(history and old transfers stay valid, see getxch.cbl)
+           05 E-ACTIVE-FLAG PIC X(1).
+               88 E-IS-ACTIVE   VALUE 'Y'.
+               88 E-IS-INACTIVE VALUE 'N'.
