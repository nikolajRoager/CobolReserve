@@ -0,0 +1,9 @@
+      *Running total of cash-channel withdrawals taken against one
+      *account on one calendar day, used to enforce S-ATM-DAILY-LIMIT.
+      *One record per account per day; rolls over on its own the next
+      *time a cash withdrawal is attempted on a new date
+       01  DC-RECORD.
+           05 DC-KEY.
+               10 DC-ACCOUNT PIC X(9).
+               10 DC-DATE    PIC 9(8).
+           05 DC-TOTAL PIC S9(11)V9(4).
