@@ -0,0 +1,12 @@
+      *Running count and total amount moved through one account on one
+      *calendar day, used to enforce S-VELOCITY-MAX-COUNT/
+      *S-VELOCITY-MAX-AMOUNT. One record per account per day, same
+      *shape DAILY-CASH-USED/dailycash.cpy uses for the ATM daily
+      *limit, but counting every posting rather than just cash
+      *withdrawals
+       01  DA-RECORD.
+           05 DA-KEY.
+               10 DA-ACCOUNT PIC X(9).
+               10 DA-DATE    PIC 9(8).
+           05 DA-COUNT PIC 9(4).
+           05 DA-TOTAL PIC S9(11)V9(4).
