@@ -0,0 +1,34 @@
+      *Account record, shared by every program that opens USER-ACCOUNTS
+      *Kept in one copybook so the growing pile of maintenance programs
+      *can not drift out of step with each other's view of the file
+       01 ACT-REC.
+           05 ACT-NAME            PIC X(9).
+      *Signed so a balance drawn down into its overdraft limit does
+      *not lose its sign
+           05 ACT-BALANCE         PIC S9(12)V9(4).
+           05 ACT-CURRENCY        PIC X(3).
+      *Hash of the customer's PIN/password, spaces = none set yet
+           05 ACT-PASS-HASH       PIC X(8).
+      *Approved credit line: balance may go this far negative
+           05 ACT-OVERDRAFT-LIMIT PIC 9(11)V9(4).
+      *A = active, F = frozen/on hold
+           05 ACT-STATUS          PIC X(1).
+               88 ACT-IS-ACTIVE  VALUE 'A'.
+               88 ACT-IS-FROZEN  VALUE 'F'.
+      *C = checking, S = savings, used to pick an interest tier
+           05 ACT-TYPE            PIC X(1).
+               88 ACT-IS-CHECKING VALUE 'C'.
+               88 ACT-IS-SAVINGS  VALUE 'S'.
+           05 ACT-OPENED-DATE     PIC 9(8).
+           05 ACT-LAST-ACTIVITY   PIC 9(8).
+      *Secondary authorised signer on a joint account, spaces = none
+           05 ACT-SECONDARY-NAME  PIC X(9).
+      *Primary customer identity this currency wallet belongs to,
+      *spaces = this record is itself a primary/standalone account
+           05 ACT-OWNER           PIC X(9).
+      *Fee income earned by the bank, split by source so finance can
+      *report transaction-fee revenue separately from FX-spread
+      *revenue instead of reading it out of one blended BANK balance.
+      *Meaningful only on the "BANK     " account itself
+           05 ACT-FEE-INCOME-TXN  PIC S9(12)V9(4).
+           05 ACT-FEE-INCOME-FX   PIC S9(12)V9(4).
