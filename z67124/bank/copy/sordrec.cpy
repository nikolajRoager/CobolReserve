@@ -0,0 +1,21 @@
+      *Standing/recurring payment order, shared by ADDORD and STANDRUN
+       01  SO-RECORD.
+      *From+to+sequence makes a unique key without a generated ID
+           05 SO-KEY.
+               10 SO-FROM-NAME PIC X(9).
+               10 SO-TO-NAME   PIC X(9).
+               10 SO-SEQ       PIC 9(4).
+           05 SO-AMOUNT     PIC 9(11)V9(4).
+           05 SO-CURRENCY   PIC X(3).
+      *Days between postings, e.g. 30 for monthly
+           05 SO-FREQUENCY-DAYS PIC 9(4).
+      *Next date (CCYYMMDD) this order is due to post
+           05 SO-NEXT-RUN-DATE  PIC 9(8).
+      *Y = order is live, N = cancelled, left in place for history
+           05 SO-ACTIVE-FLAG PIC X(1).
+               88 SO-IS-ACTIVE   VALUE 'Y'.
+               88 SO-IS-CANCELLED VALUE 'N'.
+      *Password hash captured when the order was set up, so STANDRUN
+      *can authorise each posting the same way a live TRNSFR call
+      *would, spaces if the sending account has none set
+           05 SO-HASH PIC X(8).
