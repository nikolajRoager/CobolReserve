@@ -0,0 +1,13 @@
+      *Per-corridor fee schedule, shared by every program that opens
+      *FEE-SCHEDULE. One entry overrides STAT-RECORD's bank-wide
+      *S-TRANSACTION-FEE/S-EXCHANGE-FEE for money moving from one
+      *particular currency into another; a corridor with no entry here
+      *just falls back to the flat STATFILE rate
+       01  FS-RECORD.
+           05 FS-KEY.
+      *Currency the amount started out in
+               10 FS-FROM-CCY PIC X(3).
+      *Currency the receiving account is held in
+               10 FS-TO-CCY   PIC X(3).
+           05 FS-TRANSACTION-FEE PIC 9V9999.
+           05 FS-EXCHANGE-FEE    PIC 9V9999.
