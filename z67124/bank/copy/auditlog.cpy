@@ -0,0 +1,20 @@
+      *Administrative action audit log, append only. One entry per
+      *call into ADDUSER/MODUSER/DELUSER/SETPASS/SETEXCH that actually
+      *changed something, recording who made the change, when, which
+      *program, and a short before/after summary of what changed
+       01  AU-RECORD.
+           05 AU-KEY.
+               10 AU-OPERATOR-ID PIC X(9).
+               10 AU-TIME-STAMP.
+                  15 AU-YEAR   PIC 9(4).
+                  15 AU-MONTH  PIC 9(2).
+                  15 AU-DAY    PIC 9(2).
+                  15 AU-HOUR   PIC 9(2).
+                  15 AU-MINUTE PIC 9(2).
+                  15 AU-SECOND PIC 9(2).
+                  15 AU-MILIS  PIC 9(2).
+           05 AU-PROGRAM PIC X(8).
+      *Account or currency key this action targeted, spaces if none
+           05 AU-TARGET PIC X(9).
+           05 AU-BEFORE PIC X(40).
+           05 AU-AFTER  PIC X(40).
