@@ -0,0 +1,18 @@
+      *Dated snapshot of an exchange-rate change, written by SETEXCH
+      *every time a rate is set so we can audit who moved a currency's
+      *rate, and reconstruct what rate was in effect on a past date
+       01  EH-RECORD.
+           05 EH-KEY.
+               10 EH-CURRENCY PIC X(3).
+               10 EH-TIME-STAMP.
+                  15 EH-YEAR   PIC 9(4).
+                  15 EH-MONTH  PIC 9(2).
+                  15 EH-DAY    PIC 9(2).
+                  15 EH-HOUR   PIC 9(2).
+                  15 EH-MINUTE PIC 9(2).
+                  15 EH-SECOND PIC 9(2).
+                  15 EH-MILIS  PIC 9(2).
+           05 EH-OLD-MAN PIC 9(6).
+           05 EH-OLD-EXP PIC S9.
+           05 EH-NEW-MAN PIC 9(6).
+           05 EH-NEW-EXP PIC S9.
