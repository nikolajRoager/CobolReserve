@@ -0,0 +1,25 @@
+      *Archive copy of a TR-RECORD (see trnrec.cpy), written by ARCHTRN
+      *once a transfer ages past its retention cutoff. Mirrors
+      *TR-RECORD field for field under a TRA- prefix, the same way
+      *wstrnrep.cpy mirrors it under WS- for staging before a WRITE.
+       01  TRA-RECORD.
+           05 TRA-KEY.
+              10 TRA-MY-NAME PIC X(9).
+              10 TRA-TIME-STAMP.
+                 15 TRA-YEAR PIC 9(4).
+                 15 TRA-MONTH PIC 9(2).
+                 15 TRA-DAY PIC 9(2).
+                 15 TRA-HOUR PIC 9(2).
+                 15 TRA-MINUTE PIC 9(2).
+                 15 TRA-SECOND PIC 9(2).
+                 15 TRA-MILIS PIC 9(2).
+           05 TRA-THEIR-NAME PIC X(9).
+           05 TRA-TYPE-NAME PIC X(20).
+           05 TRA-AMOUNT PIC S9(11)V9(4).
+           05 TRA-CURRENCY PIC X(3).
+           05 TRA-OWN-CURRENCY PIC X(3).
+           05 TRA-OWN-AMOUNT PIC S9(11)V9(4).
+           05 TRA-EXHANGE-FEE PIC S9(11)V9(4).
+           05 TRA-TRANSACTION-FEE PIC S9(11)V9(4).
+           05 TRA-REF-KEY PIC X(25).
+           05 TRA-TELLER-ID PIC X(8).
