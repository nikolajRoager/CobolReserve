@@ -0,0 +1,24 @@
+      *Working-storage staging area for a TR-RECORD about to be logged.
+      *Mirrors TR-RECORD field for field (see trnrec.cpy) under a WS-
+      *prefix so it can be built up before the WRITE.
+       01 WS-TRANSFER-REPORT.
+           05 WS-TR-KEY.
+              10 WS-TR-MY-NAME PIC X(9).
+              10 WS-TR-TIME-STAMP.
+                 15 WS-TR-YEAR PIC 9(4).
+                 15 WS-TR-MONTH PIC 9(2).
+                 15 WS-TR-DAY PIC 9(2).
+                 15 WS-TR-HOUR PIC 9(2).
+                 15 WS-TR-MINUTE PIC 9(2).
+                 15 WS-TR-SECOND PIC 9(2).
+                 15 WS-TR-MILIS PIC 9(2).
+         05 WS-TR-THEIR-NAME PIC X(9).
+         05 WS-TR-TYPE-NAME PIC X(20).
+         05 WS-TR-AMOUNT PIC S9(11)V9(4).
+         05 WS-TR-CURRENCY PIC X(3).
+         05 WS-TR-OWN-CURRENCY PIC X(3).
+         05 WS-TR-OWN-AMOUNT PIC S9(11)V9(4).
+         05 WS-TR-EXHANGE-FEE PIC S9(11)V9(4).
+         05 WS-TR-TRANSACTION-FEE PIC S9(11)V9(4).
+         05 WS-TR-REF-KEY PIC X(25).
+         05 WS-TR-TELLER-ID PIC X(8).
