@@ -0,0 +1,5 @@
+      *Common display edit fields. The signed COMP fields above are
+      *stored in the machine's native (possibly EBCDIC sign-overpunch)
+      *form; move through these to get something printable/JSON-safe
+       01 WS-DISPLAY-SIGNED PIC -9.
+       01 WS-DISPLAY-AMOUNT PIC -Z(10)9.9(4).
