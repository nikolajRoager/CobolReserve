@@ -0,0 +1,42 @@
+      *Bank-wide configuration, one fixed line in STATFILE
+       01 STAT-RECORD.
+           05 DEFAULT-CURRENCY PIC X(3).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-TRANSACTION-FEE PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-EXCHANGE-FEE PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+      *Per account-type credit interest rate, replacing the old single
+      *bank-wide S-INTEREST value - C for checking, S for savings,
+      *looked up by INTPOST against each account's own ACT-TYPE
+           05 S-INTEREST-CHECKING PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-INTEREST-SAVINGS PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-DEPT-INTEREST PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+      *Balances kept below this (account currency) draw a maintenance
+      *fee from the monthly sweep
+           05 S-MIN-BALANCE PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-MAINTENANCE-FEE PIC X(6).
+           05 FILLER PIC X VALUE SPACE.
+      *Transfers at or above this (default currency) are held for a
+      *second teller's approval instead of posting immediately
+           05 S-APPROVAL-THRESHOLD PIC X(12).
+           05 FILLER PIC X VALUE SPACE.
+      *Most a cash-channel withdrawal may take out of one account
+      *per day (account currency)
+           05 S-ATM-DAILY-LIMIT PIC X(12).
+           05 FILLER PIC X VALUE SPACE.
+      *Velocity guard: most postings/total moved per account per day
+           05 S-VELOCITY-MAX-COUNT PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 S-VELOCITY-MAX-AMOUNT PIC X(12).
+           05 FILLER PIC X VALUE SPACE.
+      *A new rate that moves more than this fraction away from the
+      *previous stored rate for that currency gets flagged by RATEALRT,
+      *0 = no threshold, nothing gets flagged
+           05 S-RATE-ALERT-PCT PIC X(6).
+      *The file assumes itself to be one line
+           05 FILLER PIC X(13) VALUE SPACES.
