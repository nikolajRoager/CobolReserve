@@ -0,0 +1,25 @@
+      *A future-dated exchange rate change SETEXCH stages here instead
+      *of writing E-RECORD directly; RATERUN's nightly sweep promotes
+      *it into EXCHANGE-RATES once the effective date arrives, the
+      *same CALL-the-existing-program pattern STANDRUN/FUTRUN use.
+      *Keyed by currency alone, so a later SETEXCH call for the same
+      *currency simply supersedes whatever was already staged
+       01  PX-RECORD.
+           05 PX-KEY PIC X(3).
+           05 PX-STATUS PIC X(1).
+               88 PX-IS-PENDING VALUE 'P'.
+               88 PX-IS-POSTED  VALUE 'D'.
+      *The date this rate should actually take effect
+           05 PX-EFFECTIVE-DATE PIC 9(8).
+           05 PX-NAME PIC X(20).
+           05 PX-MAN PIC 9(6).
+           05 PX-EXP PIC S9.
+           05 PX-BUY-MAN PIC 9(6).
+           05 PX-BUY-EXP PIC S9.
+           05 PX-MAX-TXN-AMOUNT PIC 9(11)V9(4).
+      *'Y' = this call set a new cap, 'N' = leave the existing one
+      *alone when promoted, same convention ARG-MAX-TXN spaces use
+           05 PX-SET-MAX-TXN PIC X(1).
+      *Y/N to list/delist when promoted, space = leave the existing
+      *flag alone, same convention ARG-ACTIVE-FLAG spaces use
+           05 PX-ACTIVE-FLAG PIC X(1).
