@@ -0,0 +1,24 @@
+      *A transfer held for a second teller's sign-off because its
+      *amount (converted to default currency) met or exceeded
+      *S-APPROVAL-THRESHOLD. Holds just enough of the original
+      *ARG-BUFFER for APPROVE to replay the call into TRNSFR once it
+      *has been signed off
+       01 PA-RECORD.
+           05 PA-KEY.
+              10 PA-FROM-NAME PIC X(9).
+              10 PA-TIME-STAMP.
+                 15 PA-YEAR PIC 9(4).
+                 15 PA-MONTH PIC 9(2).
+                 15 PA-DAY PIC 9(2).
+                 15 PA-HOUR PIC 9(2).
+                 15 PA-MINUTE PIC 9(2).
+                 15 PA-SECOND PIC 9(2).
+                 15 PA-MILIS PIC 9(2).
+      *P = pending, A = approved and posted
+           05 PA-STATUS PIC X(1).
+              88 PA-IS-PENDING VALUE 'P'.
+              88 PA-IS-APPROVED VALUE 'A'.
+           05 PA-AMOUNT   PIC X(12)XX(4).
+           05 PA-CURRENCY PIC X(3).
+           05 PA-HASH     PIC X(8).
+           05 PA-TO-NAME  PIC X(9).
