@@ -0,0 +1,50 @@
+      *Transfer ledger record, shared by every program that opens
+      *USER-TRANSFERS
+       01  TR-RECORD.
+           05 TR-KEY.
+      *From who, and when?
+              10 TR-MY-NAME PIC X(9).
+              10 TR-TIME-STAMP.
+                 15 TR-YEAR PIC 9(4).
+                 15 TR-MONTH PIC 9(2).
+                 15 TR-DAY PIC 9(2).
+                 15 TR-HOUR PIC 9(2).
+                 15 TR-MINUTE PIC 9(2).
+                 15 TR-SECOND PIC 9(2).
+                 15 TR-MILIS PIC 9(2).
+      *who do we send to? (or from)
+         05 TR-THEIR-NAME PIC X(9).
+      *Widened from X(15): "debit card purchase"/"mobile pay purchase"
+      *do not fit in 15
+         05 TR-TYPE-NAME PIC X(20).
+      *For example:
+      * exchange fee, (bank only)
+      * transaction fee, (bank only)
+      * cash deposit,
+      * cash withdrawal,
+      * digital transfer,
+      * debit card purchase,
+      * mobile pay purchase
+      * recuring payment
+      * interest
+      * maintenance fee
+      * reversal
+      * ach credit
+      *what amount was sent, in the currency of the transfer?
+         05 TR-AMOUNT PIC S9(11)V9(4).
+         05 TR-CURRENCY PIC X(3).
+      *what amount was requested, my local currency (at the time)
+      *before fees
+         05 TR-OWN-CURRENCY PIC X(3).
+         05 TR-OWN-AMOUNT PIC S9(11)V9(4).
+      *What fees were deducted (are deducted from the receiving account
+      *hence 0 for sender) in currency of the account
+      *Bank is excempt from fees
+         05 TR-EXHANGE-FEE PIC S9(11)V9(4).
+         05 TR-TRANSACTION-FEE PIC S9(11)V9(4).
+      *For a reversal, the key of the TR-RECORD being reversed. Spaces
+      *when this entry is not a reversal
+         05 TR-REF-KEY PIC X(25).
+      *Staff member or terminal which keyed the transaction in at a
+      *branch, spaces for customer self-service channels
+         05 TR-TELLER-ID PIC X(8).
